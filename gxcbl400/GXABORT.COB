@@ -2,6 +2,8 @@ GX-ABORT.
 
     #1
     MOVE 'S'       TO GX-MSGTYPE
+    PERFORM GX-WRITE-ABENDSIG
+    PERFORM GX-WRITE-EVTFILE
     CALL 'GXMSGS'  USING GX-MSGID
                          GX-MSGDTA
                          GX-MSGTYPE

@@ -1,5 +1,9 @@
 GX-FILL-LOW.
-       PERFORM VARYING GX-I FROM 256 BY -1
-           UNTIL GX-FILL-LOW-A (GX-I) NOT EQUAL SPACE
+       IF GX-FILL-LOW-LEN < 1 OR GX-FILL-LOW-LEN > 2048
+          MOVE 256 TO GX-FILL-LOW-LEN
+       END-IF
+       PERFORM VARYING GX-I FROM GX-FILL-LOW-LEN BY -1
+           UNTIL GX-I < 1 OR
+                 GX-FILL-LOW-A (GX-I) NOT EQUAL SPACE
            MOVE LOW-VALUE TO GX-FILL-LOW-A (GX-I)
        END-PERFORM.

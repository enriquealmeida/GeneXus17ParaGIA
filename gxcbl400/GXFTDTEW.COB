@@ -16,3 +16,4 @@
 01  GX-TDTE-R-100                  PIC S9(003) COMP-3.
 01  GX-TDTE-MFD                    PIC S9(003) COMP-3.
 01  GX-TDTE-OUTNUM                 PIC S9(001) COMP-3.
+01  GX-TDTE-PIVOT                  PIC S9(003) COMP-3 VALUE 50.

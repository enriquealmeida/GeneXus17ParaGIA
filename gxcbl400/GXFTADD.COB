@@ -0,0 +1,102 @@
+GX-TADD.
+
+    MOVE CORR GX-TADD-DT-DW TO GX-DTON-INDATE
+    PERFORM GX-DTON
+    MOVE GX-DTON-OUTNUM TO GX-TADD-TDAY
+
+    COMPUTE GX-TADD-TSEC = (HH OF GX-TADD-DT-DW * 3600) +
+                           (MIN OF GX-TADD-DT-DW * 60) +
+                            SS OF GX-TADD-DT-DW
+
+    COMPUTE GX-TADD-TOTSEC = (GX-TADD-TDAY * 86400) +
+                             GX-TADD-TSEC + GX-TADD-SEC
+
+    IF GX-TADD-SEC NOT LESS ZERO
+       COMPUTE GX-TADD-DAYS = GX-TADD-SEC / 86400
+       COMPUTE GX-TADD-SECS = GX-TADD-SEC - (GX-TADD-DAYS * 86400)
+    ELSE
+       COMPUTE GX-TADD-DAYS = (GX-TADD-SEC * -1) / 86400
+       COMPUTE GX-TADD-SECS = (GX-TADD-SEC * -1) -
+                              (GX-TADD-DAYS * 86400)
+    END-IF
+
+    DIVIDE GX-TADD-TOTSEC BY 86400 GIVING GX-TADD-NEWDAY
+    COMPUTE GX-TADD-NEWSEC = GX-TADD-TOTSEC -
+                             (GX-TADD-NEWDAY * 86400)
+    IF GX-TADD-NEWSEC LESS ZERO
+       SUBTRACT 1 FROM GX-TADD-NEWDAY
+       ADD 86400 TO GX-TADD-NEWSEC
+    END-IF
+
+    PERFORM GX-TADD-CIVIL-FROM-DAYS
+
+    MOVE GX-TADD-OYY          TO YY  OF GX-TADD-OUTDT-DW
+    MOVE GX-TADD-OMM          TO MM  OF GX-TADD-OUTDT-DW
+    MOVE GX-TADD-ODD          TO DD  OF GX-TADD-OUTDT-DW
+
+    DIVIDE GX-TADD-NEWSEC BY 3600 GIVING GX-TADD-OHH
+                               REMAINDER GX-TADD-T1
+    DIVIDE GX-TADD-T1 BY 60 GIVING GX-TADD-OMIN
+                               REMAINDER GX-TADD-OSS
+
+    MOVE GX-TADD-OHH          TO HH  OF GX-TADD-OUTDT-DW
+    MOVE GX-TADD-OMIN         TO MIN OF GX-TADD-OUTDT-DW
+    MOVE GX-TADD-OSS          TO SS  OF GX-TADD-OUTDT-DW
+    MOVE '-'                  TO GX-TADD-O-SEP1
+    MOVE '-'                  TO GX-TADD-O-SEP2
+    MOVE '-'                  TO GX-TADD-O-SEP3
+    MOVE '.'                  TO GX-TADD-O-SEP4
+    MOVE '.'                  TO GX-TADD-O-SEP5
+    MOVE SPACES                TO GX-TADD-O-USEC.
+
+*> GX-TADD-CIVIL-FROM-DAYS turns a signed day number (GX-TADD-NEWDAY,
+*> which may fall before GXFDTON's epoch once a large enough negative
+*> GX-TADD-SEC has been applied) back into a YY/MM/DD calendar date.
+*> It is the exact mirror of GXFDTON's calendar-to-day-number
+*> arithmetic, split into 400-year eras so the division-by-constant
+*> steps stay valid outside the first 400-year block.
+GX-TADD-CIVIL-FROM-DAYS.
+
+*> GX-DTON-OUTNUM (and so GX-TADD-NEWDAY) counts 0000-03-01 as day 1,
+*> not day 0 - shift to a zero-based day count before applying the
+*> standard era/day-of-era breakdown below.
+    COMPUTE GX-TADD-T4 = GX-TADD-NEWDAY - 1
+    DIVIDE GX-TADD-T4 BY 146097 GIVING GX-TADD-ERA
+    COMPUTE GX-TADD-DOE = GX-TADD-T4 - (GX-TADD-ERA * 146097)
+    IF GX-TADD-DOE LESS ZERO
+       SUBTRACT 1 FROM GX-TADD-ERA
+       ADD 146097 TO GX-TADD-DOE
+    END-IF
+
+    DIVIDE GX-TADD-DOE BY 1460 GIVING GX-TADD-T1
+    DIVIDE GX-TADD-DOE BY 36524 GIVING GX-TADD-T2
+    DIVIDE GX-TADD-DOE BY 146096 GIVING GX-TADD-T3
+    COMPUTE GX-TADD-T4 = GX-TADD-DOE - GX-TADD-T1 + GX-TADD-T2
+                         - GX-TADD-T3
+    DIVIDE GX-TADD-T4 BY 365 GIVING GX-TADD-YOE
+
+    COMPUTE GX-TADD-YP = GX-TADD-YOE + (GX-TADD-ERA * 400)
+
+    DIVIDE GX-TADD-YOE BY 4 GIVING GX-TADD-T1
+    DIVIDE GX-TADD-YOE BY 100 GIVING GX-TADD-T2
+    COMPUTE GX-TADD-DOY = GX-TADD-DOE - (365 * GX-TADD-YOE)
+                          - GX-TADD-T1 + GX-TADD-T2
+
+    COMPUTE GX-TADD-T4 = (5 * GX-TADD-DOY) + 2
+    DIVIDE GX-TADD-T4 BY 153 GIVING GX-TADD-MP
+
+    COMPUTE GX-TADD-T4 = (153 * GX-TADD-MP) + 2
+    DIVIDE GX-TADD-T4 BY 5 GIVING GX-TADD-T1
+    COMPUTE GX-TADD-ODD = GX-TADD-DOY - GX-TADD-T1 + 1
+
+    IF GX-TADD-MP LESS 10
+       COMPUTE GX-TADD-OMM = GX-TADD-MP + 3
+    ELSE
+       COMPUTE GX-TADD-OMM = GX-TADD-MP - 9
+    END-IF
+
+    IF GX-TADD-OMM LESS 3
+       COMPUTE GX-TADD-OYY = GX-TADD-YP + 1
+    ELSE
+       MOVE GX-TADD-YP TO GX-TADD-OYY
+    END-IF.

@@ -1,13 +1,102 @@
 GX-CALL-LIKE.
 
-    INSPECT GX-LIKE-PTRN REPLACING ALL ' ' BY '*'
-    IF GX-LIKE-PTRN NOT EQUAL ALL '*'
-       CALL 'GXFLIKE2' USING GX-LIKE-STRING
+    MOVE GX-LIKE-STRING TO GX-LIKE-W-STRING
+    MOVE GX-LIKE-PTRN   TO GX-LIKE-W-PTRN
+    MOVE GX-LIKE-PTRN-LEN TO GX-LIKE-PTRN-LEN-ESC
+
+    IF NOT GX-LIKE-NO-ESCAPE
+       INSPECT GX-LIKE-W-STRING
+          REPLACING ALL '*' BY GX-LIKE-STAR-SENTINEL
+                     ALL '%' BY GX-LIKE-PCT-SENTINEL
+       PERFORM GX-LIKE-APPLY-ESCAPE
+           THRU GX-LIKE-APPLY-ESCAPE-EXIT
+    END-IF
+
+    IF GX-LIKE-ACCENT-FOLD
+       INSPECT GX-LIKE-W-STRING
+          CONVERTING GX-LIKE-ACC-FROM TO GX-LIKE-ACC-TO
+       INSPECT GX-LIKE-W-PTRN
+          CONVERTING GX-LIKE-ACC-FROM TO GX-LIKE-ACC-TO
+    END-IF
+
+    IF GX-LIKE-CASE-FOLD
+       INSPECT GX-LIKE-W-STRING
+          CONVERTING GX-LIKE-UC-ALPHA TO GX-LIKE-LC-ALPHA
+       INSPECT GX-LIKE-W-PTRN
+          CONVERTING GX-LIKE-UC-ALPHA TO GX-LIKE-LC-ALPHA
+    END-IF
+
+    INSPECT GX-LIKE-W-PTRN REPLACING ALL ' ' BY '*'
+    IF NOT GX-LIKE-NO-ESCAPE
+       INSPECT GX-LIKE-W-PTRN
+          REPLACING ALL GX-LIKE-SPC-SENTINEL BY ' '
+    END-IF
+
+    IF GX-LIKE-W-PTRN NOT EQUAL ALL '*'
+       CALL 'GXFLIKE2' USING GX-LIKE-W-STRING
                              GX-LIKE-STRING-LEN
-                             GX-LIKE-PTRN
-                             GX-LIKE-PTRN-LEN
+                             GX-LIKE-W-PTRN
+                             GX-LIKE-PTRN-LEN-ESC
                              GX-LIKE-RESULT
     ELSE
        MOVE 1 TO GX-LIKE-RESULT
     END-IF
     CONTINUE.
+
+GX-LIKE-APPLY-ESCAPE.
+
+    MOVE SPACES TO GX-LIKE-W-PTRN2
+    MOVE 0      TO GX-LIKE-ESC-O
+    MOVE 1      TO GX-LIKE-ESC-I
+    PERFORM GX-LIKE-ESCAPE-STEP
+        THRU GX-LIKE-ESCAPE-STEP-EXIT
+        UNTIL GX-LIKE-ESC-I > GX-LIKE-PTRN-LEN
+    MOVE GX-LIKE-W-PTRN2 TO GX-LIKE-W-PTRN
+    MOVE GX-LIKE-ESC-O   TO GX-LIKE-PTRN-LEN-ESC.
+
+GX-LIKE-APPLY-ESCAPE-EXIT.
+    EXIT.
+
+GX-LIKE-ESCAPE-STEP.
+
+    MOVE GX-LIKE-W-PTRN (GX-LIKE-ESC-I:1) TO GX-LIKE-ESC-CHAR
+    IF GX-LIKE-ESC-CHAR = GX-LIKE-ESCAPE
+       IF GX-LIKE-ESC-I < GX-LIKE-PTRN-LEN
+          PERFORM GX-LIKE-ESCAPE-PAIR
+              THRU GX-LIKE-ESCAPE-PAIR-EXIT
+       ELSE
+          ADD 1 TO GX-LIKE-ESC-O
+          MOVE GX-LIKE-ESC-CHAR TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+          ADD 1 TO GX-LIKE-ESC-I
+       END-IF
+    ELSE
+       ADD 1 TO GX-LIKE-ESC-O
+       MOVE GX-LIKE-ESC-CHAR TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+       ADD 1 TO GX-LIKE-ESC-I
+    END-IF.
+
+GX-LIKE-ESCAPE-STEP-EXIT.
+    EXIT.
+
+GX-LIKE-ESCAPE-PAIR.
+
+    MOVE GX-LIKE-W-PTRN (GX-LIKE-ESC-I + 1:1) TO GX-LIKE-ESC-NEXT
+    ADD 1 TO GX-LIKE-ESC-O
+    EVALUATE GX-LIKE-ESC-NEXT
+       WHEN '*'
+          MOVE GX-LIKE-STAR-SENTINEL
+                        TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+       WHEN '%'
+          MOVE GX-LIKE-PCT-SENTINEL
+                        TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+       WHEN SPACE
+          MOVE GX-LIKE-SPC-SENTINEL
+                        TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+       WHEN OTHER
+          MOVE GX-LIKE-ESC-NEXT
+                        TO GX-LIKE-W-PTRN2 (GX-LIKE-ESC-O:1)
+    END-EVALUATE
+    ADD 2 TO GX-LIKE-ESC-I.
+
+GX-LIKE-ESCAPE-PAIR-EXIT.
+    EXIT.

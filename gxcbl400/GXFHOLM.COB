@@ -0,0 +1,80 @@
+GX-HOLM-MAINTAIN.
+
+    MOVE SPACES TO GX-HOLM-MSG
+    PERFORM GX-HOLM-DISPLAY
+
+    PERFORM READ-SCREEN
+       TEST AFTER
+       UNTIL WS-KEY-ENTER OR WS-KEY-F3
+
+    IF WS-KEY-ENTER
+       PERFORM GX-HOLM-VALIDATE
+       IF GX-HOLM-VALID
+          PERFORM GX-HOLM-SAVE
+       ELSE
+          PERFORM GX-HOLM-DISPLAY
+       END-IF
+    END-IF.
+
+GX-HOLM-DISPLAY.
+
+    MOVE MISCELANEOUS-FLAGS TO MISCELANEOUS-INDICATORS
+    WRITE GX-CRT-RECORD
+          FORMAT IS 'GXHOLMR'
+          INDICATORS ARE GX-INDICATORS.
+
+GX-HOLM-VALIDATE.
+
+    SET  GX-HOLM-VALID TO TRUE
+    MOVE SPACES TO GX-HOLM-MSG
+
+    MOVE CORR GX-HOLM-DATE TO GX-TDTE-INDATE
+    PERFORM GX-TDTE
+    IF GX-TDTE-OUTNUM = 0
+       SET  GX-HOLM-INVALID TO TRUE
+       MOVE 'NOT A VALID CALENDAR DATE' TO GX-HOLM-MSG
+    END-IF
+
+    IF GX-HOLM-DESC EQUAL SPACES
+       SET  GX-HOLM-INVALID TO TRUE
+       MOVE 'DESCRIPTION IS REQUIRED' TO GX-HOLM-MSG
+    END-IF.
+
+GX-HOLM-SAVE.
+
+    MOVE CORR GX-HOLM-DATE TO HOLCAL-DATE
+    MOVE GX-HOLM-LOC  TO HOLCAL-LOC
+    MOVE GX-HOLM-DESC TO HOLCAL-DESC
+
+    IF DELRCD
+       DELETE HOLCAL RECORD
+          INVALID KEY
+             SET  GX-HOLM-INVALID TO TRUE
+             MOVE 'HOLIDAY NOT ON FILE' TO GX-HOLM-MSG
+       END-DELETE
+       IF GX-HOLM-VALID
+          MOVE 'HOLIDAY DELETED' TO GX-HOLM-MSG
+       END-IF
+    ELSE
+       IF INSRCD
+          WRITE HOLCAL-RECORD
+             INVALID KEY
+                SET  GX-HOLM-INVALID TO TRUE
+                MOVE 'HOLIDAY ALREADY ON FILE' TO GX-HOLM-MSG
+          END-WRITE
+          IF GX-HOLM-VALID
+             MOVE 'HOLIDAY ADDED' TO GX-HOLM-MSG
+          END-IF
+       ELSE
+          REWRITE HOLCAL-RECORD
+             INVALID KEY
+                SET  GX-HOLM-INVALID TO TRUE
+                MOVE 'HOLIDAY UPDATE FAILED' TO GX-HOLM-MSG
+          END-REWRITE
+          IF GX-HOLM-VALID
+             MOVE 'HOLIDAY UPDATED' TO GX-HOLM-MSG
+          END-IF
+       END-IF
+    END-IF
+
+    PERFORM GX-HOLM-DISPLAY.

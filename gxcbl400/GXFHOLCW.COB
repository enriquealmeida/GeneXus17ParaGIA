@@ -0,0 +1,12 @@
+01  HOLCAL-RECORD.
+    05 HOLCAL-KEY.
+       10 HOLCAL-DATE.
+          15 YY                       PIC  9(004).
+          15 MM                       PIC  9(002).
+          15 DD                       PIC  9(002).
+       10 HOLCAL-LOC                  PIC  X(010).
+    05 HOLCAL-DESC                    PIC  X(030).
+
+01  GX-HOLCAL-SW                   PIC S9(001) COMP-3 VALUE 0.
+    88 GX-HOLCAL-EOF                                   VALUE 1.
+    88 GX-HOLCAL-NOT-EOF                                VALUE 0.

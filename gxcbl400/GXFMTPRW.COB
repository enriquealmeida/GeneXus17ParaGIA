@@ -0,0 +1,18 @@
+01  FMTPROF-RECORD.
+    05 FMTPROF-KEY.
+       10 FMTPROF-USER             PIC  X(010).
+       10 FMTPROF-TERM             PIC  X(010).
+    05 FMTPROF-DFMT                PIC S9(001) COMP-3.
+    05 FMTPROF-TFMT                PIC S9(001) COMP-3.
+    05 FMTPROF-DATESEP             PIC  X(001).
+    05 FMTPROF-DECSEP              PIC  X(001).
+    05 FMTPROF-THOUSEP             PIC  X(001).
+    05 FMTPROF-AMSYM               PIC  X(003).
+    05 FMTPROF-PMSYM               PIC  X(003).
+
+01  GX-FMTPROF-KEY.
+    05 GX-FMTPROF-USER             PIC  X(010).
+    05 GX-FMTPROF-TERM             PIC  X(010).
+01  GX-FMTPROF-SW                  PIC S9(001) COMP-3.
+    88 GX-FMTPROF-IS-FOUND                            VALUE 1.
+    88 GX-FMTPROF-NOT-FOUND                            VALUE 0.

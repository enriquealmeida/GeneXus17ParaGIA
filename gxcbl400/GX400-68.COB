@@ -6,6 +6,11 @@ PERFORM READ-SCREEN
 IF WS-KEY-ENTER
    SET GX-CONFIRMED TO TRUE
 ELSE
-   SET GX-NOT-CONFIRMED TO TRUE
+   IF WS-KEY-F12
+      SET GX-CANCELLED-BY-USER TO TRUE
+      PERFORM GX-WRITE-CONFIRMLOG
+   ELSE
+      SET GX-NOT-CONFIRMED TO TRUE
+   END-IF
 END-IF
 MOVE WS-AID-BYTE-SAVED TO WS-AID-BYTE

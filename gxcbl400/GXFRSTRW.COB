@@ -0,0 +1,18 @@
+01  RESTARTCKPT-RECORD.
+    05 RESTARTCKPT-JOB             PIC  X(010).
+    05 RESTARTCKPT-KEY             PIC  X(030).
+    05 RESTARTCKPT-TIMESTAMP       PIC  X(026).
+
+01  GX-RSTR-JOB                    PIC  X(010).
+01  GX-RSTR-KEY                    PIC  X(030).
+01  GX-RSTR-SW                     PIC  X(001) VALUE 'N'.
+    88 GX-RSTR-FOUND                              VALUE 'Y'.
+    88 GX-RSTR-NOT-FOUND                          VALUE 'N'.
+
+*> GX-RSTR-INTERVAL IS HOW MANY GX-RESTARTCKPT-TICK CALLS GO BY
+*> BETWEEN ACTUAL CHECKPOINT WRITES, SO A LONG RUN ISN'T PAYING FOR
+*> A WRITE AFTER EVERY SINGLE RECORD; A CALLER THAT NEEDS EVERY
+*> RECORD TO BE DURABLE CAN PERFORM GX-WRITE-RESTARTCKPT DIRECTLY
+*> INSTEAD OF GOING THROUGH THE TICK.
+01  GX-RSTR-INTERVAL                PIC S9(005) COMP-3 VALUE 100.
+01  GX-RSTR-COUNT                   PIC S9(005) COMP-3 VALUE 0.

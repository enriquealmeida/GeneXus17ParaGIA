@@ -0,0 +1,31 @@
+GX-WRITE-LOCKWAIT.
+
+    ACCEPT GX-LOCK-END-TIME FROM TIME
+    COMPUTE GX-LOCK-START-SECS =
+            (GX-LOCK-START-HH * 3600) +
+            (GX-LOCK-START-MM * 60) +
+             GX-LOCK-START-SS
+    COMPUTE GX-LOCK-END-SECS =
+            (GX-LOCK-END-HH * 3600) +
+            (GX-LOCK-END-MM * 60) +
+             GX-LOCK-END-SS
+    COMPUTE LOCKWAIT-WAITSEC = GX-LOCK-END-SECS - GX-LOCK-START-SECS
+    IF LOCKWAIT-WAITSEC LESS ZERO
+       ADD 86400 TO LOCKWAIT-WAITSEC
+    END-IF
+
+    MOVE GX-AUDIT-TS                TO LOCKWAIT-TIMESTAMP
+    MOVE GX-AUDIT-JOB                TO LOCKWAIT-JOB
+    MOVE GX-IO-XFI                   TO LOCKWAIT-FILE
+    MOVE GX-LOCK-KEY                 TO LOCKWAIT-KEY
+    MOVE GX-LOCK-COUNT               TO LOCKWAIT-WAITCNT
+    WRITE LOCKWAIT-RECORD.
+
+GX-LOCK-BACKOFF.
+
+    IF GX-LOCK-DELAY GREATER 0
+       PERFORM VARYING GX-LOCK-DELAY-I FROM 1 BY 1
+               UNTIL GX-LOCK-DELAY-I > GX-LOCK-DELAY
+          CONTINUE
+       END-PERFORM
+    END-IF.

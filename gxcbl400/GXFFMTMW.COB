@@ -0,0 +1,11 @@
+01  GX-FMTM-MSG                    PIC  X(040).
+01  GX-FMTM-SW                     PIC S9(001) COMP-3.
+    88 GX-FMTM-VALID                                   VALUE 0.
+    88 GX-FMTM-INVALID                                  VALUE 1.
+01  GX-FMTM-DFMT                   PIC S9(001) COMP-3.
+01  GX-FMTM-TFMT                   PIC S9(001) COMP-3.
+01  GX-FMTM-DATESEP                PIC  X(001).
+01  GX-FMTM-DECSEP                 PIC  X(001).
+01  GX-FMTM-THOUSEP                PIC  X(001).
+01  GX-FMTM-AMSYM                  PIC  X(003).
+01  GX-FMTM-PMSYM                  PIC  X(003).

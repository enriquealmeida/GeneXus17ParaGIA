@@ -0,0 +1,4 @@
+01  GX-POSTO-RRN                   PIC  9(004) COMP-4.
+01  GX-POSTO-SW                    PIC S9(001) COMP-3.
+    88 GX-POSTO-FOUND                               VALUE 1.
+    88 GX-POSTO-NOT-FOUND                           VALUE 0.

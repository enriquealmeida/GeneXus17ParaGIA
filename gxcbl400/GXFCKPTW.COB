@@ -0,0 +1,21 @@
+01  SFLCKPT-RECORD.
+    05 SFLCKPT-KEY.
+       10 SFLCKPT-PGM              PIC  X(010).
+       10 SFLCKPT-USER             PIC  X(010).
+    05 SFLCKPT-LASTREC             PIC  9(004) COMP-4.
+    05 SFLCKPT-POSKEY              PIC  X(030).
+    05 SFLCKPT-TIMESTAMP           PIC  X(026).
+
+01  GX-CKPT-SW                     PIC S9(001) COMP-3.
+    88 GX-CKPT-FOUND                               VALUE 1.
+    88 GX-CKPT-NOT-FOUND                           VALUE 0.
+
+*> GX-CKPT-KEY IS THE INPUT FILE'S ACTUAL RECORD KEY AT THE POINT THE
+*> LAST ROW WAS LOADED INTO THE SUBFILE - NOT JUST ITS RELATIVE RECORD
+*> NUMBER - SO A RESUMED LOAD CAN START THE INPUT FILE BACK AT THE
+*> RIGHT SPOT INSTEAD OF RE-READING FROM THE TOP WHILE GX-SFLRELRECNBR
+*> RESUMES NUMBERING FROM THE OLD HIGH-WATER MARK. THE GENERATED
+*> PROGRAM'S OWN LOAD PARAGRAPH SETS THIS TO ITS INPUT RECORD'S KEY
+*> BEFORE EACH GX-WRITE-SFLCKPT, THE SAME WAY GXFRSTR'S GX-RSTR-KEY
+*> IS CALLER-MAINTAINED.
+01  GX-CKPT-KEY                    PIC  X(030).

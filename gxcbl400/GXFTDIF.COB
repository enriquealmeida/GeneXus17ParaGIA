@@ -0,0 +1,64 @@
+GX-TDIFF.
+
+    MOVE CORR GX-TDIFF-LDT-DW TO GX-DTON-INDATE
+    PERFORM GX-DTON
+    MOVE GX-DTON-OUTNUM TO GX-TDIFF-LDN
+
+    MOVE CORR GX-TDIFF-RDT-DW TO GX-DTON-INDATE
+    PERFORM GX-DTON
+    MOVE GX-DTON-OUTNUM TO GX-TDIFF-RDN
+
+    COMPUTE GX-TDIFF-L-SEC = (HH OF GX-TDIFF-LDT-DW * 3600) +
+                             (MIN OF GX-TDIFF-LDT-DW * 60) +
+                              SS OF GX-TDIFF-LDT-DW
+    COMPUTE GX-TDIFF-R-SEC = (HH OF GX-TDIFF-RDT-DW * 3600) +
+                             (MIN OF GX-TDIFF-RDT-DW * 60) +
+                              SS OF GX-TDIFF-RDT-DW
+
+    COMPUTE GX-TDIFF-OUTN = ((GX-TDIFF-RDN - GX-TDIFF-LDN) * 86400) +
+                            (GX-TDIFF-R-SEC - GX-TDIFF-L-SEC)
+
+    IF GX-TDIFF-OUTN NOT LESS ZERO
+       COMPUTE GX-TDIFF-DAYS = GX-TDIFF-OUTN / 86400
+       COMPUTE GX-TDIFF-SECS = GX-TDIFF-OUTN - (GX-TDIFF-DAYS * 86400)
+    ELSE
+       COMPUTE GX-TDIFF-DAYS = (GX-TDIFF-OUTN * -1) / 86400
+       COMPUTE GX-TDIFF-SECS = (GX-TDIFF-OUTN * -1) -
+                               (GX-TDIFF-DAYS * 86400)
+    END-IF
+
+    IF GX-TDIFF-BUSDAY-MODE
+       IF GX-TDIFF-HOLCNT = 0 AND NOT GX-TDIFF-HOL-LOADED
+          PERFORM GX-LOAD-HOLCAL
+          SET GX-TDIFF-HOL-LOADED TO TRUE
+       END-IF
+       MOVE GX-TDIFF-LDN TO GX-TDIFF-FROM-DN
+       MOVE GX-TDIFF-RDN TO GX-TDIFF-TO-DN
+       IF GX-TDIFF-FROM-DN GREATER GX-TDIFF-TO-DN
+          MOVE GX-TDIFF-RDN TO GX-TDIFF-FROM-DN
+          MOVE GX-TDIFF-LDN TO GX-TDIFF-TO-DN
+       END-IF
+       MOVE 0 TO GX-TDIFF-BUSDAYS
+       PERFORM VARYING GX-TDIFF-I FROM GX-TDIFF-FROM-DN BY 1
+               UNTIL GX-TDIFF-I NOT LESS GX-TDIFF-TO-DN
+          SET GX-TDIFF-IS-WORKDAY TO TRUE
+          COMPUTE GX-TDIFF-WDTMP = GX-TDIFF-I + 1
+          DIVIDE GX-TDIFF-WDTMP BY 7 GIVING GX-TDIFF-HI
+                                     REMAINDER GX-TDIFF-WD
+          IF GX-TDIFF-WD = 5 OR GX-TDIFF-WD = 6
+             SET GX-TDIFF-NOT-WORKDAY TO TRUE
+          END-IF
+          IF GX-TDIFF-IS-WORKDAY AND GX-TDIFF-HOLCNT > 0
+             PERFORM VARYING GX-TDIFF-HI FROM 1 BY 1
+                     UNTIL GX-TDIFF-HI > GX-TDIFF-HOLCNT OR
+                           GX-TDIFF-NOT-WORKDAY
+                IF GX-TDIFF-HOLDAY (GX-TDIFF-HI) = GX-TDIFF-I
+                   SET GX-TDIFF-NOT-WORKDAY TO TRUE
+                END-IF
+             END-PERFORM
+          END-IF
+          IF GX-TDIFF-IS-WORKDAY
+             ADD 1 TO GX-TDIFF-BUSDAYS
+          END-IF
+       END-PERFORM
+    END-IF.

@@ -1,7 +1,10 @@
 GX-VAL.
+    PERFORM GX-LOAD-FMT-PROFILE
     MOVE 0 TO GX-VAL-INT
     MOVE 0 TO GX-VAL-DEC
     MOVE 0 TO GX-VAL-DECCNT
+    MOVE 0 TO GX-VAL-INTCNT
+    SET GX-VAL-OK TO TRUE
     IF GX-VAL-STR NOT = SPACES
        MOVE 1 TO GX-VAL-IDX
        PERFORM TEST AFTER
@@ -13,6 +16,19 @@ GX-VAL.
              POINTER GX-VAL-IDX
           END-UNSTRING
        END-PERFORM
+
+       MOVE SPACES TO GX-VAL-CLEAN
+       MOVE 0 TO GX-VAL-CLEAN-L
+       PERFORM VARYING GX-VAL-K FROM 1 BY 1
+               UNTIL GX-VAL-K > LENGTH OF GX-VAL-W-STR
+          IF GX-VAL-W-STR (GX-VAL-K:1) NOT = GX-VAL-THOUSEP
+             ADD 1 TO GX-VAL-CLEAN-L
+             MOVE GX-VAL-W-STR (GX-VAL-K:1)
+               TO GX-VAL-CLEAN (GX-VAL-CLEAN-L:1)
+          END-IF
+       END-PERFORM
+       MOVE GX-VAL-CLEAN TO GX-VAL-W-STR
+
        UNSTRING GX-VAL-W-STR
           INTO GX-VAL-SIGN
        END-UNSTRING
@@ -32,10 +48,16 @@ GX-VAL.
        UNSTRING GX-VAL-W-STR
           DELIMITED BY GX-VAL-CHAR
           INTO GX-VAL-INT
+          COUNT IN GX-VAL-INTCNT
           POINTER GX-VAL-PTR
        END-UNSTRING
-       IF GX-VAL-CHAR = '.' OR
-          GX-VAL-CHAR = ','
+       IF GX-VAL-INTCNT = 0
+          SET GX-VAL-INVALID TO TRUE
+       END-IF
+       IF GX-VAL-INTCNT GREATER 15
+          SET GX-VAL-OVERFLOW TO TRUE
+       END-IF
+       IF GX-VAL-CHAR = GX-VAL-DECSEP
           MOVE GX-VAL-PTR TO GX-VAL-IDX
           PERFORM TEST AFTER
              UNTIL GX-VAL-CHAR NOT NUMERIC
@@ -50,6 +72,9 @@ GX-VAL.
              COUNT IN GX-VAL-DECCNT
              POINTER GX-VAL-PTR
           END-UNSTRING
+          IF GX-VAL-DECCNT GREATER 9
+             SET GX-VAL-OVERFLOW TO TRUE
+          END-IF
        END-IF
        IF GX-VAL-SIGN = '-'
           COMPUTE GX-VAL-INT = GX-VAL-INT * -1
@@ -59,4 +84,11 @@ GX-VAL.
     COMPUTE GX-VAL-VAL = GX-VAL-INT +
                          GX-VAL-DEC /
                          10 ** GX-VAL-DECCNT
+    IF GX-VAL-ROUND-REQUESTED
+       COMPUTE GX-VAL-ROUND-FACTOR = 10 ** GX-VAL-ROUND-DECS
+       COMPUTE GX-VAL-ROUND-SCALE ROUNDED =
+               GX-VAL-VAL * GX-VAL-ROUND-FACTOR
+       COMPUTE GX-VAL-VAL =
+               GX-VAL-ROUND-SCALE / GX-VAL-ROUND-FACTOR
+    END-IF
     CONTINUE.

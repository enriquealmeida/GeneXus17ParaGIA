@@ -0,0 +1,9 @@
+GX-WRITE-CCEXCPT.
+
+    MOVE GX-AUDIT-TS                TO CCEXCPT-TIMESTAMP
+    MOVE GX-AUDIT-JOB               TO CCEXCPT-JOB
+    MOVE GX-AUDIT-PGM               TO CCEXCPT-PGM
+    MOVE GX-CCEXCPT-KEY             TO CCEXCPT-BREAK-KEY
+    MOVE GX-CCEXCPT-TOTAL           TO CCEXCPT-TOTAL
+    MOVE GX-CCEXCPT-CEILING         TO CCEXCPT-CEILING
+    WRITE CCEXCPT-RECORD.

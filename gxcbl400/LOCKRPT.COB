@@ -0,0 +1,181 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOCKRPT.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*   2026-08-09  RH  INITIAL VERSION - LOCK-CONTENTION       *
+000100*                   RANKING REPORT OFF THE LOCKWAIT LOG     *
+000110*----------------------------------------------------------*
+000120 ENVIRONMENT DIVISION.
+000130 CONFIGURATION SECTION.
+000140 SOURCE-COMPUTER.   IBM-ISERIES.
+000150 OBJECT-COMPUTER.   IBM-ISERIES.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT LOCKWAIT   ASSIGN TO DATABASE-LOCKWAIT
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS  IS LR-FS-LOCKWAIT.
+000210     SELECT LOCKRPT    ASSIGN TO DATABASE-LOCKRPT
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS  IS LR-FS-LOCKRPT.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  LOCKWAIT.
+000270 01  LOCKWAIT-RECORD.
+000280     05 LOCKWAIT-TIMESTAMP       PIC  X(026).
+000290     05 LOCKWAIT-JOB             PIC  X(010).
+000300     05 LOCKWAIT-FILE            PIC  X(010).
+000310     05 LOCKWAIT-KEY             PIC  X(030).
+000320     05 LOCKWAIT-WAITCNT         PIC S9(004) COMP-3.
+000330 FD  LOCKRPT.
+000340 01  LOCKRPT-LINE                PIC  X(080).
+000350 WORKING-STORAGE SECTION.
+000360 77  LR-FS-LOCKWAIT              PIC  X(002).
+000370     88 LR-LOCKWAIT-OK                          VALUE '00'.
+000380     88 LR-LOCKWAIT-EOF                          VALUE '10'.
+000390 77  LR-FS-LOCKRPT               PIC  X(002).
+000400 77  LR-EOF-SW                   PIC  X(001)     VALUE 'N'.
+000410     88 LR-AT-EOF                                VALUE 'Y'.
+000420 77  LR-TBL-COUNT                PIC S9(004) COMP-3 VALUE 0.
+000430 77  LR-MAX-ENTRIES              PIC S9(004) COMP-3 VALUE 200.
+000440 77  LR-I                        PIC S9(004) COMP-3.
+000450 77  LR-J                        PIC S9(004) COMP-3.
+000460 77  LR-FOUND-SW                 PIC  X(001).
+000470     88 LR-FOUND                                 VALUE 'Y'.
+000480     88 LR-NOT-FOUND                              VALUE 'N'.
+000490 01  LR-OFFENDER-TABLE.
+000500     05 LR-OFFENDER OCCURS 200 TIMES
+000510                     INDEXED BY LR-NDX.
+000520        10 LR-OFF-FILE           PIC  X(010).
+000530        10 LR-OFF-EVENTS         PIC S9(009) COMP-3.
+000540        10 LR-OFF-WAITSUM        PIC S9(009) COMP-3.
+000550 01  LR-SWAP-ENTRY.
+000560     05 LR-SWAP-FILE             PIC  X(010).
+000570     05 LR-SWAP-EVENTS           PIC S9(009) COMP-3.
+000580     05 LR-SWAP-WAITSUM          PIC S9(009) COMP-3.
+000590 01  LR-HDG-LINE-1.
+000600     05 FILLER                   PIC  X(030)
+000610                VALUE 'LOCK CONTENTION RANKING REPORT'.
+000620     05 FILLER                   PIC  X(050) VALUE SPACES.
+000630 01  LR-HDG-LINE-2.
+000640     05 FILLER                   PIC  X(012) VALUE 'FILE'.
+000650     05 FILLER                   PIC  X(012) VALUE 'WAIT EVENTS'.
+000660     05 FILLER                   PIC  X(012) VALUE 'TOTAL WAITS'.
+000670     05 FILLER                   PIC  X(044) VALUE SPACES.
+000680 01  LR-DTL-LINE.
+000690     05 LR-DTL-FILE              PIC  X(012).
+000700     05 LR-DTL-EVENTS            PIC Z,ZZZ,ZZ9.
+000710     05 FILLER                   PIC  X(004) VALUE SPACES.
+000720     05 LR-DTL-WAITSUM           PIC Z,ZZZ,ZZ9.
+000730     05 FILLER                   PIC  X(039) VALUE SPACES.
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770         THRU 1000-INITIALIZE-EXIT
+000780     PERFORM 2000-BUILD-TABLE
+000790         THRU 2000-BUILD-TABLE-EXIT
+000800     PERFORM 3000-RANK-TABLE
+000810         THRU 3000-RANK-TABLE-EXIT
+000820     PERFORM 4000-PRINT-REPORT
+000830         THRU 4000-PRINT-REPORT-EXIT
+000840     PERFORM 9000-TERMINATE
+000850         THRU 9000-TERMINATE-EXIT
+000860     GO TO 9999-EXIT.
+000870*----------------------------------------------------------*
+000880* 1000-INITIALIZE - OPEN FILES, RESET COUNTERS              *
+000890*----------------------------------------------------------*
+000900 1000-INITIALIZE.
+000910     OPEN INPUT  LOCKWAIT
+000920     OPEN OUTPUT LOCKRPT
+000930     MOVE 0     TO LR-TBL-COUNT
+000940     MOVE 'N'   TO LR-EOF-SW.
+000950 1000-INITIALIZE-EXIT.
+000960     EXIT.
+000970*----------------------------------------------------------*
+000980* 2000-BUILD-TABLE - ACCUMULATE WAIT COUNTS BY FILE         *
+000990*----------------------------------------------------------*
+001000 2000-BUILD-TABLE.
+001010     PERFORM 2100-READ-LOCKWAIT
+001020         THRU 2100-READ-LOCKWAIT-EXIT
+001030     PERFORM 2200-ACCUMULATE
+001040         THRU 2200-ACCUMULATE-EXIT
+001050         UNTIL LR-AT-EOF.
+001060 2000-BUILD-TABLE-EXIT.
+001070     EXIT.
+001080 2100-READ-LOCKWAIT.
+001090     READ LOCKWAIT
+001100         AT END
+001110            SET LR-AT-EOF TO TRUE
+001120     END-READ.
+001130 2100-READ-LOCKWAIT-EXIT.
+001140     EXIT.
+001150 2200-ACCUMULATE.
+001160     SET LR-NOT-FOUND TO TRUE
+001170     PERFORM VARYING LR-I FROM 1 BY 1
+001180             UNTIL LR-I > LR-TBL-COUNT
+001190        IF LR-OFF-FILE (LR-I) = LOCKWAIT-FILE
+001200           SET LR-FOUND TO TRUE
+001210           ADD 1 TO LR-OFF-EVENTS (LR-I)
+001220           ADD LOCKWAIT-WAITCNT TO LR-OFF-WAITSUM (LR-I)
+001230           MOVE LR-TBL-COUNT TO LR-I
+001240        END-IF
+001250     END-PERFORM
+001260     IF LR-NOT-FOUND AND LR-TBL-COUNT < LR-MAX-ENTRIES
+001270        ADD 1 TO LR-TBL-COUNT
+001280        MOVE LOCKWAIT-FILE      TO LR-OFF-FILE (LR-TBL-COUNT)
+001290        MOVE 1                  TO LR-OFF-EVENTS (LR-TBL-COUNT)
+001300        MOVE LOCKWAIT-WAITCNT   TO LR-OFF-WAITSUM (LR-TBL-COUNT)
+001310     END-IF
+001320     PERFORM 2100-READ-LOCKWAIT
+001330         THRU 2100-READ-LOCKWAIT-EXIT.
+001340 2200-ACCUMULATE-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------*
+001370* 3000-RANK-TABLE - DESCENDING BUBBLE SORT ON EVENT COUNT   *
+001380*----------------------------------------------------------*
+001390 3000-RANK-TABLE.
+001400     IF LR-TBL-COUNT > 1
+001410        PERFORM VARYING LR-I FROM 1 BY 1
+001420                UNTIL LR-I > LR-TBL-COUNT - 1
+001430           PERFORM VARYING LR-J FROM 1 BY 1
+001440                   UNTIL LR-J > LR-TBL-COUNT - LR-I
+001450              IF LR-OFF-EVENTS (LR-J) < LR-OFF-EVENTS (LR-J + 1)
+001460                 MOVE LR-OFFENDER (LR-J)     TO LR-SWAP-ENTRY
+001470                 MOVE LR-OFFENDER (LR-J + 1)
+001480                 TO LR-OFFENDER (LR-J)
+001490                 MOVE LR-SWAP-ENTRY
+001500                 TO LR-OFFENDER (LR-J + 1)
+001510              END-IF
+001520           END-PERFORM
+001530        END-PERFORM
+001540     END-IF.
+001550 3000-RANK-TABLE-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------*
+001580* 4000-PRINT-REPORT - WRITE RANKED OFFENDERS TO LOCKRPT     *
+001590*----------------------------------------------------------*
+001600 4000-PRINT-REPORT.
+001610     WRITE LOCKRPT-LINE FROM LR-HDG-LINE-1
+001620     WRITE LOCKRPT-LINE FROM LR-HDG-LINE-2
+001630     PERFORM VARYING LR-I FROM 1 BY 1
+001640             UNTIL LR-I > LR-TBL-COUNT
+001650        MOVE LR-OFF-FILE (LR-I)    TO LR-DTL-FILE
+001660        MOVE LR-OFF-EVENTS (LR-I)  TO LR-DTL-EVENTS
+001670        MOVE LR-OFF-WAITSUM (LR-I) TO LR-DTL-WAITSUM
+001680        WRITE LOCKRPT-LINE FROM LR-DTL-LINE
+001690     END-PERFORM.
+001700 4000-PRINT-REPORT-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------*
+001730* 9000-TERMINATE - CLOSE FILES                              *
+001740*----------------------------------------------------------*
+001750 9000-TERMINATE.
+001760     CLOSE LOCKWAIT
+001770     CLOSE LOCKRPT.
+001780 9000-TERMINATE-EXIT.
+001790     EXIT.
+001800 9999-EXIT.
+001810     STOP RUN.

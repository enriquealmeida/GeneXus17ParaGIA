@@ -34,11 +34,15 @@ SEND-ALL-POPUP-MESSAGES.
 
        MOVE MSG-TEXT (MSG-COUNTER-LOOP) TO MSTXT OF GXPUMSGR-O
        IF ERROR-MSG (MSG-COUNTER-LOOP)
-          SET RECORD-HAS-ERRORS TO TRUE
+          SET RECORD-HAS-ERRORS      TO TRUE
+          SET RECORD-HAS-NO-WARNINGS TO TRUE
        ELSE
           SET RECORD-HAS-NO-ERRORS TO TRUE
+          SET RECORD-HAS-WARNINGS  TO TRUE
        END-IF
 
+       PERFORM GX-WRITE-MSGLOG
+
        MOVE SUBFILE-FLAGS      TO SUBFILE-INDICATORS
        MOVE MISCELANEOUS-FLAGS TO MISCELANEOUS-INDICATORS
        WRITE SUBFILE GX-CRT-RECORD

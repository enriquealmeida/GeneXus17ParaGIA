@@ -0,0 +1,35 @@
+GX-WRITE-MSGLOG.
+
+    MOVE GX-MSGLOG-TS               TO MSGLOG-TIMESTAMP
+    MOVE GX-MSGLOG-USER              TO MSGLOG-USER
+    MOVE GX-MSGLOG-TERM              TO MSGLOG-TERM
+    MOVE MSG-TEXT (MSG-COUNTER-LOOP) TO MSGLOG-TEXT
+    IF ERROR-MSG (MSG-COUNTER-LOOP)
+       SET MSGLOG-ERROR TO TRUE
+    ELSE
+       SET MSGLOG-WARNING TO TRUE
+    END-IF
+    WRITE MSGLOG-RECORD.
+
+GX-WRITE-CONFIRMLOG.
+
+    MOVE GX-MSGLOG-TS               TO MSGLOG-TIMESTAMP
+    MOVE GX-MSGLOG-USER              TO MSGLOG-USER
+    MOVE GX-MSGLOG-TERM              TO MSGLOG-TERM
+    SET  MSGLOG-CANCEL               TO TRUE
+    MOVE 'CONFIRMATION CANCELLED BY USER (F12)' TO MSGLOG-TEXT
+    WRITE MSGLOG-RECORD.
+
+GX-WRITE-RWRSFL-LOG.
+
+    MOVE GX-MSGLOG-TS                TO MSGLOG-TIMESTAMP
+    MOVE GX-MSGLOG-USER               TO MSGLOG-USER
+    MOVE GX-MSGLOG-TERM               TO MSGLOG-TERM
+    SET  MSGLOG-SFLFAIL               TO TRUE
+    MOVE GX-SFLRECNBR                 TO GX-RWRSFL-RRN-D
+    STRING 'REWRITE SUBFILE FAILED FILE=' GX-IO-XFI
+           ' RRN=' GX-RWRSFL-RRN-D
+           ' FMT=' GX-WS-FMT
+           DELIMITED BY SIZE
+           INTO MSGLOG-TEXT
+    WRITE MSGLOG-RECORD.

@@ -0,0 +1,11 @@
+01  CCEXCPT-RECORD.
+    05 CCEXCPT-TIMESTAMP           PIC  X(026).
+    05 CCEXCPT-JOB                 PIC  X(010).
+    05 CCEXCPT-PGM                 PIC  X(010).
+    05 CCEXCPT-BREAK-KEY           PIC  X(030).
+    05 CCEXCPT-TOTAL               PIC S9(009)V9(02) COMP-3.
+    05 CCEXCPT-CEILING             PIC S9(009)V9(02) COMP-3.
+
+01  GX-CCEXCPT-TOTAL               PIC S9(009)V9(02) COMP-3.
+01  GX-CCEXCPT-CEILING             PIC S9(009)V9(02) COMP-3.
+01  GX-CCEXCPT-KEY                 PIC  X(030).

@@ -0,0 +1,9 @@
+GX-WRITE-AUDITLOG.
+
+    MOVE GX-AUDIT-TS               TO AUDITLOG-TIMESTAMP
+    MOVE GX-AUDIT-JOB               TO AUDITLOG-JOB
+    MOVE GX-AUDIT-PGM               TO AUDITLOG-PGM
+    MOVE GX-IO-XFI                  TO AUDITLOG-FILE
+    MOVE GX-IO-OP                   TO AUDITLOG-OPER
+    MOVE V-FS                       TO AUDITLOG-STATUS
+    WRITE AUDITLOG-RECORD.

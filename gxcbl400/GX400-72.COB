@@ -0,0 +1,10 @@
+SET MORE-SFL-REC TO TRUE
+MOVE ZEROES TO GX-NBR-OF-SELECTIONS
+PERFORM TEST AFTER
+   UNTIL ERRORS-FOUND OR NO-MORE-SFL-REC
+   PERFORM #1
+   IF MORE-SFL-REC
+      PERFORM #2
+      ADD 1 TO GX-NBR-OF-SELECTIONS
+   END-IF
+END-PERFORM

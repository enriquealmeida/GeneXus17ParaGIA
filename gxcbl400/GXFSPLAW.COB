@@ -0,0 +1,6 @@
+01  GX-SPLARC-PATH                 PIC  X(256).
+01  GX-SPLARC-MAXGEN               PIC S9(003) COMP-3 VALUE 7.
+01  GX-SPLARC-KEEPFROM             PIC S9(003) COMP-3.
+01  GX-SPLARC-KEEPFROM-A           PIC  9(003).
+01  GX-SPLARC-GENTAG               PIC  X(014).
+01  GX-PRPDF-LASTPATH              PIC  X(256).

@@ -1,9 +1,11 @@
 GX-DUPAPOST.
     MOVE 0 TO GX-DA-OUT-L
     MOVE 0 TO GX-DA-F
+    SET GX-DA-NOT-TRUNCATED TO TRUE
+    SET GX-DA-SAFE TO TRUE
     PERFORM VARYING GX-DA-I FROM 1 BY 1
             UNTIL GX-DA-I > GX-DA-IN-L OR
-                  GX-DA-OUT-L > 2999
+                  GX-DA-OUT-L > GX-DA-MAXLEN
        EVALUATE GX-DA-IN-C (GX-DA-I:1) ALSO GX-DA-F
           WHEN X'00' ALSO ANY
              COMPUTE GX-DA-F = 1 - GX-DA-F
@@ -12,7 +14,7 @@ GX-DUPAPOST.
                      UNTIL GX-DA-J < 1
                      AFTER GX-DA-K FROM 2 BY -1
                      UNTIL GX-DA-K < 1 OR
-                           GX-DA-OUT-L > 2999
+                           GX-DA-OUT-L > GX-DA-MAXLEN
                 ADD 1 TO GX-DA-OUT-L
                 MOVE '''' TO GX-DA-OUT-C ( GX-DA-OUT-L:1)
              END-PERFORM
@@ -20,4 +22,22 @@ GX-DUPAPOST.
              ADD 1 TO GX-DA-OUT-L
              MOVE GX-DA-IN-C (GX-DA-I:1) TO GX-DA-OUT-C ( GX-DA-OUT-L:1)
        END-EVALUATE
+    END-PERFORM
+
+    IF GX-DA-OUT-L > GX-DA-MAXLEN
+       SET GX-DA-TRUNCATED TO TRUE
+    END-IF
+
+    PERFORM VARYING GX-DA-I FROM 1 BY 1
+            UNTIL GX-DA-I > GX-DA-OUT-L
+       IF GX-DA-OUT-C (GX-DA-I:1) = ';'
+          SET GX-DA-RISKY TO TRUE
+       END-IF
+       IF GX-DA-I < GX-DA-OUT-L
+          IF GX-DA-OUT-C (GX-DA-I:2) = '--' OR
+             GX-DA-OUT-C (GX-DA-I:2) = '/*' OR
+             GX-DA-OUT-C (GX-DA-I:2) = '*/'
+             SET GX-DA-RISKY TO TRUE
+          END-IF
+       END-IF
     END-PERFORM.

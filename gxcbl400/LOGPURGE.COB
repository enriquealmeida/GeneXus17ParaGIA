@@ -0,0 +1,633 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOGPURGE.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*   2026-08-09  RH  INITIAL VERSION - SCHEDULED RETENTION   *
+000100*                   SWEEP OF AUDITLOG/LOCKWAIT/MSGLOG AND   *
+000110*                   THE ARCHIVED /GXSPOOL COPIES, EXCEPTIONS*
+000120*                   TO PURGERPT                             *
+000130*----------------------------------------------------------*
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER.   IBM-ISERIES.
+000170 OBJECT-COMPUTER.   IBM-ISERIES.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT AUDITLOG   ASSIGN TO DATABASE-AUDITLOG
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS  IS LP-FS-AUDITLOG.
+000230     SELECT AUDITLOGN  ASSIGN TO DATABASE-AUDITLOGN
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS  IS LP-FS-AUDITLOGN.
+000260     SELECT LOCKWAIT   ASSIGN TO DATABASE-LOCKWAIT
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS  IS LP-FS-LOCKWAIT.
+000290     SELECT LOCKWAITN  ASSIGN TO DATABASE-LOCKWAITN
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS  IS LP-FS-LOCKWAITN.
+000320     SELECT MSGLOG     ASSIGN TO DATABASE-MSGLOG
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS  IS LP-FS-MSGLOG.
+000350     SELECT MSGLOGN    ASSIGN TO DATABASE-MSGLOGN
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS  IS LP-FS-MSGLOGN.
+000380     SELECT PURGERPT   ASSIGN TO DATABASE-PURGERPT
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS  IS LP-FS-PURGERPT.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  AUDITLOG.
+000440 01  AUDITLOG-RECORD.
+000450     05 AUDITLOG-TIMESTAMP       PIC  X(026).
+000460     05 AUDITLOG-JOB             PIC  X(010).
+000470     05 AUDITLOG-PGM             PIC  X(010).
+000480     05 AUDITLOG-FILE            PIC  X(010).
+000490     05 AUDITLOG-OPER            PIC  X(006).
+000500     05 AUDITLOG-STATUS          PIC  X(002).
+000510 FD  AUDITLOGN.
+000520 01  AUDITLOGN-RECORD.
+000530     05 AUDITLOGN-TIMESTAMP      PIC  X(026).
+000540     05 AUDITLOGN-JOB            PIC  X(010).
+000550     05 AUDITLOGN-PGM            PIC  X(010).
+000560     05 AUDITLOGN-FILE           PIC  X(010).
+000570     05 AUDITLOGN-OPER           PIC  X(006).
+000580     05 AUDITLOGN-STATUS         PIC  X(002).
+000590 FD  LOCKWAIT.
+000600 01  LOCKWAIT-RECORD.
+000610     05 LOCKWAIT-TIMESTAMP       PIC  X(026).
+000620     05 LOCKWAIT-JOB             PIC  X(010).
+000630     05 LOCKWAIT-FILE            PIC  X(010).
+000640     05 LOCKWAIT-KEY             PIC  X(030).
+000650     05 LOCKWAIT-WAITCNT         PIC S9(004) COMP-3.
+000660 FD  LOCKWAITN.
+000670 01  LOCKWAITN-RECORD.
+000680     05 LOCKWAITN-TIMESTAMP      PIC  X(026).
+000690     05 LOCKWAITN-JOB            PIC  X(010).
+000700     05 LOCKWAITN-FILE           PIC  X(010).
+000710     05 LOCKWAITN-KEY            PIC  X(030).
+000720     05 LOCKWAITN-WAITCNT        PIC S9(004) COMP-3.
+000730 FD  MSGLOG.
+000740 01  MSGLOG-RECORD.
+000750     05 MSGLOG-TIMESTAMP         PIC  X(026).
+000760     05 MSGLOG-USER              PIC  X(010).
+000770     05 MSGLOG-TERM              PIC  X(010).
+000780     05 MSGLOG-TYPE              PIC  X(001).
+000790     05 MSGLOG-TEXT              PIC  X(080).
+000800 FD  MSGLOGN.
+000810 01  MSGLOGN-RECORD.
+000820     05 MSGLOGN-TIMESTAMP        PIC  X(026).
+000830     05 MSGLOGN-USER             PIC  X(010).
+000840     05 MSGLOGN-TERM             PIC  X(010).
+000850     05 MSGLOGN-TYPE             PIC  X(001).
+000860     05 MSGLOGN-TEXT             PIC  X(080).
+000870 FD  PURGERPT.
+000880 01  PURGERPT-LINE               PIC  X(080).
+000890 WORKING-STORAGE SECTION.
+000900 77  LP-FS-AUDITLOG              PIC  X(002).
+000910     88 LP-AUDITLOG-OK                           VALUE '00'.
+000920     88 LP-AUDITLOG-EOF                          VALUE '10'.
+000930 77  LP-FS-AUDITLOGN             PIC  X(002).
+000940 77  LP-FS-LOCKWAIT              PIC  X(002).
+000950     88 LP-LOCKWAIT-OK                           VALUE '00'.
+000960     88 LP-LOCKWAIT-EOF                          VALUE '10'.
+000970 77  LP-FS-LOCKWAITN             PIC  X(002).
+000980 77  LP-FS-MSGLOG                PIC  X(002).
+000990     88 LP-MSGLOG-OK                             VALUE '00'.
+001000     88 LP-MSGLOG-EOF                            VALUE '10'.
+001010 77  LP-FS-MSGLOGN               PIC  X(002).
+001020 77  LP-FS-PURGERPT              PIC  X(002).
+001030 77  LP-EOF-SW                   PIC  X(001)     VALUE 'N'.
+001040     88 LP-AT-EOF                                VALUE 'Y'.
+001050*----------------------------------------------------------*
+001060* RETENTION PERIODS - CHANGE HERE TO RETUNE HOW MANY DAYS   *
+001070* EACH FILE TYPE IS KEPT; NOTHING BELOW DEPENDS ON THE      *
+001080* ACTUAL VALUES                                             *
+001090*----------------------------------------------------------*
+001100 77  LP-KEEP-AUDITLOG            PIC S9(004) COMP-3 VALUE 90.
+001110 77  LP-KEEP-LOCKWAIT            PIC S9(004) COMP-3 VALUE 30.
+001120 77  LP-KEEP-MSGLOG              PIC S9(004) COMP-3 VALUE 30.
+001130 77  LP-KEEP-SPOOL               PIC S9(004) COMP-3 VALUE 60.
+001140 77  LP-KEEP-SPOOL-A             PIC  9(005).
+001150 77  LP-KEPT-AUDITLOG            PIC S9(007) COMP-3 VALUE 0.
+001160 77  LP-PURGED-AUDITLOG          PIC S9(007) COMP-3 VALUE 0.
+001170 77  LP-KEPT-LOCKWAIT            PIC S9(007) COMP-3 VALUE 0.
+001180 77  LP-PURGED-LOCKWAIT          PIC S9(007) COMP-3 VALUE 0.
+001190 77  LP-KEPT-MSGLOG              PIC S9(007) COMP-3 VALUE 0.
+001200 77  LP-PURGED-MSGLOG            PIC S9(007) COMP-3 VALUE 0.
+001210*----------------------------------------------------------*
+001220* LP-REC-YY/MM/DD AND LP-TODAY-YY/MM/DD ARE SET BEFORE      *
+001230* 2900-AGE-IN-DAYS IS PERFORMED, THE SAME WAY SLAALERT      *
+001240* LOADS SA-REC-DATE BEFORE COMPARING IT AGAINST SA-TODAY-   *
+001250* DATE                                                      *
+001260*----------------------------------------------------------*
+001270 01  LP-TODAY-DATE.
+001280     05 LP-TODAY-YY              PIC  9(004).
+001290     05 LP-TODAY-MM              PIC  9(002).
+001300     05 LP-TODAY-DD              PIC  9(002).
+001310 77  LP-TODAY-DAYNUM             PIC S9(009) COMP-3.
+001320 77  LP-REC-YY                   PIC  9(004).
+001330 77  LP-REC-MM                   PIC  9(002).
+001340 77  LP-REC-DD                   PIC  9(002).
+001350 77  LP-AGE-DAYS                 PIC S9(009) COMP-3.
+001360*----------------------------------------------------------*
+001370* GX-QCMDEXC-* ARE THE SAME FIELDS EVERY FRAGMENT THAT      *
+001380* CALLS QCMDEXC DECLARES (SEE GX400-11, GXFSPLA) - KEPT     *
+001390* UNDER THEIR LIBRARY NAMES SO THE CALLING CONVENTION STAYS *
+001400* RECOGNIZABLE AGAINST THE LIBRARY COPIES                   *
+001410*----------------------------------------------------------*
+001420 01  GX-QCMDEXC-PTR              PIC S9(003) COMP-3 VALUE 1.
+001430 01  GX-QCMDEXC-CMD              PIC  X(3000).
+001440 01  GX-QCMDEXC-CMDLEN           PIC S9(10)V9(5) COMP-3.
+001450*----------------------------------------------------------*
+001460* GX-DTON - SAME DAY-NUMBER CALCULATION GXFDTON.COB         *
+001470*           PERFORMS INLINE IN EVERY GENERATED PROGRAM THAT *
+001480*           NEEDS DATE ARITHMETIC; KEPT HERE UNDER ITS OWN  *
+001490*           NAME RATHER THAN AN LP- ALIAS SO THE LOGIC      *
+001500*           STAYS RECOGNIZABLE AGAINST THE LIBRARY COPY IF  *
+001510*           GXFDTON EVER CHANGES. ONLY GX-DTON-OUTNUM (THE  *
+001520*           DAY NUMBER ITSELF) IS USED BELOW                *
+001530*----------------------------------------------------------*
+001540 01  GX-DTON-INDATE.
+001550     02 YY                       PIC  9(004).
+001560     02 MM                       PIC  9(002).
+001570     02 DD                       PIC  9(002).
+001580 01  GX-DTON-DW.
+001590     02 YY                       PIC S9(005) COMP-3.
+001600     02 MM                       PIC S9(003) COMP-3.
+001610     02 DD                       PIC S9(003) COMP-3.
+001620 01  GX-DTON-D                   PIC S9(003) COMP-3.
+001630 01  GX-DTON-L-4                 PIC S9(005) COMP-3.
+001640 01  GX-DTON-L-400               PIC S9(005) COMP-3.
+001650 01  GX-DTON-L-100               PIC S9(005) COMP-3.
+001660 01  GX-DTON-OUTNUM              PIC S9(009) COMP-3.
+001670 01  GX-DTON-CUMDAYS-INIT.
+001680     05 FILLER                   PIC S9(003) VALUE 0.
+001690     05 FILLER                   PIC S9(003) VALUE 31.
+001700     05 FILLER                   PIC S9(003) VALUE 59.
+001710     05 FILLER                   PIC S9(003) VALUE 90.
+001720     05 FILLER                   PIC S9(003) VALUE 120.
+001730     05 FILLER                   PIC S9(003) VALUE 151.
+001740     05 FILLER                   PIC S9(003) VALUE 181.
+001750     05 FILLER                   PIC S9(003) VALUE 212.
+001760     05 FILLER                   PIC S9(003) VALUE 243.
+001770     05 FILLER                   PIC S9(003) VALUE 273.
+001780     05 FILLER                   PIC S9(003) VALUE 304.
+001790     05 FILLER                   PIC S9(003) VALUE 334.
+001800 01  GX-DTON-CUMDAYS REDEFINES GX-DTON-CUMDAYS-INIT.
+001810     05 GX-DTON-CUMDAY OCCURS 12 PIC S9(003).
+001820 01  GX-DTON-FISCWKS-INIT.
+001830     05 FILLER                   PIC S9(003) VALUE 4.
+001840     05 FILLER                   PIC S9(003) VALUE 8.
+001850     05 FILLER                   PIC S9(003) VALUE 13.
+001860     05 FILLER                   PIC S9(003) VALUE 17.
+001870     05 FILLER                   PIC S9(003) VALUE 21.
+001880     05 FILLER                   PIC S9(003) VALUE 26.
+001890     05 FILLER                   PIC S9(003) VALUE 30.
+001900     05 FILLER                   PIC S9(003) VALUE 34.
+001910     05 FILLER                   PIC S9(003) VALUE 39.
+001920     05 FILLER                   PIC S9(003) VALUE 43.
+001930     05 FILLER                   PIC S9(003) VALUE 47.
+001940     05 FILLER                   PIC S9(003) VALUE 52.
+001950 01  GX-DTON-FISCWKS REDEFINES GX-DTON-FISCWKS-INIT.
+001960     05 GX-DTON-FISCWK OCCURS 12 PIC S9(003).
+001970 01  GX-DTON-R-4                 PIC S9(001) COMP-3.
+001980 01  GX-DTON-R-100               PIC S9(003) COMP-3.
+001990 01  GX-DTON-R-400               PIC S9(003) COMP-3.
+002000 01  GX-DTON-LEAP                PIC S9(001) COMP-3.
+002010     88 GX-DTON-IS-LEAP                          VALUE 1.
+002020     88 GX-DTON-NOT-LEAP                         VALUE 0.
+002030 01  GX-DTON-DOY                 PIC S9(003) COMP-3.
+002040 01  GX-DTON-ISOWD               PIC S9(001) COMP-3.
+002050 01  GX-DTON-ISOWK               PIC S9(002) COMP-3.
+002060 01  GX-DTON-FISCPER             PIC S9(002) COMP-3.
+002070 01  GX-DTON-I                   PIC S9(003) COMP-3.
+002080 01  GX-DTON-WK-TMP              PIC S9(009) COMP-3.
+002090 01  LP-HDG-LINE-1.
+002100     05 FILLER                   PIC  X(030)
+002110                VALUE 'LOG/SPOOL RETENTION PURGE RUN'.
+002120     05 FILLER                   PIC  X(050) VALUE SPACES.
+002130 01  LP-HDG-LINE-2.
+002140     05 FILLER                   PIC  X(014) VALUE 'FILE'.
+002150     05 FILLER                   PIC  X(014) VALUE 'KEEP DAYS'.
+002160     05 FILLER                   PIC  X(014) VALUE 'KEPT'.
+002170     05 FILLER                   PIC  X(014) VALUE 'PURGED'.
+002180 01  LP-DTL-LINE.
+002190     05 LP-DTL-FILE              PIC  X(014).
+002200     05 LP-DTL-KEEP              PIC Z,ZZZ,ZZ9.
+002210     05 FILLER                   PIC  X(004) VALUE SPACES.
+002220     05 LP-DTL-KEPT              PIC Z,ZZZ,ZZ9.
+002230     05 FILLER                   PIC  X(004) VALUE SPACES.
+002240     05 LP-DTL-PURGED            PIC Z,ZZZ,ZZ9.
+002250 01  LP-SUM-LINE.
+002260     05 FILLER              PIC  X(040)
+002270                VALUE 'ARCHIVED SPOOL COPIES SWEPT OLDER THAN:'.
+002280     05 LP-SUM-SPOOL-KEEP        PIC Z,ZZZ,ZZ9.
+002290     05 FILLER                   PIC  X(010) VALUE 'DAYS'.
+002300     05 FILLER                   PIC  X(022) VALUE SPACES.
+002310 PROCEDURE DIVISION.
+002320 0000-MAINLINE.
+002330     PERFORM 1000-INITIALIZE
+002340         THRU 1000-INITIALIZE-EXIT
+002350     PERFORM 2000-PURGE-FILES
+002360         THRU 2000-PURGE-FILES-EXIT
+002370     PERFORM 4000-APPLY-FILE-SWAP
+002380         THRU 4000-APPLY-FILE-SWAP-EXIT
+002390     PERFORM 4500-PURGE-SPOOL-ARCHIVE
+002400         THRU 4500-PURGE-SPOOL-ARCHIVE-EXIT
+002410     PERFORM 6000-PRINT-SUMMARY
+002420         THRU 6000-PRINT-SUMMARY-EXIT
+002430     PERFORM 9000-TERMINATE
+002440         THRU 9000-TERMINATE-EXIT
+002450     GO TO 9999-EXIT.
+002460*----------------------------------------------------------*
+002470* 1000-INITIALIZE - OPEN FILES, FETCH TODAY'S DAY NUMBER    *
+002480*----------------------------------------------------------*
+002490 1000-INITIALIZE.
+002500     OPEN INPUT  AUDITLOG
+002510     OPEN OUTPUT AUDITLOGN
+002520     OPEN INPUT  LOCKWAIT
+002530     OPEN OUTPUT LOCKWAITN
+002540     OPEN INPUT  MSGLOG
+002550     OPEN OUTPUT MSGLOGN
+002560     OPEN OUTPUT PURGERPT
+002570     ACCEPT LP-TODAY-DATE FROM DATE YYYYMMDD
+002580     MOVE LP-TODAY-YY  TO YY OF GX-DTON-INDATE
+002590     MOVE LP-TODAY-MM  TO MM OF GX-DTON-INDATE
+002600     MOVE LP-TODAY-DD  TO DD OF GX-DTON-INDATE
+002610     PERFORM GX-DTON
+002620         THRU GX-DTON-EXIT
+002630     MOVE GX-DTON-OUTNUM TO LP-TODAY-DAYNUM
+002640     WRITE PURGERPT-LINE FROM LP-HDG-LINE-1
+002650     WRITE PURGERPT-LINE FROM LP-HDG-LINE-2.
+002660 1000-INITIALIZE-EXIT.
+002670     EXIT.
+002680*----------------------------------------------------------*
+002690* 2000-PURGE-FILES - COPY FORWARD EVERY RECORD STILL WITHIN *
+002700*                    ITS FILE TYPE'S RETENTION PERIOD       *
+002710*----------------------------------------------------------*
+002720 2000-PURGE-FILES.
+002730     PERFORM 2100-PURGE-AUDITLOG
+002740         THRU 2100-PURGE-AUDITLOG-EXIT
+002750     PERFORM 2200-PURGE-LOCKWAIT
+002760         THRU 2200-PURGE-LOCKWAIT-EXIT
+002770     PERFORM 2300-PURGE-MSGLOG
+002780         THRU 2300-PURGE-MSGLOG-EXIT.
+002790 2000-PURGE-FILES-EXIT.
+002800     EXIT.
+002810*----------------------------------------------------------*
+002820* 2100-PURGE-AUDITLOG                                      *
+002830*----------------------------------------------------------*
+002840 2100-PURGE-AUDITLOG.
+002850     MOVE 'N' TO LP-EOF-SW
+002860     PERFORM 2110-READ-AUDITLOG
+002870         THRU 2110-READ-AUDITLOG-EXIT
+002880     PERFORM 2120-CHECK-AUDITLOG
+002890         THRU 2120-CHECK-AUDITLOG-EXIT
+002900         UNTIL LP-AT-EOF.
+002910 2100-PURGE-AUDITLOG-EXIT.
+002920     EXIT.
+002930 2110-READ-AUDITLOG.
+002940     READ AUDITLOG
+002950         AT END
+002960            SET LP-AT-EOF TO TRUE
+002970     END-READ.
+002980 2110-READ-AUDITLOG-EXIT.
+002990     EXIT.
+003000 2120-CHECK-AUDITLOG.
+003010     MOVE AUDITLOG-TIMESTAMP (1:4) TO LP-REC-YY
+003020     MOVE AUDITLOG-TIMESTAMP (6:2) TO LP-REC-MM
+003030     MOVE AUDITLOG-TIMESTAMP (9:2) TO LP-REC-DD
+003040     PERFORM 2900-AGE-IN-DAYS
+003050         THRU 2900-AGE-IN-DAYS-EXIT
+003060     IF LP-AGE-DAYS NOT GREATER LP-KEEP-AUDITLOG
+003070        ADD 1 TO LP-KEPT-AUDITLOG
+003080        WRITE AUDITLOGN-RECORD FROM AUDITLOG-RECORD
+003090     ELSE
+003100        ADD 1 TO LP-PURGED-AUDITLOG
+003110     END-IF
+003120     PERFORM 2110-READ-AUDITLOG
+003130         THRU 2110-READ-AUDITLOG-EXIT.
+003140 2120-CHECK-AUDITLOG-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------*
+003170* 2200-PURGE-LOCKWAIT                                      *
+003180*----------------------------------------------------------*
+003190 2200-PURGE-LOCKWAIT.
+003200     MOVE 'N' TO LP-EOF-SW
+003210     PERFORM 2210-READ-LOCKWAIT
+003220         THRU 2210-READ-LOCKWAIT-EXIT
+003230     PERFORM 2220-CHECK-LOCKWAIT
+003240         THRU 2220-CHECK-LOCKWAIT-EXIT
+003250         UNTIL LP-AT-EOF.
+003260 2200-PURGE-LOCKWAIT-EXIT.
+003270     EXIT.
+003280 2210-READ-LOCKWAIT.
+003290     READ LOCKWAIT
+003300         AT END
+003310            SET LP-AT-EOF TO TRUE
+003320     END-READ.
+003330 2210-READ-LOCKWAIT-EXIT.
+003340     EXIT.
+003350 2220-CHECK-LOCKWAIT.
+003360     MOVE LOCKWAIT-TIMESTAMP (1:4) TO LP-REC-YY
+003370     MOVE LOCKWAIT-TIMESTAMP (6:2) TO LP-REC-MM
+003380     MOVE LOCKWAIT-TIMESTAMP (9:2) TO LP-REC-DD
+003390     PERFORM 2900-AGE-IN-DAYS
+003400         THRU 2900-AGE-IN-DAYS-EXIT
+003410     IF LP-AGE-DAYS NOT GREATER LP-KEEP-LOCKWAIT
+003420        ADD 1 TO LP-KEPT-LOCKWAIT
+003430        WRITE LOCKWAITN-RECORD FROM LOCKWAIT-RECORD
+003440     ELSE
+003450        ADD 1 TO LP-PURGED-LOCKWAIT
+003460     END-IF
+003470     PERFORM 2210-READ-LOCKWAIT
+003480         THRU 2210-READ-LOCKWAIT-EXIT.
+003490 2220-CHECK-LOCKWAIT-EXIT.
+003500     EXIT.
+003510*----------------------------------------------------------*
+003520* 2300-PURGE-MSGLOG                                        *
+003530*----------------------------------------------------------*
+003540 2300-PURGE-MSGLOG.
+003550     MOVE 'N' TO LP-EOF-SW
+003560     PERFORM 2310-READ-MSGLOG
+003570         THRU 2310-READ-MSGLOG-EXIT
+003580     PERFORM 2320-CHECK-MSGLOG
+003590         THRU 2320-CHECK-MSGLOG-EXIT
+003600         UNTIL LP-AT-EOF.
+003610 2300-PURGE-MSGLOG-EXIT.
+003620     EXIT.
+003630 2310-READ-MSGLOG.
+003640     READ MSGLOG
+003650         AT END
+003660            SET LP-AT-EOF TO TRUE
+003670     END-READ.
+003680 2310-READ-MSGLOG-EXIT.
+003690     EXIT.
+003700 2320-CHECK-MSGLOG.
+003710     MOVE MSGLOG-TIMESTAMP (1:4) TO LP-REC-YY
+003720     MOVE MSGLOG-TIMESTAMP (6:2) TO LP-REC-MM
+003730     MOVE MSGLOG-TIMESTAMP (9:2) TO LP-REC-DD
+003740     PERFORM 2900-AGE-IN-DAYS
+003750         THRU 2900-AGE-IN-DAYS-EXIT
+003760     IF LP-AGE-DAYS NOT GREATER LP-KEEP-MSGLOG
+003770        ADD 1 TO LP-KEPT-MSGLOG
+003780        WRITE MSGLOGN-RECORD FROM MSGLOG-RECORD
+003790     ELSE
+003800        ADD 1 TO LP-PURGED-MSGLOG
+003810     END-IF
+003820     PERFORM 2310-READ-MSGLOG
+003830         THRU 2310-READ-MSGLOG-EXIT.
+003840 2320-CHECK-MSGLOG-EXIT.
+003850     EXIT.
+003860*----------------------------------------------------------*
+003870* 2900-AGE-IN-DAYS - TURN LP-REC-YY/MM/DD INTO LP-AGE-DAYS, *
+003880*                    THE NUMBER OF DAYS BETWEEN THAT RECORD *
+003890*                    AND TODAY, VIA GX-DTON'S DAY NUMBER    *
+003900*----------------------------------------------------------*
+003910 2900-AGE-IN-DAYS.
+003920     MOVE LP-REC-YY    TO YY OF GX-DTON-INDATE
+003930     MOVE LP-REC-MM    TO MM OF GX-DTON-INDATE
+003940     MOVE LP-REC-DD    TO DD OF GX-DTON-INDATE
+003950     PERFORM GX-DTON
+003960         THRU GX-DTON-EXIT
+003970     COMPUTE LP-AGE-DAYS = LP-TODAY-DAYNUM - GX-DTON-OUTNUM.
+003980 2900-AGE-IN-DAYS-EXIT.
+003990     EXIT.
+004000 GX-DTON.
+004010     MOVE ZERO TO GX-DTON-OUTNUM
+004020     IF GX-DTON-INDATE > ZEROES
+004030        MOVE CORR GX-DTON-INDATE TO GX-DTON-DW
+004040        IF MM OF GX-DTON-DW GREATER 2
+004050           SUBTRACT 3 FROM MM OF GX-DTON-DW
+004060        ELSE
+004070           ADD 9 TO MM OF GX-DTON-DW
+004080           SUBTRACT 1 FROM YY OF GX-DTON-DW
+004090        END-IF
+004100        COMPUTE GX-DTON-D = ((153 * MM OF GX-DTON-DW) + 2) / 5
+004110        COMPUTE GX-DTON-L-4 = YY OF GX-DTON-DW / 4
+004120        COMPUTE GX-DTON-L-400 = YY OF GX-DTON-DW / 400
+004130        COMPUTE GX-DTON-L-100 = YY OF GX-DTON-DW / 100
+004140        COMPUTE GX-DTON-OUTNUM = YY OF GX-DTON-DW * 365 +
+004150                                 GX-DTON-L-4 -
+004160                                 GX-DTON-L-100 +
+004170                                 GX-DTON-L-400 +
+004180                                 GX-DTON-D +
+004190                                 DD OF GX-DTON-DW
+004200        DIVIDE YY OF GX-DTON-INDATE BY 4 GIVING GX-DTON-I
+004210                       REMAINDER GX-DTON-R-4
+004220        DIVIDE YY OF GX-DTON-INDATE BY 100 GIVING GX-DTON-I
+004230                       REMAINDER GX-DTON-R-100
+004240        DIVIDE YY OF GX-DTON-INDATE BY 400 GIVING GX-DTON-I
+004250                       REMAINDER GX-DTON-R-400
+004260        SET GX-DTON-NOT-LEAP TO TRUE
+004270        IF (GX-DTON-R-4 EQUAL 0 AND GX-DTON-R-100 NOT EQUAL 0)
+004280           OR GX-DTON-R-400 EQUAL 0
+004290           SET GX-DTON-IS-LEAP TO TRUE
+004300        END-IF
+004310        MOVE GX-DTON-CUMDAY (MM OF GX-DTON-INDATE) TO GX-DTON-DOY
+004320        ADD DD OF GX-DTON-INDATE TO GX-DTON-DOY
+004330        IF GX-DTON-IS-LEAP AND MM OF GX-DTON-INDATE GREATER 2
+004340           ADD 1 TO GX-DTON-DOY
+004350        END-IF
+004360        COMPUTE GX-DTON-WK-TMP = GX-DTON-OUTNUM + 1
+004370        DIVIDE GX-DTON-WK-TMP BY 7 GIVING GX-DTON-I
+004380                       REMAINDER GX-DTON-ISOWD
+004390        ADD 1 TO GX-DTON-ISOWD
+004400        COMPUTE GX-DTON-WK-TMP =
+004410                (GX-DTON-DOY - GX-DTON-ISOWD + 10) / 7
+004420        IF GX-DTON-WK-TMP LESS 1
+004430           MOVE 52 TO GX-DTON-ISOWK
+004440        ELSE IF GX-DTON-WK-TMP GREATER 53
+004450           MOVE 1 TO GX-DTON-ISOWK
+004460        ELSE
+004470           MOVE GX-DTON-WK-TMP TO GX-DTON-ISOWK
+004480        END-IF
+004490        END-IF
+004500        MOVE 12 TO GX-DTON-FISCPER
+004510        PERFORM VARYING GX-DTON-I FROM 1 BY 1
+004520                UNTIL GX-DTON-I > 12
+004530           IF GX-DTON-ISOWK NOT GREATER GX-DTON-FISCWK (GX-DTON-I)
+004540              MOVE GX-DTON-I TO GX-DTON-FISCPER
+004550              MOVE 13 TO GX-DTON-I
+004560           END-IF
+004570        END-PERFORM
+004580     END-IF.
+004590 GX-DTON-EXIT.
+004600     EXIT.
+004610*----------------------------------------------------------*
+004620* 4000-APPLY-FILE-SWAP - THE *N FILES OPENED ABOVE ARE      *
+004630*                        STAGING MEMBERS HOLDING ONLY THE   *
+004640*                        SURVIVING RECORDS; CLRPFM/CPYF     *
+004650*                        PUSHES THAT CONTENT BACK INTO THE  *
+004660*                        REAL LOG FILE THE SAME WAY GXFSPLA *
+004670*                        DRIVES CPYSPLF/CPYTOSTMF VIA       *
+004680*                        QCMDEXC                            *
+004690*----------------------------------------------------------*
+004700 4000-APPLY-FILE-SWAP.
+004710     PERFORM 4100-SWAP-ONE-FILE
+004720         THRU 4100-SWAP-ONE-FILE-EXIT.
+004730 4000-APPLY-FILE-SWAP-EXIT.
+004740     EXIT.
+004750 4100-SWAP-ONE-FILE.
+004760     PERFORM 4110-SWAP-AUDITLOG
+004770         THRU 4110-SWAP-AUDITLOG-EXIT
+004780     PERFORM 4120-SWAP-LOCKWAIT
+004790         THRU 4120-SWAP-LOCKWAIT-EXIT
+004800     PERFORM 4130-SWAP-MSGLOG
+004810         THRU 4130-SWAP-MSGLOG-EXIT.
+004820 4100-SWAP-ONE-FILE-EXIT.
+004830     EXIT.
+004840 4110-SWAP-AUDITLOG.
+004850     MOVE 1 TO GX-QCMDEXC-PTR
+004860     STRING 'CLRPFM FILE(AUDITLOG)'
+004870            DELIMITED BY SIZE
+004880            INTO GX-QCMDEXC-CMD
+004890            POINTER GX-QCMDEXC-PTR
+004900     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+004910     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+004920                          GX-QCMDEXC-CMDLEN
+004930     MOVE 1 TO GX-QCMDEXC-PTR
+004940     STRING 'CPYF FROMFILE(AUDITLOGN) TOFILE(AUDITLOG) '
+004950                   'MBROPT(*REPLACE)'
+004960            DELIMITED BY SIZE
+004970            INTO GX-QCMDEXC-CMD
+004980            POINTER GX-QCMDEXC-PTR
+004990     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005000     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005010                          GX-QCMDEXC-CMDLEN
+005020     MOVE 1 TO GX-QCMDEXC-PTR
+005030     STRING 'CLRPFM FILE(AUDITLOGN)'
+005040            DELIMITED BY SIZE
+005050            INTO GX-QCMDEXC-CMD
+005060            POINTER GX-QCMDEXC-PTR
+005070     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005080     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005090                          GX-QCMDEXC-CMDLEN.
+005100 4110-SWAP-AUDITLOG-EXIT.
+005110     EXIT.
+005120 4120-SWAP-LOCKWAIT.
+005130     MOVE 1 TO GX-QCMDEXC-PTR
+005140     STRING 'CLRPFM FILE(LOCKWAIT)'
+005150            DELIMITED BY SIZE
+005160            INTO GX-QCMDEXC-CMD
+005170            POINTER GX-QCMDEXC-PTR
+005180     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005190     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005200                          GX-QCMDEXC-CMDLEN
+005210     MOVE 1 TO GX-QCMDEXC-PTR
+005220     STRING 'CPYF FROMFILE(LOCKWAITN) TOFILE(LOCKWAIT) '
+005230                   'MBROPT(*REPLACE)'
+005240            DELIMITED BY SIZE
+005250            INTO GX-QCMDEXC-CMD
+005260            POINTER GX-QCMDEXC-PTR
+005270     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005280     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005290                          GX-QCMDEXC-CMDLEN
+005300     MOVE 1 TO GX-QCMDEXC-PTR
+005310     STRING 'CLRPFM FILE(LOCKWAITN)'
+005320            DELIMITED BY SIZE
+005330            INTO GX-QCMDEXC-CMD
+005340            POINTER GX-QCMDEXC-PTR
+005350     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005360     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005370                          GX-QCMDEXC-CMDLEN.
+005380 4120-SWAP-LOCKWAIT-EXIT.
+005390     EXIT.
+005400 4130-SWAP-MSGLOG.
+005410     MOVE 1 TO GX-QCMDEXC-PTR
+005420     STRING 'CLRPFM FILE(MSGLOG)'
+005430            DELIMITED BY SIZE
+005440            INTO GX-QCMDEXC-CMD
+005450            POINTER GX-QCMDEXC-PTR
+005460     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005470     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005480                          GX-QCMDEXC-CMDLEN
+005490     MOVE 1 TO GX-QCMDEXC-PTR
+005500     STRING 'CPYF FROMFILE(MSGLOGN) TOFILE(MSGLOG) '
+005510                   'MBROPT(*REPLACE)'
+005520            DELIMITED BY SIZE
+005530            INTO GX-QCMDEXC-CMD
+005540            POINTER GX-QCMDEXC-PTR
+005550     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005560     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005570                          GX-QCMDEXC-CMDLEN
+005580     MOVE 1 TO GX-QCMDEXC-PTR
+005590     STRING 'CLRPFM FILE(MSGLOGN)'
+005600            DELIMITED BY SIZE
+005610            INTO GX-QCMDEXC-CMD
+005620            POINTER GX-QCMDEXC-PTR
+005630     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005640     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005650                          GX-QCMDEXC-CMDLEN.
+005660 4130-SWAP-MSGLOG-EXIT.
+005670     EXIT.
+005680*----------------------------------------------------------*
+005690* 4500-PURGE-SPOOL-ARCHIVE - GXFSPLA'S GX-PURGE-SPOOL-      *
+005700*                            ARCHIVE ALREADY KEEPS THE MOST *
+005710*                            RECENT GX-SPLARC-MAXGEN COPIES *
+005720*                            BY GENERATION COUNT; THIS ADDS *
+005730*                            THE DAY-BASED SWEEP THIS       *
+005740*                            FILE TYPE WAS STILL MISSING,   *
+005750*                            WITHOUT TOUCHING THAT EXISTING *
+005760*                            COUNT-BASED HOUSEKEEPING       *
+005770*----------------------------------------------------------*
+005780 4500-PURGE-SPOOL-ARCHIVE.
+005785     IF LP-KEEP-SPOOL LESS 1
+005786         MOVE 1 TO LP-KEEP-SPOOL
+005787     END-IF
+005790     MOVE LP-KEEP-SPOOL TO LP-KEEP-SPOOL-A
+005800     MOVE 1 TO GX-QCMDEXC-PTR
+005810     STRING 'QSH CMD(''find /GXSPOOL -type f \( -name '
+005820                   '*.TXT -o -name *.PDF \) -mtime +'
+005825                   LP-KEEP-SPOOL-A
+005830                   ' -exec rm -f {} +'')'
+005840            DELIMITED BY SIZE
+005850            INTO GX-QCMDEXC-CMD
+005860            POINTER GX-QCMDEXC-PTR
+005870     COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+005880     CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+005890                          GX-QCMDEXC-CMDLEN.
+005900 4500-PURGE-SPOOL-ARCHIVE-EXIT.
+005910     EXIT.
+005920*----------------------------------------------------------*
+005930* 6000-PRINT-SUMMARY - KEPT/PURGED TOTALS PER FILE TYPE     *
+005940*----------------------------------------------------------*
+005950 6000-PRINT-SUMMARY.
+005960     MOVE 'AUDITLOG'      TO LP-DTL-FILE
+005970     MOVE LP-KEEP-AUDITLOG TO LP-DTL-KEEP
+005980     MOVE LP-KEPT-AUDITLOG TO LP-DTL-KEPT
+005990     MOVE LP-PURGED-AUDITLOG TO LP-DTL-PURGED
+006000     WRITE PURGERPT-LINE FROM LP-DTL-LINE
+006010     MOVE 'LOCKWAIT'      TO LP-DTL-FILE
+006020     MOVE LP-KEEP-LOCKWAIT TO LP-DTL-KEEP
+006030     MOVE LP-KEPT-LOCKWAIT TO LP-DTL-KEPT
+006040     MOVE LP-PURGED-LOCKWAIT TO LP-DTL-PURGED
+006050     WRITE PURGERPT-LINE FROM LP-DTL-LINE
+006060     MOVE 'MSGLOG'        TO LP-DTL-FILE
+006070     MOVE LP-KEEP-MSGLOG  TO LP-DTL-KEEP
+006080     MOVE LP-KEPT-MSGLOG  TO LP-DTL-KEPT
+006090     MOVE LP-PURGED-MSGLOG TO LP-DTL-PURGED
+006100     WRITE PURGERPT-LINE FROM LP-DTL-LINE
+006110     MOVE LP-KEEP-SPOOL   TO LP-SUM-SPOOL-KEEP
+006120     WRITE PURGERPT-LINE FROM LP-SUM-LINE.
+006130 6000-PRINT-SUMMARY-EXIT.
+006140     EXIT.
+006150*----------------------------------------------------------*
+006160* 9000-TERMINATE - CLOSE FILES                              *
+006170*----------------------------------------------------------*
+006180 9000-TERMINATE.
+006190     CLOSE AUDITLOG
+006200     CLOSE AUDITLOGN
+006210     CLOSE LOCKWAIT
+006220     CLOSE LOCKWAITN
+006230     CLOSE MSGLOG
+006240     CLOSE MSGLOGN
+006250     CLOSE PURGERPT.
+006260 9000-TERMINATE-EXIT.
+006270     EXIT.
+006280 9999-EXIT.
+006290     STOP RUN.

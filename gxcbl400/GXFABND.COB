@@ -0,0 +1,7 @@
+GX-WRITE-ABENDSIG.
+
+    MOVE GX-AUDIT-TS                TO ABENDSIG-TIMESTAMP
+    MOVE GX-AUDIT-JOB                TO ABENDSIG-JOB
+    MOVE GX-AUDIT-PGM                TO ABENDSIG-PGM
+    MOVE GX-MSGID                    TO ABENDSIG-MSGID
+    WRITE ABENDSIG-RECORD.

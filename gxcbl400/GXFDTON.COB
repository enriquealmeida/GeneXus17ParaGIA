@@ -18,4 +18,50 @@ GX-DTON.
                                 GX-DTON-L-400 +
                                 GX-DTON-D +
                                 DD OF GX-DTON-DW
+
+       DIVIDE YY OF GX-DTON-INDATE BY 4 GIVING GX-DTON-I
+                      REMAINDER GX-DTON-R-4
+       DIVIDE YY OF GX-DTON-INDATE BY 100 GIVING GX-DTON-I
+                      REMAINDER GX-DTON-R-100
+       DIVIDE YY OF GX-DTON-INDATE BY 400 GIVING GX-DTON-I
+                      REMAINDER GX-DTON-R-400
+       SET GX-DTON-NOT-LEAP TO TRUE
+       IF (GX-DTON-R-4 EQUAL 0 AND GX-DTON-R-100 NOT EQUAL 0) OR
+          GX-DTON-R-400 EQUAL 0
+          SET GX-DTON-IS-LEAP TO TRUE
+       END-IF
+
+       MOVE GX-DTON-CUMDAY (MM OF GX-DTON-INDATE) TO GX-DTON-DOY
+       ADD DD OF GX-DTON-INDATE TO GX-DTON-DOY
+       IF GX-DTON-IS-LEAP AND MM OF GX-DTON-INDATE GREATER 2
+          ADD 1 TO GX-DTON-DOY
+       END-IF
+
+       COMPUTE GX-DTON-WK-TMP = GX-DTON-OUTNUM + 1
+       DIVIDE GX-DTON-WK-TMP BY 7 GIVING GX-DTON-I
+                      REMAINDER GX-DTON-ISOWD
+       ADD 1 TO GX-DTON-ISOWD
+
+      *> Year-end weeks 1/52/53 are approximated to the nearest in-year
+      *> week rather than spilling into the adjoining ISO year, since
+      *> this routine only ever reports on the year it was given.
+       COMPUTE GX-DTON-WK-TMP =
+               (GX-DTON-DOY - GX-DTON-ISOWD + 10) / 7
+       IF GX-DTON-WK-TMP LESS 1
+          MOVE 52 TO GX-DTON-ISOWK
+       ELSE IF GX-DTON-WK-TMP GREATER 53
+          MOVE 1 TO GX-DTON-ISOWK
+       ELSE
+          MOVE GX-DTON-WK-TMP TO GX-DTON-ISOWK
+       END-IF
+       END-IF
+
+       MOVE 12 TO GX-DTON-FISCPER
+       PERFORM VARYING GX-DTON-I FROM 1 BY 1
+               UNTIL GX-DTON-I > 12
+          IF GX-DTON-ISOWK NOT GREATER GX-DTON-FISCWK (GX-DTON-I)
+             MOVE GX-DTON-I TO GX-DTON-FISCPER
+             MOVE 13 TO GX-DTON-I
+          END-IF
+       END-PERFORM
     END-IF.

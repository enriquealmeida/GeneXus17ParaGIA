@@ -0,0 +1,21 @@
+GX-LOAD-HOLCAL.
+
+    MOVE 0 TO GX-TDIFF-HOLCNT
+    SET  GX-HOLCAL-NOT-EOF TO TRUE
+    PERFORM TEST AFTER UNTIL GX-HOLCAL-EOF
+       READ HOLCAL NEXT RECORD
+          AT END
+             SET GX-HOLCAL-EOF TO TRUE
+          NOT AT END
+             IF GX-TDIFF-HOLCNT LESS 60
+                IF HOLCAL-LOC = SPACES OR
+                   HOLCAL-LOC = GX-TDIFF-LOC
+                   MOVE CORR HOLCAL-DATE TO GX-DTON-INDATE
+                   PERFORM GX-DTON
+                   ADD 1 TO GX-TDIFF-HOLCNT
+                   MOVE GX-DTON-OUTNUM TO
+                        GX-TDIFF-HOLDAY (GX-TDIFF-HOLCNT)
+                END-IF
+             END-IF
+       END-READ
+    END-PERFORM.

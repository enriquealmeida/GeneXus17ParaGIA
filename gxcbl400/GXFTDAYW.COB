@@ -0,0 +1,16 @@
+01  GX-TDAY-SW                     PIC S9(001) COMP-3 VALUE 0.
+01  GX-TDAY-ADJ                    PIC S9(005) COMP-3.
+01  GX-TDAY-DATE.
+    05 YY                          PIC  9(004).
+    05 MM                          PIC  9(002).
+    05 DD                          PIC  9(002).
+
+01  GX-TDAY-WDTMP                  PIC S9(009) COMP-3.
+01  GX-TDAY-WD                     PIC S9(003) COMP-3.
+01  GX-TDAY-HI                     PIC S9(003) COMP-3.
+01  GX-TDAY-WEEKEND                PIC S9(001) COMP-3.
+    88 GX-TDAY-IS-WEEKEND                             VALUE 1.
+    88 GX-TDAY-IS-WORKDAY                              VALUE 0.
+01  GX-TDAY-HOLIDAY                PIC S9(001) COMP-3.
+    88 GX-TDAY-IS-HOLIDAY                              VALUE 1.
+    88 GX-TDAY-NOT-HOLIDAY                             VALUE 0.

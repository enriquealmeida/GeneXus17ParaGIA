@@ -2,11 +2,13 @@ REWRITE-SUBFILE.
 
     MOVE SUBFILE-FLAGS      TO SUBFILE-INDICATORS
     MOVE MISCELANEOUS-FLAGS TO MISCELANEOUS-INDICATORS
+    SET  GX-RWRSFL-OK       TO TRUE
     REWRITE SUBFILE GX-CRT-RECORD
             FORMAT IS GX-WS-FMT
             INDICATORS ARE GX-INDICATORS
             INVALID KEY
-               CONTINUE
+               SET  GX-RWRSFL-FAILED TO TRUE
+               PERFORM GX-WRITE-RWRSFL-LOG
     END-REWRITE
     MOVE ZEROES TO GX-ATT-IND.
 

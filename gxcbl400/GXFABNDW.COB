@@ -0,0 +1,5 @@
+01  ABENDSIG-RECORD.
+    05 ABENDSIG-TIMESTAMP          PIC  X(026).
+    05 ABENDSIG-JOB                PIC  X(010).
+    05 ABENDSIG-PGM                PIC  X(010).
+    05 ABENDSIG-MSGID              PIC  X(007).

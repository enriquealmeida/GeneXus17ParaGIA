@@ -0,0 +1,4 @@
+GX-NORMAL-EOJ.
+
+    PERFORM GX-WRITE-RUNSUM
+    STOP RUN.

@@ -0,0 +1,29 @@
+GX-ACCUM-RUN-COUNTERS.
+
+    IF RECORD-INSERTED
+       ADD 1 TO GX-RUN-INSERTED
+    END-IF
+    IF RECORD-UPDATED
+       ADD 1 TO GX-RUN-UPDATED
+    END-IF
+    IF RECORD-DELETED
+       ADD 1 TO GX-RUN-DELETED
+    END-IF
+    IF RECORD-DISPLAYED
+       ADD 1 TO GX-RUN-DISPLAYED
+    END-IF
+    IF RECORD-PROCESSED
+       ADD 1 TO GX-RUN-PROCESSED
+    END-IF.
+
+GX-WRITE-RUNSUM.
+
+    MOVE GX-AUDIT-TS                TO RUNSUM-TIMESTAMP
+    MOVE GX-AUDIT-JOB                TO RUNSUM-JOB
+    MOVE GX-AUDIT-PGM                TO RUNSUM-PGM
+    MOVE GX-RUN-INSERTED             TO RUNSUM-INSERTED
+    MOVE GX-RUN-UPDATED              TO RUNSUM-UPDATED
+    MOVE GX-RUN-DELETED              TO RUNSUM-DELETED
+    MOVE GX-RUN-DISPLAYED            TO RUNSUM-DISPLAYED
+    MOVE GX-RUN-PROCESSED            TO RUNSUM-PROCESSED
+    WRITE RUNSUM-RECORD.

@@ -0,0 +1,198 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MSGXPORT.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*   2026-08-09  RH  INITIAL VERSION - EXPORTS MSGLOG TO A   *
+000100*                   JSON-LINES FEED (ONE MESSAGE OBJECT PER *
+000110*                   LINE) FOR THE OFF-BOX MONITORING        *
+000120*                   DASHBOARD TO CONSUME                    *
+000130*----------------------------------------------------------*
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER.   IBM-ISERIES.
+000170 OBJECT-COMPUTER.   IBM-ISERIES.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT MSGLOG     ASSIGN TO DATABASE-MSGLOG
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS  IS MJ-FS-MSGLOG.
+000230     SELECT MSGJSON    ASSIGN TO DATABASE-MSGJSON
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS  IS MJ-FS-MSGJSON.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  MSGLOG.
+000290 01  MSGLOG-RECORD.
+000300     05 MSGLOG-TIMESTAMP         PIC  X(026).
+000310     05 MSGLOG-USER              PIC  X(010).
+000320     05 MSGLOG-TERM              PIC  X(010).
+000330     05 MSGLOG-TYPE              PIC  X(001).
+000340        88 MSGLOG-ERROR                          VALUE '1'.
+000350        88 MSGLOG-WARNING                         VALUE '0'.
+000360        88 MSGLOG-CANCEL                          VALUE 'C'.
+000370        88 MSGLOG-SFLFAIL                          VALUE 'F'.
+000380     05 MSGLOG-TEXT              PIC  X(080).
+000390 FD  MSGJSON.
+000400 01  MSGJSON-LINE                PIC  X(290).
+000410 WORKING-STORAGE SECTION.
+000420 77  MJ-FS-MSGLOG                PIC  X(002).
+000430     88 MJ-MSGLOG-OK                             VALUE '00'.
+000440     88 MJ-MSGLOG-EOF                             VALUE '10'.
+000450 77  MJ-FS-MSGJSON               PIC  X(002).
+000460 77  MJ-EOF-SW                   PIC  X(001)     VALUE 'N'.
+000470     88 MJ-AT-EOF                                VALUE 'Y'.
+000480 77  MJ-EXPORT-COUNT             PIC S9(009) COMP-3 VALUE 0.
+000490 77  MJ-I                        PIC S9(004) COMP-3.
+000500 77  MJ-TRIM-LEN                 PIC S9(004) COMP-3.
+000510 77  MJ-ESC-LEN                  PIC S9(004) COMP-3.
+000520 01  MJ-CHAR                     PIC  X(001).
+000530*----------------------------------------------------------*
+000540* MJ-ESC-TEXT HOLDS MSGLOG-TEXT WITH JSON STRING ESCAPING   *
+000550* APPLIED - UP TO TWICE THE SOURCE LENGTH IF EVERY CHARACTER*
+000560* NEEDED ESCAPING                                           *
+000570*----------------------------------------------------------*
+000580 01  MJ-ESC-TEXT                 PIC  X(160).
+000590 01  MJ-TYPE-WORD                PIC  X(007).
+000600 77  MJ-TYPE-LEN                 PIC S9(004) COMP-3.
+000610 PROCEDURE DIVISION.
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE
+000640         THRU 1000-INITIALIZE-EXIT
+000650     PERFORM 2000-EXPORT-MSGLOG
+000660         THRU 2000-EXPORT-MSGLOG-EXIT
+000670     PERFORM 9000-TERMINATE
+000680         THRU 9000-TERMINATE-EXIT
+000690     GO TO 9999-EXIT.
+000700*----------------------------------------------------------*
+000710* 1000-INITIALIZE - OPEN FILES, RESET COUNTER               *
+000720*----------------------------------------------------------*
+000730 1000-INITIALIZE.
+000740     OPEN INPUT  MSGLOG
+000750     OPEN OUTPUT MSGJSON
+000760     MOVE 0     TO MJ-EXPORT-COUNT.
+000770 1000-INITIALIZE-EXIT.
+000780     EXIT.
+000790*----------------------------------------------------------*
+000800* 2000-EXPORT-MSGLOG - ONE JSON OBJECT PER MSGLOG RECORD    *
+000810*----------------------------------------------------------*
+000820 2000-EXPORT-MSGLOG.
+000830     PERFORM 2100-READ-MSGLOG
+000840         THRU 2100-READ-MSGLOG-EXIT
+000850     PERFORM 2200-WRITE-JSON-LINE
+000860         THRU 2200-WRITE-JSON-LINE-EXIT
+000870         UNTIL MJ-AT-EOF.
+000880 2000-EXPORT-MSGLOG-EXIT.
+000890     EXIT.
+000900 2100-READ-MSGLOG.
+000910     READ MSGLOG
+000920         AT END
+000930            SET MJ-AT-EOF TO TRUE
+000940     END-READ.
+000950 2100-READ-MSGLOG-EXIT.
+000960     EXIT.
+000970 2200-WRITE-JSON-LINE.
+000980     PERFORM 2210-SET-TYPE-WORD
+000990         THRU 2210-SET-TYPE-WORD-EXIT
+001000     PERFORM 2220-ESCAPE-TEXT
+001010         THRU 2220-ESCAPE-TEXT-EXIT
+001020     MOVE SPACES TO MSGJSON-LINE
+001030     STRING '{"timestamp":"' MSGLOG-TIMESTAMP
+001040            '","user":"'     MSGLOG-USER
+001050            '","term":"'     MSGLOG-TERM
+001060            '","type":"'     MJ-TYPE-WORD (1:MJ-TYPE-LEN)
+001070            '","text":"'     MJ-ESC-TEXT (1:MJ-ESC-LEN)
+001080            '"}'
+001090            DELIMITED BY SIZE
+001100            INTO MSGJSON-LINE
+001101            ON OVERFLOW
+001102               MOVE SPACES      TO MSGJSON-LINE
+001103               STRING '{"timestamp":"' MSGLOG-TIMESTAMP
+001104                      '","text":"TRUNCATED"}'
+001105                      DELIMITED BY SIZE
+001106                      INTO MSGJSON-LINE
+001107            END-STRING
+001110     WRITE MSGJSON-LINE
+001120     ADD 1 TO MJ-EXPORT-COUNT
+001130     PERFORM 2100-READ-MSGLOG
+001140         THRU 2100-READ-MSGLOG-EXIT.
+001150 2200-WRITE-JSON-LINE-EXIT.
+001160     EXIT.
+001170*----------------------------------------------------------*
+001180* 2210-SET-TYPE-WORD - SPELL OUT MSGLOG-TYPE FOR THE FEED   *
+001190*----------------------------------------------------------*
+001200 2210-SET-TYPE-WORD.
+001210     EVALUATE TRUE
+001220        WHEN MSGLOG-ERROR
+001230           MOVE 'ERROR'   TO MJ-TYPE-WORD
+001240           MOVE 5         TO MJ-TYPE-LEN
+001250        WHEN MSGLOG-WARNING
+001260           MOVE 'WARNING' TO MJ-TYPE-WORD
+001270           MOVE 7         TO MJ-TYPE-LEN
+001280        WHEN MSGLOG-CANCEL
+001290           MOVE 'CANCEL'  TO MJ-TYPE-WORD
+001300           MOVE 6         TO MJ-TYPE-LEN
+001310        WHEN MSGLOG-SFLFAIL
+001320           MOVE 'SFLFAIL' TO MJ-TYPE-WORD
+001330           MOVE 7         TO MJ-TYPE-LEN
+001340        WHEN OTHER
+001350           MOVE 'UNKNOWN' TO MJ-TYPE-WORD
+001360           MOVE 7         TO MJ-TYPE-LEN
+001370     END-EVALUATE.
+001380 2210-SET-TYPE-WORD-EXIT.
+001390     EXIT.
+001400*----------------------------------------------------------*
+001410* 2220-ESCAPE-TEXT - TRIM TRAILING SPACES OFF MSGLOG-TEXT   *
+001420*                    AND JSON-ESCAPE QUOTE/BACKSLASH CHARS  *
+001430*----------------------------------------------------------*
+001440 2220-ESCAPE-TEXT.
+001450     MOVE 80 TO MJ-TRIM-LEN
+001460     PERFORM 2230-TRIM-STEP
+001470         THRU 2230-TRIM-STEP-EXIT
+001480         UNTIL MJ-TRIM-LEN = 0
+001490         OR MSGLOG-TEXT (MJ-TRIM-LEN:1) NOT = SPACE
+001500     MOVE SPACES TO MJ-ESC-TEXT
+001510     MOVE 0      TO MJ-ESC-LEN
+001520     MOVE 1      TO MJ-I
+001530     PERFORM 2240-ESCAPE-CHAR
+001540         THRU 2240-ESCAPE-CHAR-EXIT
+001550         UNTIL MJ-I > MJ-TRIM-LEN.
+001560 2220-ESCAPE-TEXT-EXIT.
+001570     EXIT.
+001580 2230-TRIM-STEP.
+001590     SUBTRACT 1 FROM MJ-TRIM-LEN.
+001600 2230-TRIM-STEP-EXIT.
+001610     EXIT.
+001620 2240-ESCAPE-CHAR.
+001630     MOVE MSGLOG-TEXT (MJ-I:1) TO MJ-CHAR
+001640     EVALUATE MJ-CHAR
+001650        WHEN '"'
+001660           ADD 1 TO MJ-ESC-LEN
+001670           MOVE '\' TO MJ-ESC-TEXT (MJ-ESC-LEN:1)
+001680           ADD 1 TO MJ-ESC-LEN
+001690           MOVE '"' TO MJ-ESC-TEXT (MJ-ESC-LEN:1)
+001700        WHEN '\'
+001710           ADD 1 TO MJ-ESC-LEN
+001720           MOVE '\' TO MJ-ESC-TEXT (MJ-ESC-LEN:1)
+001730           ADD 1 TO MJ-ESC-LEN
+001740           MOVE '\' TO MJ-ESC-TEXT (MJ-ESC-LEN:1)
+001750        WHEN OTHER
+001760           ADD 1 TO MJ-ESC-LEN
+001770           MOVE MJ-CHAR TO MJ-ESC-TEXT (MJ-ESC-LEN:1)
+001780     END-EVALUATE
+001790     ADD 1 TO MJ-I.
+001800 2240-ESCAPE-CHAR-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------*
+001830* 9000-TERMINATE - CLOSE FILES                              *
+001840*----------------------------------------------------------*
+001850 9000-TERMINATE.
+001860     CLOSE MSGLOG
+001870     CLOSE MSGJSON.
+001880 9000-TERMINATE-EXIT.
+001890     EXIT.
+001900 9999-EXIT.
+001910     STOP RUN.

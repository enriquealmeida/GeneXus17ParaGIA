@@ -0,0 +1,132 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CCEXCRPT.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   2026-08-09  RH  INITIAL VERSION - CONTROL-BREAK          *
+000100*                   EXCEPTION REPORT OFF THE CCEXCPT LOG     *
+000110*----------------------------------------------------------*
+000120 ENVIRONMENT DIVISION.
+000130 CONFIGURATION SECTION.
+000140 SOURCE-COMPUTER.   IBM-ISERIES.
+000150 OBJECT-COMPUTER.   IBM-ISERIES.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT CCEXCPT    ASSIGN TO DATABASE-CCEXCPT
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS  IS CX-FS-CCEXCPT.
+000210     SELECT CCEXCRPT   ASSIGN TO DATABASE-CCEXCRPT
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS  IS CX-FS-CCEXCRPT.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  CCEXCPT.
+000270 01  CCEXCPT-RECORD.
+000280     05 CCEXCPT-TIMESTAMP       PIC  X(026).
+000290     05 CCEXCPT-JOB             PIC  X(010).
+000300     05 CCEXCPT-PGM             PIC  X(010).
+000310     05 CCEXCPT-BREAK-KEY       PIC  X(030).
+000320     05 CCEXCPT-TOTAL           PIC S9(009)V9(02) COMP-3.
+000330     05 CCEXCPT-CEILING         PIC S9(009)V9(02) COMP-3.
+000340 FD  CCEXCRPT.
+000350 01  CCEXCRPT-LINE               PIC  X(080).
+000360 WORKING-STORAGE SECTION.
+000370 77  CX-FS-CCEXCPT               PIC  X(002).
+000380     88 CX-CCEXCPT-OK                           VALUE '00'.
+000390     88 CX-CCEXCPT-EOF                          VALUE '10'.
+000400 77  CX-FS-CCEXCRPT              PIC  X(002).
+000410 77  CX-EOF-SW                   PIC  X(001)     VALUE 'N'.
+000420     88 CX-AT-EOF                                VALUE 'Y'.
+000430 77  CX-EXCEPT-COUNT              PIC S9(007) COMP-3 VALUE 0.
+000440 01  CX-HDG-LINE-1.
+000450     05 FILLER                   PIC  X(040)
+000460                VALUE 'CONTROL-BREAK EXCEPTION REPORT'.
+000470     05 FILLER                   PIC  X(040) VALUE SPACES.
+000480 01  CX-HDG-LINE-2.
+000490     05 FILLER                   PIC  X(012) VALUE 'PROGRAM'.
+000500     05 FILLER                   PIC  X(032) VALUE 'BREAK KEY'.
+000510     05 FILLER                   PIC  X(018) VALUE 'TOTAL'.
+000520     05 FILLER                   PIC  X(018) VALUE 'CEILING'.
+000530 01  CX-DTL-LINE.
+000540     05 CX-DTL-PGM                PIC  X(012).
+000550     05 CX-DTL-KEY                PIC  X(032).
+000560     05 CX-DTL-TOTAL              PIC -Z,ZZZ,ZZ9.99.
+000570     05 FILLER                    PIC  X(004) VALUE SPACES.
+000580     05 CX-DTL-CEILING            PIC -Z,ZZZ,ZZ9.99.
+000590 01  CX-SUM-LINE.
+000600     05 FILLER              PIC  X(018) VALUE 'EXCEPTIONS FOUND:'.
+000610     05 CX-SUM-COUNT               PIC Z,ZZZ,ZZ9.
+000620     05 FILLER                    PIC  X(046) VALUE SPACES.
+000630 PROCEDURE DIVISION.
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE
+000660         THRU 1000-INITIALIZE-EXIT
+000670     PERFORM 2000-PROCESS-EXCEPTIONS
+000680         THRU 2000-PROCESS-EXCEPTIONS-EXIT
+000690     PERFORM 3000-PRINT-SUMMARY
+000700         THRU 3000-PRINT-SUMMARY-EXIT
+000710     PERFORM 9000-TERMINATE
+000720         THRU 9000-TERMINATE-EXIT
+000730     GO TO 9999-EXIT.
+000740*----------------------------------------------------------*
+000750* 1000-INITIALIZE - OPEN FILES, RESET COUNTERS               *
+000760*----------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     OPEN INPUT  CCEXCPT
+000790     OPEN OUTPUT CCEXCRPT
+000800     MOVE 0     TO CX-EXCEPT-COUNT
+000810     MOVE 'N'   TO CX-EOF-SW
+000820     WRITE CCEXCRPT-LINE FROM CX-HDG-LINE-1
+000830     WRITE CCEXCRPT-LINE FROM CX-HDG-LINE-2.
+000840 1000-INITIALIZE-EXIT.
+000850     EXIT.
+000860*----------------------------------------------------------*
+000870* 2000-PROCESS-EXCEPTIONS - LIST EACH LOGGED EXCEPTION       *
+000880*----------------------------------------------------------*
+000890 2000-PROCESS-EXCEPTIONS.
+000900     PERFORM 2100-READ-CCEXCPT
+000910         THRU 2100-READ-CCEXCPT-EXIT
+000920     PERFORM 2200-PRINT-DETAIL
+000930         THRU 2200-PRINT-DETAIL-EXIT
+000940         UNTIL CX-AT-EOF.
+000950 2000-PROCESS-EXCEPTIONS-EXIT.
+000960     EXIT.
+000970 2100-READ-CCEXCPT.
+000980     READ CCEXCPT
+000990         AT END
+001000            SET CX-AT-EOF TO TRUE
+001010     END-READ.
+001020 2100-READ-CCEXCPT-EXIT.
+001030     EXIT.
+001040 2200-PRINT-DETAIL.
+001050     ADD 1 TO CX-EXCEPT-COUNT
+001060     MOVE CCEXCPT-PGM               TO CX-DTL-PGM
+001070     MOVE CCEXCPT-BREAK-KEY         TO CX-DTL-KEY
+001080     MOVE CCEXCPT-TOTAL             TO CX-DTL-TOTAL
+001090     MOVE CCEXCPT-CEILING           TO CX-DTL-CEILING
+001100     WRITE CCEXCRPT-LINE FROM CX-DTL-LINE
+001110     PERFORM 2100-READ-CCEXCPT
+001120         THRU 2100-READ-CCEXCPT-EXIT.
+001130 2200-PRINT-DETAIL-EXIT.
+001140     EXIT.
+001150*----------------------------------------------------------*
+001160* 3000-PRINT-SUMMARY - TOTAL EXCEPTION COUNT                 *
+001170*----------------------------------------------------------*
+001180 3000-PRINT-SUMMARY.
+001190     MOVE CX-EXCEPT-COUNT            TO CX-SUM-COUNT
+001200     WRITE CCEXCRPT-LINE FROM CX-SUM-LINE.
+001210 3000-PRINT-SUMMARY-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------*
+001240* 9000-TERMINATE - CLOSE FILES                                *
+001250*----------------------------------------------------------*
+001260 9000-TERMINATE.
+001270     CLOSE CCEXCPT
+001280     CLOSE CCEXCRPT.
+001290 9000-TERMINATE-EXIT.
+001300     EXIT.
+001310 9999-EXIT.
+001320     STOP RUN.

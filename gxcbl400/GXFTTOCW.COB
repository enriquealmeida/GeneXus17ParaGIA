@@ -17,14 +17,42 @@
     88 GX-TTOC-YMD                 VALUE 1.
     88 GX-TTOC-DMY                 VALUE 2.
     88 GX-TTOC-MDY                 VALUE 3.
+    88 GX-TTOC-ISO                 VALUE 4.
+*> GX-TTOC-DATESEP is the configurable date-field separator, loaded
+*> from FMTPROF-DATESEP by GX-LOAD-FMT-PROFILE; ISO format is exempt
+*> since the '-' separator there is part of the ISO-8601 standard
+*> itself, not a site preference.
+01  GX-TTOC-DATESEP                PIC  X(001) VALUE '/'.
+01  GX-TTOC-YROPT                  PIC S9(001) VALUE 0.
+    88 GX-TTOC-YR-SHORT                       VALUE 0.
+    88 GX-TTOC-YR-FULL                        VALUE 1.
+01  GX-TTOC-YR-OUT                 PIC  X(004).
+01  GX-TTOC-YR-LEN                 PIC S9(003).
 01  GX-TTOC-TLEN                   PIC S9(003).
 01  GX-TTOC-TFMT                   PIC S9(001).
     88 GX-TTOC-24H                 VALUE 1.
     88 GX-TTOC-12H                 VALUE 2.
+    88 GX-TTOC-DURATION            VALUE 3.
 
 01  GX-TTOC-C                      PIC  X(022).
 
+*> GX-TTOC-AMSYM/PMSYM are the configurable 12-hour tokens, loaded
+*> from FMTPROF-AMSYM/PMSYM by GX-LOAD-FMT-PROFILE; GX-TTOC-AMPM-SYM
+*> itself stays the per-call scratch/output field GX-TTOC builds the
+*> result string from.
+01  GX-TTOC-AMSYM                  PIC  X(003) VALUE ' AM'.
+01  GX-TTOC-PMSYM                  PIC  X(003) VALUE ' PM'.
 01  GX-TTOC-AMPM-SYM               PIC  X(003).
 01  GX-TTOC-POINTER                PIC S9(003).
 
+*> Elapsed-duration mode: GX-TTOC-DURSEC is a plain seconds count
+*> (e.g. from GXFTDIFW's GX-TDIFF-OUTN) rendered as HHHH:MM:SS rather
+*> than interpreted as a wall-clock time.
+01  GX-TTOC-DURSEC                 PIC S9(009) COMP-3.
+01  GX-TTOC-DURABS                 PIC S9(009) COMP-3.
+01  GX-TTOC-DURREM                 PIC S9(007) COMP-3.
+01  GX-TTOC-DURHH                  PIC  9(004).
+01  GX-TTOC-DURMM                  PIC  9(002).
+01  GX-TTOC-DURSS                  PIC  9(002).
+
 

@@ -0,0 +1,37 @@
+01  GX-LIKE-STRING                 PIC  X(256).
+01  GX-LIKE-STRING-LEN             PIC S9(006) COMP-4.
+01  GX-LIKE-PTRN                   PIC  X(256).
+01  GX-LIKE-PTRN-LEN               PIC S9(006) COMP-4.
+01  GX-LIKE-RESULT                 PIC S9(006) COMP-4.
+01  GX-LIKE-CASEOPT                PIC S9(001) COMP-3 VALUE 0.
+    88 GX-LIKE-CASE-SENSITIVE                     VALUE 0.
+    88 GX-LIKE-CASE-FOLD                          VALUE 1.
+01  GX-LIKE-ACCENTOPT              PIC S9(001) COMP-3 VALUE 0.
+    88 GX-LIKE-ACCENT-SENSITIVE                   VALUE 0.
+    88 GX-LIKE-ACCENT-FOLD                        VALUE 1.
+01  GX-LIKE-ESCAPE                 PIC  X(001) VALUE SPACE.
+    88 GX-LIKE-NO-ESCAPE                          VALUE SPACE.
+01  GX-LIKE-W-STRING               PIC  X(256).
+01  GX-LIKE-W-PTRN                 PIC  X(256).
+01  GX-LIKE-W-PTRN2                PIC  X(256).
+01  GX-LIKE-PTRN-LEN-ESC           PIC S9(006) COMP-4.
+77  GX-LIKE-ESC-I                  PIC S9(006) COMP-4.
+77  GX-LIKE-ESC-O                  PIC S9(006) COMP-4.
+01  GX-LIKE-ESC-CHAR               PIC  X(001).
+01  GX-LIKE-ESC-NEXT               PIC  X(001).
+01  GX-LIKE-STAR-SENTINEL          PIC  X(001) VALUE X'00'.
+01  GX-LIKE-PCT-SENTINEL           PIC  X(001) VALUE X'01'.
+01  GX-LIKE-SPC-SENTINEL           PIC  X(001) VALUE X'02'.
+01  GX-LIKE-UC-ALPHA               PIC X(26)
+               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+01  GX-LIKE-LC-ALPHA               PIC X(26)
+               VALUE 'abcdefghijklmnopqrstuvwxyz'.
+*> GX-LIKE-ACC-FROM/GX-LIKE-ACC-TO ARE BOTH CODED AS HEX LITERALS IN
+*> THE SAME SINGLE-BYTE CODE PAGE (ISO-8859-1) RATHER THAN MIXING A
+*> HEX-CODED SOURCE WITH A QUOTED-LITERAL DESTINATION, SO THE TWO
+*> SIDES OF THE CONVERTING PHRASE IN GXFLIKE.COB STAY IN STEP NO
+*> MATTER WHICH CHARACTER SET THE COMPILER TREATS QUOTED LITERALS AS.
+01  GX-LIKE-ACC-FROM               PIC X(14)
+               VALUE X'E1E9EDF3FAF1FCC1C9CDD3DAD1DC'.
+01  GX-LIKE-ACC-TO                 PIC X(14)
+               VALUE X'6165696F756E754145494F554E55'.

@@ -0,0 +1,441 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DATERECN.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*   2026-08-09  RH  INITIAL VERSION - NIGHTLY SWEEP OF      *
+000100*                   KEY DATE FIELDS ON THE LOG FILES,       *
+000110*                   VALIDATED THE SAME WAY GX-TDTE CHECKS   *
+000120*                   A DATE INLINE, EXCEPTIONS TO DATERPT    *
+000130*----------------------------------------------------------*
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER.   IBM-ISERIES.
+000170 OBJECT-COMPUTER.   IBM-ISERIES.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT AUDITLOG   ASSIGN TO DATABASE-AUDITLOG
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS  IS DR-FS-AUDITLOG.
+000230     SELECT CCEXCPT    ASSIGN TO DATABASE-CCEXCPT
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS  IS DR-FS-CCEXCPT.
+000260     SELECT LOCKWAIT   ASSIGN TO DATABASE-LOCKWAIT
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS  IS DR-FS-LOCKWAIT.
+000290     SELECT MSGLOG     ASSIGN TO DATABASE-MSGLOG
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS  IS DR-FS-MSGLOG.
+000320     SELECT RUNSUM     ASSIGN TO DATABASE-RUNSUM
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS  IS DR-FS-RUNSUM.
+000350     SELECT DATERPT    ASSIGN TO DATABASE-DATERPT
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS  IS DR-FS-DATERPT.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  AUDITLOG.
+000410 01  AUDITLOG-RECORD.
+000420     05 AUDITLOG-TIMESTAMP       PIC  X(026).
+000430     05 AUDITLOG-JOB             PIC  X(010).
+000440     05 AUDITLOG-PGM             PIC  X(010).
+000450     05 AUDITLOG-FILE            PIC  X(010).
+000460     05 AUDITLOG-OPER            PIC  X(006).
+000470     05 AUDITLOG-STATUS          PIC  X(002).
+000480 FD  CCEXCPT.
+000490 01  CCEXCPT-RECORD.
+000500     05 CCEXCPT-TIMESTAMP        PIC  X(026).
+000510     05 CCEXCPT-JOB              PIC  X(010).
+000520     05 CCEXCPT-PGM              PIC  X(010).
+000530     05 CCEXCPT-BREAK-KEY        PIC  X(030).
+000540     05 CCEXCPT-TOTAL            PIC S9(009)V9(02) COMP-3.
+000550     05 CCEXCPT-CEILING          PIC S9(009)V9(02) COMP-3.
+000560 FD  LOCKWAIT.
+000570 01  LOCKWAIT-RECORD.
+000580     05 LOCKWAIT-TIMESTAMP       PIC  X(026).
+000590     05 LOCKWAIT-JOB             PIC  X(010).
+000600     05 LOCKWAIT-FILE            PIC  X(010).
+000610     05 LOCKWAIT-KEY             PIC  X(030).
+000620     05 LOCKWAIT-WAITCNT         PIC S9(004) COMP-3.
+000630 FD  MSGLOG.
+000640 01  MSGLOG-RECORD.
+000650     05 MSGLOG-TIMESTAMP         PIC  X(026).
+000660     05 MSGLOG-USER              PIC  X(010).
+000670     05 MSGLOG-TERM              PIC  X(010).
+000680     05 MSGLOG-TYPE              PIC  X(001).
+000690     05 MSGLOG-TEXT              PIC  X(080).
+000700 FD  RUNSUM.
+000710 01  RUNSUM-RECORD.
+000720     05 RUNSUM-TIMESTAMP         PIC  X(026).
+000730     05 RUNSUM-JOB               PIC  X(010).
+000740     05 RUNSUM-PGM               PIC  X(010).
+000750     05 RUNSUM-INSERTED          PIC S9(007) COMP-3.
+000760     05 RUNSUM-UPDATED           PIC S9(007) COMP-3.
+000770     05 RUNSUM-DELETED           PIC S9(007) COMP-3.
+000780     05 RUNSUM-DISPLAYED         PIC S9(007) COMP-3.
+000790     05 RUNSUM-PROCESSED         PIC S9(007) COMP-3.
+000800 FD  DATERPT.
+000810 01  DATERPT-LINE                PIC  X(080).
+000820 WORKING-STORAGE SECTION.
+000830 77  DR-FS-AUDITLOG              PIC  X(002).
+000840     88 DR-AUDITLOG-OK                          VALUE '00'.
+000850     88 DR-AUDITLOG-EOF                         VALUE '10'.
+000860 77  DR-FS-CCEXCPT               PIC  X(002).
+000870     88 DR-CCEXCPT-OK                           VALUE '00'.
+000880     88 DR-CCEXCPT-EOF                          VALUE '10'.
+000890 77  DR-FS-LOCKWAIT              PIC  X(002).
+000900     88 DR-LOCKWAIT-OK                          VALUE '00'.
+000910     88 DR-LOCKWAIT-EOF                         VALUE '10'.
+000920 77  DR-FS-MSGLOG                PIC  X(002).
+000930     88 DR-MSGLOG-OK                            VALUE '00'.
+000940     88 DR-MSGLOG-EOF                           VALUE '10'.
+000950 77  DR-FS-RUNSUM                PIC  X(002).
+000960     88 DR-RUNSUM-OK                            VALUE '00'.
+000970     88 DR-RUNSUM-EOF                           VALUE '10'.
+000980 77  DR-FS-DATERPT               PIC  X(002).
+000990 77  DR-EOF-SW                   PIC  X(001)     VALUE 'N'.
+001000     88 DR-AT-EOF                                VALUE 'Y'.
+001010 77  DR-EXCEPT-COUNT             PIC S9(007) COMP-3 VALUE 0.
+001020 77  DR-SCANNED-COUNT            PIC S9(009) COMP-3 VALUE 0.
+001030*----------------------------------------------------------*
+001040* DR-TIMESTAMP/DR-SRC-FILE/DR-SRC-PGM/DR-SRC-KEY ARE SET BY *
+001050* EACH FILE'S READ PARAGRAPH BEFORE 2900-VALIDATE-DATE IS   *
+001060* PERFORMED, THE SAME WAY A GENERATED PROGRAM WOULD LOAD    *
+001070* GX-TDTE-INDATE BEFORE PERFORMING GX-TDTE INLINE.          *
+001080*----------------------------------------------------------*
+001090 77  DR-TIMESTAMP                PIC  X(026).
+001100 77  DR-SRC-FILE                 PIC  X(010).
+001110 77  DR-SRC-PGM                  PIC  X(010).
+001120 77  DR-SRC-KEY                  PIC  X(020).
+001130 01  GX-TDTE-INDATE.
+001140     02 YY                       PIC  9(004).
+001150     02 MM                       PIC  9(002).
+001160     02 DD                       PIC  9(002).
+001170 01  GX-TDTE-DW.
+001180     02 YY                       PIC S9(005) COMP-3.
+001190     02 MM                       PIC S9(003) COMP-3.
+001200        88 GX-TDTE-31-DM                  VALUE 1, 3, 5, 7, 8,
+001210     10, 12.
+001220        88 GX-TDTE-2-M                    VALUE 2.
+001230     02 DD                       PIC S9(003) COMP-3.
+001240 01  GX-TDTE-Q                   PIC S9(003) COMP-3.
+001250 01  GX-TDTE-R-4                 PIC S9(001) COMP-3.
+001260 01  GX-TDTE-R-400               PIC S9(003) COMP-3.
+001270 01  GX-TDTE-R-100               PIC S9(003) COMP-3.
+001280 01  GX-TDTE-MFD                 PIC S9(003) COMP-3.
+001290 01  GX-TDTE-OUTNUM              PIC S9(001) COMP-3.
+001300 01  GX-TDTE-PIVOT               PIC S9(003) COMP-3 VALUE 50.
+001310 01  DR-HDG-LINE-1.
+001320     05 FILLER                   PIC  X(040)
+001330                VALUE 'DATE FIELD RECONCILIATION EXCEPTIONS'.
+001340     05 FILLER                   PIC  X(040) VALUE SPACES.
+001350 01  DR-HDG-LINE-2.
+001360     05 FILLER                   PIC  X(012) VALUE 'SOURCE FILE'.
+001370     05 FILLER                   PIC  X(012) VALUE 'PROGRAM/JOB'.
+001380     05 FILLER                   PIC  X(022) VALUE 'KEY'.
+001390     05 FILLER                   PIC  X(026) VALUE 'TIMESTAMP'.
+001400     05 FILLER                   PIC  X(008) VALUE SPACES.
+001410 01  DR-DTL-LINE.
+001420     05 DR-DTL-FILE              PIC  X(010).
+001430     05 FILLER                   PIC  X(002) VALUE SPACES.
+001440     05 DR-DTL-PGM               PIC  X(010).
+001450     05 FILLER                   PIC  X(002) VALUE SPACES.
+001460     05 DR-DTL-KEY               PIC  X(020).
+001470     05 FILLER                   PIC  X(002) VALUE SPACES.
+001480     05 DR-DTL-TIMESTAMP         PIC  X(026).
+001490     05 FILLER                   PIC  X(008) VALUE SPACES.
+001500 01  DR-SUM-LINE.
+001510     05 FILLER              PIC  X(018) VALUE 'DATES SCANNED:'.
+001520     05 DR-SUM-SCANNED            PIC Z,ZZZ,ZZ9.
+001530     05 FILLER                   PIC  X(008) VALUE SPACES.
+001540     05 FILLER              PIC  X(018) VALUE 'EXCEPTIONS FOUND:'.
+001550     05 DR-SUM-COUNT              PIC Z,ZZZ,ZZ9.
+001560     05 FILLER                   PIC  X(020) VALUE SPACES.
+001570 PROCEDURE DIVISION.
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE
+001600         THRU 1000-INITIALIZE-EXIT
+001610     PERFORM 2000-SWEEP-FILES
+001620         THRU 2000-SWEEP-FILES-EXIT
+001630     PERFORM 3000-PRINT-SUMMARY
+001640         THRU 3000-PRINT-SUMMARY-EXIT
+001650     PERFORM 9000-TERMINATE
+001660         THRU 9000-TERMINATE-EXIT
+001670     GO TO 9999-EXIT.
+001680*----------------------------------------------------------*
+001690* 1000-INITIALIZE - OPEN FILES, RESET COUNTERS              *
+001700*----------------------------------------------------------*
+001710 1000-INITIALIZE.
+001720     OPEN INPUT  AUDITLOG
+001730     OPEN INPUT  CCEXCPT
+001740     OPEN INPUT  LOCKWAIT
+001750     OPEN INPUT  MSGLOG
+001760     OPEN INPUT  RUNSUM
+001770     OPEN OUTPUT DATERPT
+001780     MOVE 0     TO DR-EXCEPT-COUNT
+001790     MOVE 0     TO DR-SCANNED-COUNT
+001800     WRITE DATERPT-LINE FROM DR-HDG-LINE-1
+001810     WRITE DATERPT-LINE FROM DR-HDG-LINE-2.
+001820 1000-INITIALIZE-EXIT.
+001830     EXIT.
+001840*----------------------------------------------------------*
+001850* 2000-SWEEP-FILES - VALIDATE THE TIMESTAMP ON EVERY RECORD *
+001860*                    OF EACH LOG FILE IN TURN               *
+001870*----------------------------------------------------------*
+001880 2000-SWEEP-FILES.
+001890     PERFORM 2100-SWEEP-AUDITLOG
+001900         THRU 2100-SWEEP-AUDITLOG-EXIT
+001910     PERFORM 2200-SWEEP-CCEXCPT
+001920         THRU 2200-SWEEP-CCEXCPT-EXIT
+001930     PERFORM 2300-SWEEP-LOCKWAIT
+001940         THRU 2300-SWEEP-LOCKWAIT-EXIT
+001950     PERFORM 2400-SWEEP-MSGLOG
+001960         THRU 2400-SWEEP-MSGLOG-EXIT
+001970     PERFORM 2500-SWEEP-RUNSUM
+001980         THRU 2500-SWEEP-RUNSUM-EXIT.
+001990 2000-SWEEP-FILES-EXIT.
+002000     EXIT.
+002010*----------------------------------------------------------*
+002020* 2100-SWEEP-AUDITLOG                                      *
+002030*----------------------------------------------------------*
+002040 2100-SWEEP-AUDITLOG.
+002050     MOVE 'N' TO DR-EOF-SW
+002060     PERFORM 2110-READ-AUDITLOG
+002070         THRU 2110-READ-AUDITLOG-EXIT
+002080     PERFORM 2120-CHECK-AUDITLOG
+002090         THRU 2120-CHECK-AUDITLOG-EXIT
+002100         UNTIL DR-AT-EOF.
+002110 2100-SWEEP-AUDITLOG-EXIT.
+002120     EXIT.
+002130 2110-READ-AUDITLOG.
+002140     READ AUDITLOG
+002150         AT END
+002160            SET DR-AT-EOF TO TRUE
+002170     END-READ.
+002180 2110-READ-AUDITLOG-EXIT.
+002190     EXIT.
+002200 2120-CHECK-AUDITLOG.
+002210     MOVE AUDITLOG-TIMESTAMP     TO DR-TIMESTAMP
+002220     MOVE 'AUDITLOG'             TO DR-SRC-FILE
+002230     MOVE AUDITLOG-PGM           TO DR-SRC-PGM
+002240     MOVE AUDITLOG-FILE          TO DR-SRC-KEY
+002250     PERFORM 2900-VALIDATE-DATE
+002260         THRU 2900-VALIDATE-DATE-EXIT
+002270     PERFORM 2110-READ-AUDITLOG
+002280         THRU 2110-READ-AUDITLOG-EXIT.
+002290 2120-CHECK-AUDITLOG-EXIT.
+002300     EXIT.
+002310*----------------------------------------------------------*
+002320* 2200-SWEEP-CCEXCPT                                       *
+002330*----------------------------------------------------------*
+002340 2200-SWEEP-CCEXCPT.
+002350     MOVE 'N' TO DR-EOF-SW
+002360     PERFORM 2210-READ-CCEXCPT
+002370         THRU 2210-READ-CCEXCPT-EXIT
+002380     PERFORM 2220-CHECK-CCEXCPT
+002390         THRU 2220-CHECK-CCEXCPT-EXIT
+002400         UNTIL DR-AT-EOF.
+002410 2200-SWEEP-CCEXCPT-EXIT.
+002420     EXIT.
+002430 2210-READ-CCEXCPT.
+002440     READ CCEXCPT
+002450         AT END
+002460            SET DR-AT-EOF TO TRUE
+002470     END-READ.
+002480 2210-READ-CCEXCPT-EXIT.
+002490     EXIT.
+002500 2220-CHECK-CCEXCPT.
+002510     MOVE CCEXCPT-TIMESTAMP      TO DR-TIMESTAMP
+002520     MOVE 'CCEXCPT'              TO DR-SRC-FILE
+002530     MOVE CCEXCPT-PGM            TO DR-SRC-PGM
+002540     MOVE CCEXCPT-BREAK-KEY (1:20) TO DR-SRC-KEY
+002550     PERFORM 2900-VALIDATE-DATE
+002560         THRU 2900-VALIDATE-DATE-EXIT
+002570     PERFORM 2210-READ-CCEXCPT
+002580         THRU 2210-READ-CCEXCPT-EXIT.
+002590 2220-CHECK-CCEXCPT-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------*
+002620* 2300-SWEEP-LOCKWAIT                                      *
+002630*----------------------------------------------------------*
+002640 2300-SWEEP-LOCKWAIT.
+002650     MOVE 'N' TO DR-EOF-SW
+002660     PERFORM 2310-READ-LOCKWAIT
+002670         THRU 2310-READ-LOCKWAIT-EXIT
+002680     PERFORM 2320-CHECK-LOCKWAIT
+002690         THRU 2320-CHECK-LOCKWAIT-EXIT
+002700         UNTIL DR-AT-EOF.
+002710 2300-SWEEP-LOCKWAIT-EXIT.
+002720     EXIT.
+002730 2310-READ-LOCKWAIT.
+002740     READ LOCKWAIT
+002750         AT END
+002760            SET DR-AT-EOF TO TRUE
+002770     END-READ.
+002780 2310-READ-LOCKWAIT-EXIT.
+002790     EXIT.
+002800 2320-CHECK-LOCKWAIT.
+002810     MOVE LOCKWAIT-TIMESTAMP     TO DR-TIMESTAMP
+002820     MOVE 'LOCKWAIT'             TO DR-SRC-FILE
+002830     MOVE SPACES                 TO DR-SRC-PGM
+002840     MOVE LOCKWAIT-KEY (1:20)    TO DR-SRC-KEY
+002850     PERFORM 2900-VALIDATE-DATE
+002860         THRU 2900-VALIDATE-DATE-EXIT
+002870     PERFORM 2310-READ-LOCKWAIT
+002880         THRU 2310-READ-LOCKWAIT-EXIT.
+002890 2320-CHECK-LOCKWAIT-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------*
+002920* 2400-SWEEP-MSGLOG                                        *
+002930*----------------------------------------------------------*
+002940 2400-SWEEP-MSGLOG.
+002950     MOVE 'N' TO DR-EOF-SW
+002960     PERFORM 2410-READ-MSGLOG
+002970         THRU 2410-READ-MSGLOG-EXIT
+002980     PERFORM 2420-CHECK-MSGLOG
+002990         THRU 2420-CHECK-MSGLOG-EXIT
+003000         UNTIL DR-AT-EOF.
+003010 2400-SWEEP-MSGLOG-EXIT.
+003020     EXIT.
+003030 2410-READ-MSGLOG.
+003040     READ MSGLOG
+003050         AT END
+003060            SET DR-AT-EOF TO TRUE
+003070     END-READ.
+003080 2410-READ-MSGLOG-EXIT.
+003090     EXIT.
+003100 2420-CHECK-MSGLOG.
+003110     MOVE MSGLOG-TIMESTAMP       TO DR-TIMESTAMP
+003120     MOVE 'MSGLOG'               TO DR-SRC-FILE
+003130     MOVE SPACES                 TO DR-SRC-PGM
+003140     MOVE MSGLOG-USER            TO DR-SRC-KEY (1:10)
+003150     MOVE MSGLOG-TERM            TO DR-SRC-KEY (11:10)
+003160     PERFORM 2900-VALIDATE-DATE
+003170         THRU 2900-VALIDATE-DATE-EXIT
+003180     PERFORM 2410-READ-MSGLOG
+003190         THRU 2410-READ-MSGLOG-EXIT.
+003200 2420-CHECK-MSGLOG-EXIT.
+003210     EXIT.
+003220*----------------------------------------------------------*
+003230* 2500-SWEEP-RUNSUM                                        *
+003240*----------------------------------------------------------*
+003250 2500-SWEEP-RUNSUM.
+003260     MOVE 'N' TO DR-EOF-SW
+003270     PERFORM 2510-READ-RUNSUM
+003280         THRU 2510-READ-RUNSUM-EXIT
+003290     PERFORM 2520-CHECK-RUNSUM
+003300         THRU 2520-CHECK-RUNSUM-EXIT
+003310         UNTIL DR-AT-EOF.
+003320 2500-SWEEP-RUNSUM-EXIT.
+003330     EXIT.
+003340 2510-READ-RUNSUM.
+003350     READ RUNSUM
+003360         AT END
+003370            SET DR-AT-EOF TO TRUE
+003380     END-READ.
+003390 2510-READ-RUNSUM-EXIT.
+003400     EXIT.
+003410 2520-CHECK-RUNSUM.
+003420     MOVE RUNSUM-TIMESTAMP       TO DR-TIMESTAMP
+003430     MOVE 'RUNSUM'               TO DR-SRC-FILE
+003440     MOVE RUNSUM-PGM             TO DR-SRC-PGM
+003450     MOVE SPACES                 TO DR-SRC-KEY
+003460     PERFORM 2900-VALIDATE-DATE
+003470         THRU 2900-VALIDATE-DATE-EXIT
+003480     PERFORM 2510-READ-RUNSUM
+003490         THRU 2510-READ-RUNSUM-EXIT.
+003500 2520-CHECK-RUNSUM-EXIT.
+003510     EXIT.
+003520*----------------------------------------------------------*
+003530* 2900-VALIDATE-DATE - EXTRACT YY/MM/DD FROM DR-TIMESTAMP   *
+003540*                      AND RUN IT THROUGH GX-TDTE, THE SAME *
+003550*                      VALIDATION A GENERATED PROGRAM WOULD *
+003560*                      PERFORM INLINE ON A SINGLE DATE      *
+003570*----------------------------------------------------------*
+003580 2900-VALIDATE-DATE.
+003590     ADD 1 TO DR-SCANNED-COUNT
+003600     MOVE DR-TIMESTAMP (1:4)     TO YY OF GX-TDTE-INDATE
+003610     MOVE DR-TIMESTAMP (6:2)     TO MM OF GX-TDTE-INDATE
+003620     MOVE DR-TIMESTAMP (9:2)     TO DD OF GX-TDTE-INDATE
+003630     PERFORM GX-TDTE
+003640         THRU GX-TDTE-EXIT
+003650     IF GX-TDTE-OUTNUM = 0
+003660        ADD 1 TO DR-EXCEPT-COUNT
+003670        MOVE DR-SRC-FILE         TO DR-DTL-FILE
+003680        MOVE DR-SRC-PGM          TO DR-DTL-PGM
+003690        MOVE DR-SRC-KEY          TO DR-DTL-KEY
+003700        MOVE DR-TIMESTAMP        TO DR-DTL-TIMESTAMP
+003710        WRITE DATERPT-LINE FROM DR-DTL-LINE
+003720     END-IF.
+003730 2900-VALIDATE-DATE-EXIT.
+003740     EXIT.
+003750*----------------------------------------------------------*
+003760* GX-TDTE - SAME SINGLE-DATE VALIDATION GXFTDTE.COB PERFORMS*
+003770*           INLINE IN EVERY GENERATED PROGRAM THAT CHECKS A *
+003780*           DATE; KEPT HERE UNDER ITS OWN NAME RATHER THAN  *
+003790*           A DR- ALIAS SO THE LOGIC STAYS RECOGNIZABLE     *
+003800*           AGAINST THE LIBRARY COPY IF GXFTDTE EVER CHANGES*
+003810*----------------------------------------------------------*
+003820 GX-TDTE.
+003830     MOVE 0 TO GX-TDTE-OUTNUM
+003840     IF GX-TDTE-INDATE NUMERIC
+003850        MOVE 1 TO GX-TDTE-OUTNUM
+003860        IF GX-TDTE-INDATE NOT EQUAL ZEROES
+003870           MOVE 0 TO GX-TDTE-OUTNUM
+003880           MOVE CORR GX-TDTE-INDATE TO GX-TDTE-DW
+003890           IF YY OF GX-TDTE-DW LESS 100
+003900              IF YY OF GX-TDTE-DW LESS GX-TDTE-PIVOT
+003910                 ADD 2000 TO YY OF GX-TDTE-DW
+003920              ELSE
+003930                 ADD 1900 TO YY OF GX-TDTE-DW
+003940              END-IF
+003950           END-IF
+003960           DIVIDE YY OF GX-TDTE-DW BY 4 GIVING GX-TDTE-Q
+003970                          REMAINDER GX-TDTE-R-4
+003980           DIVIDE YY OF GX-TDTE-DW BY 400 GIVING GX-TDTE-Q
+003990                          REMAINDER GX-TDTE-R-400
+004000           DIVIDE YY OF GX-TDTE-DW BY 100 GIVING GX-TDTE-Q
+004010                          REMAINDER GX-TDTE-R-100
+004020           MOVE 29 TO GX-TDTE-MFD
+004030           IF (GX-TDTE-R-4 EQUAL 0 AND
+004040              GX-TDTE-R-100 NOT EQUAL 0) OR
+004050              GX-TDTE-R-400 EQUAL 0
+004060              MOVE 30 TO GX-TDTE-MFD
+004070           END-IF
+004080           IF (MM OF GX-TDTE-DW GREATER 0 AND LESS 13) AND
+004090              (DD OF GX-TDTE-DW GREATER 0 AND LESS 32) AND
+004100              (DD OF GX-TDTE-DW LESS 31 OR GX-TDTE-31-DM) AND
+004110              (DD OF GX-TDTE-DW LESS GX-TDTE-MFD OR
+004120               NOT GX-TDTE-2-M)
+004130              MOVE 1 TO GX-TDTE-OUTNUM
+004140           END-IF
+004150        END-IF
+004160     END-IF.
+004170 GX-TDTE-EXIT.
+004180     EXIT.
+004190*----------------------------------------------------------*
+004200* 3000-PRINT-SUMMARY - SCANNED/EXCEPTION TOTALS             *
+004210*----------------------------------------------------------*
+004220 3000-PRINT-SUMMARY.
+004230     MOVE DR-SCANNED-COUNT        TO DR-SUM-SCANNED
+004240     MOVE DR-EXCEPT-COUNT         TO DR-SUM-COUNT
+004250     WRITE DATERPT-LINE FROM DR-SUM-LINE.
+004260 3000-PRINT-SUMMARY-EXIT.
+004270     EXIT.
+004280*----------------------------------------------------------*
+004290* 9000-TERMINATE - CLOSE FILES                              *
+004300*----------------------------------------------------------*
+004310 9000-TERMINATE.
+004320     CLOSE AUDITLOG
+004330     CLOSE CCEXCPT
+004340     CLOSE LOCKWAIT
+004350     CLOSE MSGLOG
+004360     CLOSE RUNSUM
+004370     CLOSE DATERPT.
+004380 9000-TERMINATE-EXIT.
+004390     EXIT.
+004400 9999-EXIT.
+004410     STOP RUN.

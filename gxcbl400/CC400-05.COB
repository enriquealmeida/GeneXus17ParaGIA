@@ -0,0 +1,8 @@
+IF CCIO-RCD-NOT-FOUND
+   MOVE #2 TO #1
+   MOVE 1  TO #3
+   SET  CCIO-RCD-FOUND TO TRUE
+ELSE
+   ADD #2 TO #1
+   ADD 1  TO #3
+END-IF

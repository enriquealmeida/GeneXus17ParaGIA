@@ -0,0 +1,76 @@
+GX-ARCHIVE-SPOOL.
+
+    MOVE GX-AUDIT-TS (1:14)           TO GX-SPLARC-GENTAG
+    STRING '/GXSPOOL/#3/#3-' GX-SPLARC-GENTAG '.TXT'
+           DELIMITED BY SIZE
+           INTO GX-SPLARC-PATH
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'CPYSPLF FILE(#3) TOFILE(QTEMP/GXSPLARC) '
+                  'SPLNBR(*LAST) MBROPT(*REPLACE)'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'CPYTOSTMF FROMMBR(''/QSYS.LIB/QTEMP.LIB/GXSPLARC.FILE'
+                  '/GXSPLARC.MBR'') TOSTMF(''' GX-SPLARC-PATH
+                  ''') STMFOPT(*REPLACE) CVTDTA(*AUTO)'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN
+
+    PERFORM GX-PURGE-SPOOL-ARCHIVE.
+
+GX-PURGE-SPOOL-ARCHIVE.
+
+    IF GX-SPLARC-MAXGEN LESS 1
+       MOVE 1 TO GX-SPLARC-MAXGEN
+    END-IF
+    COMPUTE GX-SPLARC-KEEPFROM = GX-SPLARC-MAXGEN + 1
+    MOVE GX-SPLARC-KEEPFROM           TO GX-SPLARC-KEEPFROM-A
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'QSH CMD(''ls -t /GXSPOOL/#3/*.TXT 2>/dev/null | '
+                  'tail -n +' GX-SPLARC-KEEPFROM-A ' | '
+                  'xargs -r rm -f'')'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN.
+
+GX-PRINT-TO-PDF.
+
+    MOVE GX-AUDIT-TS (1:14)           TO GX-SPLARC-GENTAG
+    STRING '/GXSPOOL/#3/#3-' GX-SPLARC-GENTAG '.PDF'
+           DELIMITED BY SIZE
+           INTO GX-PRPDF-LASTPATH
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'CPYSPLF FILE(#3) TOFILE(QTEMP/GXSPLPDF) '
+                  'SPLNBR(*LAST) MBROPT(*REPLACE) WSCST(*PDF)'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'CPYTOSTMF FROMMBR(''/QSYS.LIB/QTEMP.LIB/GXSPLPDF.FILE'
+                  '/GXSPLPDF.MBR'') TOSTMF(''' GX-PRPDF-LASTPATH
+                  ''') STMFOPT(*REPLACE)'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN.

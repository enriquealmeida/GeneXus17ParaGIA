@@ -0,0 +1,11 @@
+01  AUDITLOG-RECORD.
+    05 AUDITLOG-TIMESTAMP          PIC  X(026).
+    05 AUDITLOG-JOB                PIC  X(010).
+    05 AUDITLOG-PGM                PIC  X(010).
+    05 AUDITLOG-FILE               PIC  X(010).
+    05 AUDITLOG-OPER               PIC  X(006).
+    05 AUDITLOG-STATUS             PIC  X(002).
+
+01  GX-AUDIT-JOB                   PIC  X(010).
+01  GX-AUDIT-PGM                   PIC  X(010).
+01  GX-AUDIT-TS                    PIC  X(026).

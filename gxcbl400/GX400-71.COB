@@ -1,4 +1,5 @@
 MOVE 0 TO GX-SFL1STMOD
+MOVE 0 TO GX-SFLLSTMOD
 PERFORM TEST AFTER
    UNTIL ERRORS-FOUND OR NO-MORE-SFL-REC
    PERFORM #2
@@ -6,6 +7,7 @@ PERFORM TEST AFTER
       IF GX-SFL1STMOD = 0
          MOVE GX-SFLRELRECNBR TO GX-SFL1STMOD
       END-IF
+      MOVE GX-SFLRELRECNBR TO GX-SFLLSTMOD
       PERFORM #1
       SET MODIFIED-MARK-ON TO TRUE
       PERFORM #3

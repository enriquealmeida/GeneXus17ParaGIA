@@ -0,0 +1,63 @@
+GX-WRITE-EVTFILE.
+
+    MOVE GX-AUDIT-TS (1:14)            TO GX-EVTFILE-GENTAG
+    STRING '/GXEVENTS/GXEVT-' GX-EVTFILE-GENTAG '.JSON'
+           DELIMITED BY SIZE
+           INTO GX-EVTFILE-PATH
+
+    MOVE GX-MSGDTA                     TO GX-EVTFILE-MSGDTA
+    MOVE SPACES                        TO GX-EVTFILE-ESCDTA
+    MOVE 0                             TO GX-EVTFILE-LEN
+    MOVE 1                             TO GX-EVTFILE-I
+    PERFORM GX-EVTFILE-ESCAPE-CHAR
+        THRU GX-EVTFILE-ESCAPE-CHAR-EXIT
+        UNTIL GX-EVTFILE-I > 80
+
+    MOVE SPACES TO EVTFILE-RECORD
+    STRING '{"timestamp":"'  GX-AUDIT-TS
+           '","job":"'       GX-AUDIT-JOB
+           '","pgm":"'       GX-AUDIT-PGM
+           '","msgid":"'     GX-MSGID
+           '","msgdta":"'    GX-EVTFILE-ESCDTA (1:GX-EVTFILE-LEN)
+           '"}'
+           DELIMITED BY SIZE
+           INTO EVTFILE-RECORD
+           ON OVERFLOW
+              MOVE '{"timestamp":"TRUNCATED"}' TO EVTFILE-RECORD
+    END-STRING
+
+    WRITE EVTFILE-RECORD
+
+    MOVE 1 TO GX-QCMDEXC-PTR
+    STRING 'CPYTOSTMF FROMMBR(''/QSYS.LIB/QTEMP.LIB/GXEVTFIL.FILE'
+                  '/GXEVTFIL.MBR'') TOSTMF(''' GX-EVTFILE-PATH
+                  ''') STMFOPT(*REPLACE) CVTDTA(*AUTO)'
+           DELIMITED BY SIZE
+           INTO GX-QCMDEXC-CMD
+           POINTER GX-QCMDEXC-PTR
+    COMPUTE GX-QCMDEXC-CMDLEN = GX-QCMDEXC-PTR - 1
+    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
+                         GX-QCMDEXC-CMDLEN.
+
+GX-EVTFILE-ESCAPE-CHAR.
+
+    MOVE GX-EVTFILE-MSGDTA (GX-EVTFILE-I:1) TO GX-EVTFILE-CHAR
+    EVALUATE GX-EVTFILE-CHAR
+       WHEN '"'
+          ADD 1 TO GX-EVTFILE-LEN
+          MOVE '\' TO GX-EVTFILE-ESCDTA (GX-EVTFILE-LEN:1)
+          ADD 1 TO GX-EVTFILE-LEN
+          MOVE '"' TO GX-EVTFILE-ESCDTA (GX-EVTFILE-LEN:1)
+       WHEN '\'
+          ADD 1 TO GX-EVTFILE-LEN
+          MOVE '\' TO GX-EVTFILE-ESCDTA (GX-EVTFILE-LEN:1)
+          ADD 1 TO GX-EVTFILE-LEN
+          MOVE '\' TO GX-EVTFILE-ESCDTA (GX-EVTFILE-LEN:1)
+       WHEN OTHER
+          ADD 1 TO GX-EVTFILE-LEN
+          MOVE GX-EVTFILE-CHAR TO GX-EVTFILE-ESCDTA (GX-EVTFILE-LEN:1)
+    END-EVALUATE
+    ADD 1 TO GX-EVTFILE-I.
+
+GX-EVTFILE-ESCAPE-CHAR-EXIT.
+    EXIT.

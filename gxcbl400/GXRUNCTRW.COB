@@ -0,0 +1,15 @@
+01  GX-RUN-INSERTED                PIC S9(007) COMP-3 VALUE 0.
+01  GX-RUN-UPDATED                 PIC S9(007) COMP-3 VALUE 0.
+01  GX-RUN-DELETED                 PIC S9(007) COMP-3 VALUE 0.
+01  GX-RUN-DISPLAYED               PIC S9(007) COMP-3 VALUE 0.
+01  GX-RUN-PROCESSED               PIC S9(007) COMP-3 VALUE 0.
+
+01  RUNSUM-RECORD.
+    05 RUNSUM-TIMESTAMP            PIC  X(026).
+    05 RUNSUM-JOB                  PIC  X(010).
+    05 RUNSUM-PGM                  PIC  X(010).
+    05 RUNSUM-INSERTED             PIC S9(007) COMP-3.
+    05 RUNSUM-UPDATED              PIC S9(007) COMP-3.
+    05 RUNSUM-DELETED              PIC S9(007) COMP-3.
+    05 RUNSUM-DISPLAYED            PIC S9(007) COMP-3.
+    05 RUNSUM-PROCESSED            PIC S9(007) COMP-3.

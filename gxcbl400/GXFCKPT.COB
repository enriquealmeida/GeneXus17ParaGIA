@@ -0,0 +1,48 @@
+GX-READ-SFLCKPT.
+
+    MOVE GX-AUDIT-PGM                TO SFLCKPT-PGM
+    MOVE GX-AUDIT-JOB                TO SFLCKPT-USER
+    SET  GX-CKPT-NOT-FOUND           TO TRUE
+    MOVE SPACES                      TO GX-CKPT-KEY
+    READ SFLCKPT RECORD
+       INVALID KEY
+          CONTINUE
+       NOT INVALID KEY
+          SET  GX-CKPT-FOUND         TO TRUE
+          MOVE SFLCKPT-LASTREC       TO GX-SFLRELRECNBR
+          MOVE SFLCKPT-POSKEY        TO GX-CKPT-KEY
+    END-READ.
+
+GX-WRITE-SFLCKPT.
+
+    MOVE GX-AUDIT-PGM                TO SFLCKPT-PGM
+    MOVE GX-AUDIT-JOB                TO SFLCKPT-USER
+    MOVE GX-SFLRELRECNBR             TO SFLCKPT-LASTREC
+    MOVE GX-CKPT-KEY                 TO SFLCKPT-POSKEY
+    MOVE GX-AUDIT-TS                 TO SFLCKPT-TIMESTAMP
+    IF GX-CKPT-FOUND
+       REWRITE SFLCKPT-RECORD
+          INVALID KEY
+             WRITE SFLCKPT-RECORD
+                INVALID KEY CONTINUE
+             END-WRITE
+       END-REWRITE
+    ELSE
+       WRITE SFLCKPT-RECORD
+          INVALID KEY
+             CONTINUE
+       END-WRITE
+       SET  GX-CKPT-FOUND            TO TRUE
+    END-IF.
+
+GX-CLEAR-SFLCKPT.
+
+    IF GX-CKPT-FOUND
+       MOVE GX-AUDIT-PGM             TO SFLCKPT-PGM
+       MOVE GX-AUDIT-JOB             TO SFLCKPT-USER
+       DELETE SFLCKPT RECORD
+          INVALID KEY
+             CONTINUE
+       END-DELETE
+       SET  GX-CKPT-NOT-FOUND        TO TRUE
+    END-IF.

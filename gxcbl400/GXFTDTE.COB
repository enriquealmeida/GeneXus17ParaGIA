@@ -6,7 +6,11 @@ GX-TDTE.
           MOVE 0 TO GX-TDTE-OUTNUM
           MOVE CORR GX-TDTE-INDATE TO GX-TDTE-DW
           IF YY OF GX-TDTE-DW LESS 100
-             ADD 1900 TO YY OF GX-TDTE-DW
+             IF YY OF GX-TDTE-DW LESS GX-TDTE-PIVOT
+                ADD 2000 TO YY OF GX-TDTE-DW
+             ELSE
+                ADD 1900 TO YY OF GX-TDTE-DW
+             END-IF
           END-IF
           DIVIDE YY OF GX-TDTE-DW BY 4 GIVING GX-TDTE-Q
                          REMAINDER GX-TDTE-R-4

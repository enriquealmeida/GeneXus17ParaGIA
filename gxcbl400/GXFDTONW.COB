@@ -0,0 +1,59 @@
+01  GX-DTON-INDATE.
+    02 YY                          PIC  9(004).
+    02 MM                          PIC  9(002).
+    02 DD                          PIC  9(002).
+01  GX-DTON-DW.
+    02 YY                          PIC S9(005) COMP-3.
+    02 MM                          PIC S9(003) COMP-3.
+    02 DD                          PIC S9(003) COMP-3.
+
+01  GX-DTON-D                      PIC S9(003) COMP-3.
+01  GX-DTON-L-4                    PIC S9(005) COMP-3.
+01  GX-DTON-L-400                  PIC S9(005) COMP-3.
+01  GX-DTON-L-100                  PIC S9(005) COMP-3.
+01  GX-DTON-OUTNUM                 PIC S9(009) COMP-3.
+
+01  GX-DTON-CUMDAYS-INIT.
+    05 FILLER                      PIC S9(003) VALUE 0.
+    05 FILLER                      PIC S9(003) VALUE 31.
+    05 FILLER                      PIC S9(003) VALUE 59.
+    05 FILLER                      PIC S9(003) VALUE 90.
+    05 FILLER                      PIC S9(003) VALUE 120.
+    05 FILLER                      PIC S9(003) VALUE 151.
+    05 FILLER                      PIC S9(003) VALUE 181.
+    05 FILLER                      PIC S9(003) VALUE 212.
+    05 FILLER                      PIC S9(003) VALUE 243.
+    05 FILLER                      PIC S9(003) VALUE 273.
+    05 FILLER                      PIC S9(003) VALUE 304.
+    05 FILLER                      PIC S9(003) VALUE 334.
+01  GX-DTON-CUMDAYS REDEFINES GX-DTON-CUMDAYS-INIT.
+    05 GX-DTON-CUMDAY OCCURS 12    PIC S9(003).
+
+01  GX-DTON-FISCWKS-INIT.
+    05 FILLER                      PIC S9(003) VALUE 4.
+    05 FILLER                      PIC S9(003) VALUE 8.
+    05 FILLER                      PIC S9(003) VALUE 13.
+    05 FILLER                      PIC S9(003) VALUE 17.
+    05 FILLER                      PIC S9(003) VALUE 21.
+    05 FILLER                      PIC S9(003) VALUE 26.
+    05 FILLER                      PIC S9(003) VALUE 30.
+    05 FILLER                      PIC S9(003) VALUE 34.
+    05 FILLER                      PIC S9(003) VALUE 39.
+    05 FILLER                      PIC S9(003) VALUE 43.
+    05 FILLER                      PIC S9(003) VALUE 47.
+    05 FILLER                      PIC S9(003) VALUE 52.
+01  GX-DTON-FISCWKS REDEFINES GX-DTON-FISCWKS-INIT.
+    05 GX-DTON-FISCWK OCCURS 12    PIC S9(003).
+
+01  GX-DTON-R-4                    PIC S9(001) COMP-3.
+01  GX-DTON-R-100                  PIC S9(003) COMP-3.
+01  GX-DTON-R-400                  PIC S9(003) COMP-3.
+01  GX-DTON-LEAP                   PIC S9(001) COMP-3.
+    88 GX-DTON-IS-LEAP                                VALUE 1.
+    88 GX-DTON-NOT-LEAP                                VALUE 0.
+01  GX-DTON-DOY                    PIC S9(003) COMP-3.
+01  GX-DTON-ISOWD                  PIC S9(001) COMP-3.
+01  GX-DTON-ISOWK                  PIC S9(002) COMP-3.
+01  GX-DTON-FISCPER                PIC S9(002) COMP-3.
+01  GX-DTON-I                      PIC S9(003) COMP-3.
+01  GX-DTON-WK-TMP                 PIC S9(009) COMP-3.

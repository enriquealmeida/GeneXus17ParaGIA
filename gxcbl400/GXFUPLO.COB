@@ -0,0 +1,36 @@
+GX-UPLO.
+    IF GX-UPLO-LEN GREATER 0
+       MOVE GX-UPLO-LEN TO GX-UPLO-L
+    ELSE
+       MOVE LENGTH OF GX-UPLO-IN TO GX-UPLO-L
+    END-IF
+
+    MOVE GX-UPLO-IN TO GX-UPLO-OUT
+    EVALUATE TRUE
+       WHEN GX-UPLO-UPPER
+          INSPECT GX-UPLO-OUT
+             CONVERTING GX-UPLO-LC-ALPHA TO GX-UPLO-UC-ALPHA
+       WHEN GX-UPLO-LOWER
+          INSPECT GX-UPLO-OUT
+             CONVERTING GX-UPLO-UC-ALPHA TO GX-UPLO-LC-ALPHA
+       WHEN GX-UPLO-TITLE
+          INSPECT GX-UPLO-OUT
+             CONVERTING GX-UPLO-UC-ALPHA TO GX-UPLO-LC-ALPHA
+          SET GX-UPLO-IS-START TO TRUE
+          PERFORM VARYING GX-UPLO-I FROM 1 BY 1
+                  UNTIL GX-UPLO-I > GX-UPLO-L
+             IF GX-UPLO-OUT (GX-UPLO-I:1) = SPACE
+                SET GX-UPLO-IS-START TO TRUE
+             ELSE
+                IF GX-UPLO-OUT (GX-UPLO-I:1) ALPHABETIC
+                   IF GX-UPLO-IS-START
+                      INSPECT GX-UPLO-OUT (GX-UPLO-I:1)
+                         CONVERTING GX-UPLO-LC-ALPHA TO GX-UPLO-UC-ALPHA
+                   END-IF
+                   SET GX-UPLO-NOT-START TO TRUE
+                ELSE
+                   SET GX-UPLO-IS-START TO TRUE
+                END-IF
+             END-IF
+          END-PERFORM
+    END-EVALUATE.

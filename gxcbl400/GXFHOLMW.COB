@@ -0,0 +1,10 @@
+01  GX-HOLM-MSG                    PIC  X(040).
+01  GX-HOLM-SW                     PIC S9(001) COMP-3.
+    88 GX-HOLM-VALID                                   VALUE 0.
+    88 GX-HOLM-INVALID                                  VALUE 1.
+01  GX-HOLM-DATE.
+    05 YY                          PIC  9(004).
+    05 MM                          PIC  9(002).
+    05 DD                          PIC  9(002).
+01  GX-HOLM-LOC                    PIC  X(010).
+01  GX-HOLM-DESC                   PIC  X(030).

@@ -0,0 +1,51 @@
+GX-READ-RESTARTCKPT.
+
+    MOVE GX-RSTR-JOB                 TO RESTARTCKPT-JOB
+    SET  GX-RSTR-NOT-FOUND           TO TRUE
+    MOVE SPACES                      TO GX-RSTR-KEY
+    READ RESTARTCKPT RECORD
+       INVALID KEY
+          CONTINUE
+       NOT INVALID KEY
+          SET  GX-RSTR-FOUND         TO TRUE
+          MOVE RESTARTCKPT-KEY       TO GX-RSTR-KEY
+    END-READ.
+
+GX-WRITE-RESTARTCKPT.
+
+    MOVE GX-RSTR-JOB                 TO RESTARTCKPT-JOB
+    MOVE GX-RSTR-KEY                 TO RESTARTCKPT-KEY
+    MOVE GX-AUDIT-TS                 TO RESTARTCKPT-TIMESTAMP
+    IF GX-RSTR-FOUND
+       REWRITE RESTARTCKPT-RECORD
+          INVALID KEY
+             WRITE RESTARTCKPT-RECORD
+                INVALID KEY CONTINUE
+             END-WRITE
+       END-REWRITE
+    ELSE
+       WRITE RESTARTCKPT-RECORD
+          INVALID KEY
+             CONTINUE
+       END-WRITE
+       SET  GX-RSTR-FOUND            TO TRUE
+    END-IF.
+
+GX-CLEAR-RESTARTCKPT.
+
+    IF GX-RSTR-FOUND
+       MOVE GX-RSTR-JOB              TO RESTARTCKPT-JOB
+       DELETE RESTARTCKPT RECORD
+          INVALID KEY
+             CONTINUE
+       END-DELETE
+       SET  GX-RSTR-NOT-FOUND        TO TRUE
+    END-IF.
+
+GX-RESTARTCKPT-TICK.
+
+    ADD 1 TO GX-RSTR-COUNT
+    IF GX-RSTR-COUNT NOT LESS GX-RSTR-INTERVAL
+       PERFORM GX-WRITE-RESTARTCKPT
+       MOVE 0 TO GX-RSTR-COUNT
+    END-IF.

@@ -0,0 +1,15 @@
+01  MSGLOG-RECORD.
+    05 MSGLOG-TIMESTAMP            PIC  X(026).
+    05 MSGLOG-USER                 PIC  X(010).
+    05 MSGLOG-TERM                 PIC  X(010).
+    05 MSGLOG-TYPE                 PIC  X(001).
+       88 MSGLOG-ERROR                                VALUE '1'.
+       88 MSGLOG-WARNING                               VALUE '0'.
+       88 MSGLOG-CANCEL                                VALUE 'C'.
+       88 MSGLOG-SFLFAIL                               VALUE 'F'.
+    05 MSGLOG-TEXT                 PIC  X(#4).
+
+01  GX-MSGLOG-USER                 PIC  X(010).
+01  GX-MSGLOG-TERM                 PIC  X(010).
+01  GX-MSGLOG-TS                   PIC  X(026).
+01  GX-RWRSFL-RRN-D                PIC  ZZZ9.

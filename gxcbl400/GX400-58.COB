@@ -9,6 +9,7 @@ IF GX-IO-OK AND NO-ERRORS-FOUND
             PERFORM #5
             IF NO-ERRORS-FOUND
                PERFORM #6
+               PERFORM GX-ACCUM-RUN-COUNTERS
             END-IF
          END-IF
       END-IF

@@ -0,0 +1,11 @@
+GX-SUBSTR2.
+
+    IF GX-SUBSTR2-START > 0 AND GX-SUBSTR2-START < 4097 AND
+       GX-SUBSTR2-LEN > 0 AND GX-SUBSTR2-LEN < 4097
+       IF GX-SUBSTR2-START + GX-SUBSTR2-LEN > 4096
+          COMPUTE GX-SUBSTR2-LEN = 4096 - GX-SUBSTR2-START
+       END-IF
+       MOVE GX-SUBSTR2-STRING ( GX-SUBSTR2-START : GX-SUBSTR2-LEN) TO GX-SUBSTR2-OUT
+    ELSE
+       MOVE SPACES TO GX-SUBSTR2-OUT
+    END-IF.

@@ -0,0 +1,12 @@
+*> SIZED FOR THE WORST-CASE JSON PAYLOAD (FULL-LENGTH TIMESTAMP/JOB/
+*> PGM/MSGID PLUS A FULLY-ESCAPED 160-BYTE MSGDTA) WITH HEADROOM -
+*> GX-WRITE-EVTFILE'S STRING ALSO GUARDS THIS WITH ON OVERFLOW.
+01  EVTFILE-RECORD                 PIC  X(290).
+
+01  GX-EVTFILE-GENTAG               PIC  X(014).
+01  GX-EVTFILE-PATH                 PIC  X(256).
+01  GX-EVTFILE-MSGDTA               PIC  X(080).
+01  GX-EVTFILE-ESCDTA               PIC  X(160).
+01  GX-EVTFILE-CHAR                 PIC  X(001).
+77  GX-EVTFILE-I                    PIC S9(004) COMP-3.
+77  GX-EVTFILE-LEN                  PIC S9(004) COMP-3.

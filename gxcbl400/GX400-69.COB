@@ -0,0 +1,3 @@
+IF WS-KEY-PRINT
+   PERFORM GX-PRINT-TO-PDF
+END-IF

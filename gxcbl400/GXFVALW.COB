@@ -0,0 +1,38 @@
+01  GX-VAL-STR                     PIC  X(032).
+01  GX-VAL-W-STR                   PIC  X(032).
+01  GX-VAL-SIGN                    PIC  X(001).
+01  GX-VAL-CHAR                    PIC  X(001).
+01  GX-VAL-IDX                     PIC S9(003) COMP-3.
+01  GX-VAL-PTR                     PIC S9(003) COMP-3.
+01  GX-VAL-INT                     PIC S9(015) COMP-3.
+01  GX-VAL-DEC                     PIC S9(015) COMP-3.
+01  GX-VAL-DECCNT                  PIC S9(003) COMP-3.
+01  GX-VAL-INTCNT                  PIC S9(003) COMP-3.
+01  GX-VAL-VAL                     PIC S9(015)V9(009) COMP-3.
+01  GX-VAL-IND                     PIC S9(001) COMP-3.
+    88 GX-VAL-OK                                  VALUE 0.
+    88 GX-VAL-OVERFLOW                            VALUE 1.
+    88 GX-VAL-INVALID                             VALUE 2.
+01  GX-VAL-DECSEP                  PIC  X(001) VALUE '.'.
+01  GX-VAL-THOUSEP                 PIC  X(001) VALUE ','.
+01  GX-VAL-CLEAN                   PIC  X(032).
+01  GX-VAL-CLEAN-L                 PIC S9(003) COMP-3.
+01  GX-VAL-K                       PIC S9(003) COMP-3.
+*> GX-VAL-ROUND-DECS IS THE NUMBER OF DECIMAL DIGITS THE CALLER WANTS
+*> GX-VAL-VAL ROUNDED TO BEFORE IT IS MOVED ON TO A TARGET FIELD THAT
+*> STORES FEWER DECIMALS THAN THE USER TYPED; VALUE -1 (THE DEFAULT)
+*> MEANS "NOT REQUESTED", SO EXISTING CALLERS THAT NEVER SET IT STILL
+*> GET GX-VAL-VAL AT FULL 9-DECIMAL PRECISION, TRUNCATED WHEREVER IT
+*> IS EVENTUALLY MOVED, EXACTLY AS BEFORE.
+01  GX-VAL-ROUND-DECS              PIC S9(003) COMP-3 VALUE -1.
+    88 GX-VAL-ROUND-REQUESTED                     VALUES 0 THRU 9.
+01  GX-VAL-ROUND-FACTOR            PIC S9(010) COMP-3.
+01  GX-VAL-ROUND-SCALE             PIC S9(018) COMP-3.
+
+*> GX-VAL-FMT-OVR LETS A CALLER PIN GX-VAL-DECSEP/GX-VAL-THOUSEP TO A
+*> VALUE OF ITS OWN CHOOSING FOR ONE CALL - SET IT TO 'Y' BEFORE
+*> CALLING GX-VAL AND GX-LOAD-FMT-PROFILE WILL LEAVE BOTH FIELDS ALONE
+*> INSTEAD OF RELOADING THE SITE/TERMINAL FMTPROF VALUES OVER THEM.
+*> DEFAULTS TO SPACE SO EXISTING CALLERS KEEP TODAY'S BEHAVIOR.
+01  GX-VAL-FMT-OVR                 PIC  X(001) VALUE SPACE.
+    88 GX-VAL-FMT-OVERRIDE                     VALUE 'Y'.

@@ -1,5 +1,11 @@
 GX-CTOT.
 
+*> An ISO-8601 timestamp ('2026-08-09T14:30:00Z') parses through the
+*> same UNSTRING logic as any other YMD-ordered input - 'T' is just
+*> another date/time separator and 'Z' another time terminator, the
+*> same way 'A'/'P' already terminate a 12-hour time value.
+    PERFORM GX-LOAD-FMT-PROFILE
+
     SET GX-CTOT-VALID TO TRUE
     MOVE 1 TO GX-CTOT-POINTER
     MOVE '0000' TO YY OF GX-CTOT-DT
@@ -79,28 +85,28 @@ GX-CTOT.
                     INTO YY OF GX-CTOT-DT COUNT IN GX-CTOT-YY-L
                          MM OF GX-CTOT-DT COUNT IN GX-CTOT-MM-L
                     POINTER GX-CTOT-POINTER
-     
-                 UNSTRING GX-CTOT-C DELIMITED BY ALL ' '
+
+                 UNSTRING GX-CTOT-C DELIMITED BY 'T' OR ALL ' '
                     INTO DD OF GX-CTOT-DT COUNT IN GX-CTOT-DD-L
                     POINTER GX-CTOT-POINTER
-     
+
               WHEN GX-CTOT-MDY
                  UNSTRING GX-CTOT-C DELIMITED BY '/' OR '-'
                     INTO MM OF GX-CTOT-DT COUNT IN GX-CTOT-MM-L
                          DD OF GX-CTOT-DT COUNT IN GX-CTOT-DD-L
                     POINTER GX-CTOT-POINTER
-     
-                 UNSTRING GX-CTOT-C DELIMITED BY ALL ' '
+
+                 UNSTRING GX-CTOT-C DELIMITED BY 'T' OR ALL ' '
                     INTO YY OF GX-CTOT-DT COUNT IN GX-CTOT-YY-L
                     POINTER GX-CTOT-POINTER
-     
+
               WHEN GX-CTOT-DMY
                  UNSTRING GX-CTOT-C DELIMITED BY '/' OR '-'
                     INTO DD OF GX-CTOT-DT COUNT IN GX-CTOT-DD-L
                          MM OF GX-CTOT-DT COUNT IN GX-CTOT-MM-L
                     POINTER GX-CTOT-POINTER
-     
-                 UNSTRING GX-CTOT-C DELIMITED BY ALL ' '
+
+                 UNSTRING GX-CTOT-C DELIMITED BY 'T' OR ALL ' '
                     INTO YY OF GX-CTOT-DT COUNT IN GX-CTOT-YY-L
                     POINTER GX-CTOT-POINTER
           END-EVALUATE
@@ -122,6 +128,7 @@ GX-CTOT.
     UNSTRING GX-CTOT-C DELIMITED BY ':' OR
                                     'A' OR
                                     'P' OR
+                                    'Z' OR
                                     ALL ' '
        INTO GX-CTOT-BUFFER
             DELIMITER IN GX-CTOT-DELIM
@@ -149,8 +156,9 @@ GX-CTOT.
              UNSTRING GX-CTOT-C DELIMITED BY ':' OR
                                              'A' OR
                                              'P' OR
+                                             'Z' OR
                                              ALL ' '
-                INTO MIN OF GX-CTOT-DT 
+                INTO MIN OF GX-CTOT-DT
                         DELIMITER IN GX-CTOT-DELIM
                         COUNT IN GX-CTOT-COUNT
                 POINTER GX-CTOT-POINTER
@@ -159,6 +167,7 @@ GX-CTOT.
                    MOVE 0 TO GX-CTOT-COUNT
                    UNSTRING GX-CTOT-C DELIMITED BY 'A' OR
                                                    'P' OR
+                                                   'Z' OR
                                                    ALL ' '
                       INTO SS OF GX-CTOT-DT
                            DELIMITER IN GX-CTOT-DELIM
@@ -208,12 +217,26 @@ GX-CTOT.
              WHEN GX-CTOT-HH GREATER 12
                 SET GX-CTOT-HH-VALUE TO TRUE
           END-EVALUATE
+       WHEN OTHER
+          IF GX-CTOT-24H AND
+             (GX-CTOT-HH LESS 0 OR GX-CTOT-HH GREATER 23)
+             SET GX-CTOT-HH-VALUE TO TRUE
+          END-IF
     END-EVALUATE
 
     MOVE GX-CTOT-HH TO HH OF GX-CTOT-DT
 
     INSPECT GX-CTOT-DT REPLACING ALL ' ' BY '0'
 
+    IF GX-CTOT-YY-L = 2
+       MOVE YY OF GX-CTOT-DT (3:2) TO GX-CTOT-YY2
+       IF GX-CTOT-YY2 LESS GX-CTOT-PIVOT
+          MOVE '20' TO YY OF GX-CTOT-DT (1:2)
+       ELSE
+          MOVE '19' TO YY OF GX-CTOT-DT (1:2)
+       END-IF
+    END-IF
+
     IF GX-CTOT-TLEN LESS 8
        MOVE '00' TO SS OF GX-CTOT-DT
     END-IF

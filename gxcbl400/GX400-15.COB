@@ -11,6 +11,8 @@ IF #1 NOT EQUAL #2
    CALL 'QCMDEXC' USING GX-QCMDEXC-CMD
                         GX-QCMDEXC-CMDLEN
 
+   PERFORM GX-ARCHIVE-SPOOL
+
    MOVE 1 TO GX-QCMDEXC-PTR
    STRING 'DLTSPLF FILE(#3) '
                   'SPLNBR(*LAST)'

@@ -1,11 +1,66 @@
 01  GX-TADD-DT                     PIC  X(026).
+01  GX-TADD-DT-DW REDEFINES GX-TADD-DT.
+    05 YY                          PIC  9(004).
+    05 FILLER                      PIC  X(001).
+    05 MM                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 DD                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 HH                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 MIN                         PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 SS                          PIC  9(002).
+    05 FILLER                      PIC  X(007).
 01  GX-TADD-SEC                    PIC S9(013) COMP-3.
 
 01  GX-TADD-TDAY                   PIC S9(007) COMP-3.
-01  GX-TADD-TSEC                   PIC S9(007)V9(005) COMP-3.
+01  GX-TADD-TSEC                   PIC S9(007) COMP-3.
+
+*> GX-TADD-DAYSEC/DAYS/SECS hold the unsigned magnitude of the
+*> requested offset for display, the same way GX-TDIFF-DAYSEC
+*> does in GXFTDIFW - GX-TADD-SEC itself stays signed so a
+*> backward (subtracted) offset is carried through correctly.
 01  GX-TADD-DAYSEC                 PIC  9(009)V9(005).
 01  GX-TADD-FILLER REDEFINES GX-TADD-DAYSEC.
     05 GX-TADD-DAYS                PIC  9(009).
     05 GX-TADD-SECS                PIC  9(005).
 
-01  GX-TADD-OUTDT                  PIC  X(26).
+01  GX-TADD-OUTDT                  PIC  X(026).
+01  GX-TADD-OUTDT-DW REDEFINES GX-TADD-OUTDT.
+    05 YY                          PIC  9(004).
+    05 GX-TADD-O-SEP1              PIC  X(001).
+    05 MM                          PIC  9(002).
+    05 GX-TADD-O-SEP2              PIC  X(001).
+    05 DD                          PIC  9(002).
+    05 GX-TADD-O-SEP3              PIC  X(001).
+    05 HH                          PIC  9(002).
+    05 GX-TADD-O-SEP4              PIC  X(001).
+    05 MIN                         PIC  9(002).
+    05 GX-TADD-O-SEP5              PIC  X(001).
+    05 SS                          PIC  9(002).
+    05 GX-TADD-O-USEC              PIC  X(007).
+
+*> Working fields for the civil-date-plus-offset step.
+01  GX-TADD-TOTSEC                 PIC S9(015) COMP-3.
+01  GX-TADD-NEWDAY                 PIC S9(009) COMP-3.
+01  GX-TADD-NEWSEC                 PIC S9(007) COMP-3.
+
+*> Working fields for the inverse day-number-to-civil-date step
+*> (the mirror image of GXFDTON's calendar-to-day-number algorithm).
+01  GX-TADD-ERA                    PIC S9(009) COMP-3.
+01  GX-TADD-DOE                    PIC S9(009) COMP-3.
+01  GX-TADD-YOE                    PIC S9(009) COMP-3.
+01  GX-TADD-YP                     PIC S9(009) COMP-3.
+01  GX-TADD-DOY                    PIC S9(009) COMP-3.
+01  GX-TADD-MP                     PIC S9(009) COMP-3.
+01  GX-TADD-T1                     PIC S9(009) COMP-3.
+01  GX-TADD-T2                     PIC S9(009) COMP-3.
+01  GX-TADD-T3                     PIC S9(009) COMP-3.
+01  GX-TADD-T4                     PIC S9(009) COMP-3.
+01  GX-TADD-OYY                    PIC S9(009) COMP-3.
+01  GX-TADD-OMM                    PIC S9(003) COMP-3.
+01  GX-TADD-ODD                    PIC S9(003) COMP-3.
+01  GX-TADD-OHH                    PIC S9(003) COMP-3.
+01  GX-TADD-OMIN                   PIC S9(003) COMP-3.
+01  GX-TADD-OSS                    PIC S9(003) COMP-3.

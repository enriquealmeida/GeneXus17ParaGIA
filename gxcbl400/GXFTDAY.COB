@@ -5,5 +5,30 @@ GX-TODAY.
        MOVE #1 TO GX-TDAY-ADJ
        CALL 'GXFJD' USING GX-TDAY-ADJ
                           GX-TDAY-DATE
+
+       MOVE CORR GX-TDAY-DATE TO GX-DTON-INDATE
+       PERFORM GX-DTON
+       COMPUTE GX-TDAY-WDTMP = GX-DTON-OUTNUM + 1
+       DIVIDE GX-TDAY-WDTMP BY 7 GIVING GX-TDAY-HI
+                                  REMAINDER GX-TDAY-WD
+       SET GX-TDAY-IS-WORKDAY TO TRUE
+       IF GX-TDAY-WD = 5 OR GX-TDAY-WD = 6
+          SET GX-TDAY-IS-WEEKEND TO TRUE
+       END-IF
+
+       IF NOT GX-TDIFF-HOL-LOADED
+          PERFORM GX-LOAD-HOLCAL
+          SET GX-TDIFF-HOL-LOADED TO TRUE
+       END-IF
+       SET GX-TDAY-NOT-HOLIDAY TO TRUE
+       IF GX-TDIFF-HOLCNT > 0
+          PERFORM VARYING GX-TDAY-HI FROM 1 BY 1
+                  UNTIL GX-TDAY-HI > GX-TDIFF-HOLCNT OR
+                        GX-TDAY-IS-HOLIDAY
+             IF GX-TDIFF-HOLDAY (GX-TDAY-HI) = GX-DTON-OUTNUM
+                SET GX-TDAY-IS-HOLIDAY TO TRUE
+             END-IF
+          END-PERFORM
+       END-IF
     END-IF.
 

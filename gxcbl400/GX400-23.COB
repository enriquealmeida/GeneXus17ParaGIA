@@ -4,8 +4,6 @@ GX-FILE-STATUS-ANALYSIS.
        WHEN V-FS = '00' OR
             V-FS = '41' OR
             V-FS = '42' OR
-            V-FS = '43' OR
-            V-FS = '94' OR
             V-FS = '95'
           SET GX-IO-OK           TO TRUE
 
@@ -25,8 +23,10 @@ GX-FILE-STATUS-ANALYSIS.
           SET GX-IO-DUP-KEY      TO TRUE
 
        WHEN V-FS = '43' OR
-            V-FS = '94' OR
-            V-FS = '9S'
+            V-FS = '94'
+          SET GX-IO-RECORD-GONE  TO TRUE
+
+       WHEN V-FS = '9S'
           SET GX-IO-MISSING-READ TO TRUE
 
        WHEN V-FS = '04'

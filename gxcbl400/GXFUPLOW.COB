@@ -1,11 +1,23 @@
 01  GX-UPLO-CTR-BLK.
     05 GX-UPLO-TYPE                PIC S9(006) COMP-4 VALUE 1.
+       88 GX-UPLO-UPPER                           VALUE 1.
+       88 GX-UPLO-LOWER                           VALUE 2.
+       88 GX-UPLO-TITLE                           VALUE 3.
     05 GX-UPLO-INPUT               PIC S9(006) COMP-4 VALUE 0.
     05 GX-UPLO-CASE                PIC S9(006) COMP-4.
     05 FILLER                      PIC  X(010)        VALUE LOW-VALUE.
 01  GX-UPLO-IN                     PIC  X(256).
 01  GX-UPLO-OUT                    PIC  X(256).
 01  GX-UPLO-LEN                    PIC S9(006) COMP-4.
+01  GX-UPLO-UC-ALPHA                PIC X(26)
+               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+01  GX-UPLO-LC-ALPHA                PIC X(26)
+               VALUE 'abcdefghijklmnopqrstuvwxyz'.
+01  GX-UPLO-L                      PIC S9(006) COMP-4.
+01  GX-UPLO-I                      PIC S9(006) COMP-4.
+01  GX-UPLO-WORDSW                 PIC S9(001) COMP-3.
+    88 GX-UPLO-IS-START                           VALUE 1.
+    88 GX-UPLO-NOT-START                          VALUE 0.
 01  GX-UPLO-ERRDATA.
     05 GX-UPLO-INPUT               PIC S9(006) COMP-4 VALUE 0.
     05 GX-UPLO-OUTPUT              PIC S9(006) COMP-4 VALUE 0.

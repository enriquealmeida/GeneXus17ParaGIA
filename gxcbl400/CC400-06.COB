@@ -0,0 +1,6 @@
+IF #1 < 0 OR #1 > #2
+   MOVE #3                      TO GX-CCEXCPT-KEY
+   MOVE #1                      TO GX-CCEXCPT-TOTAL
+   MOVE #2                      TO GX-CCEXCPT-CEILING
+   PERFORM GX-WRITE-CCEXCPT
+END-IF

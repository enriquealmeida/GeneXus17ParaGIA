@@ -61,7 +61,12 @@ WORKING-STORAGE SECTION.
     05 GX-WS-STATUS                PIC  X(002).
     05 GX-SFLRECNBR                PIC S9(004) COMP-4.
     05 GX-S-SFLRECNBR              PIC S9(004) COMP-4.
+    05 GX-SFL1STMOD                PIC  9(004) COMP-4.
+    05 GX-SFLLSTMOD                PIC  9(004) COMP-4.
     05 GX-NBR-OF-SELECTIONS        PIC S9(003) COMP-3.
+    05 GX-RWRSFL-SW                PIC S9(001) COMP-3.
+       88 GX-RWRSFL-OK                            VALUE 1.
+       88 GX-RWRSFL-FAILED                        VALUE 0.
     05 GX-WS-FMT                   PIC  X(010).
     05 GX-MODETXT                  PIC  X(010).
     05 GX-MODE-FLAG                PIC  X(003).
@@ -88,7 +93,10 @@ WORKING-STORAGE SECTION.
        10 FILLER                   PIC 1.
           88 ALARM-ON                                VALUE B'1'.
           88 ALARM-OFF                               VALUE B'0'.
-       10 FILLER        OCCURS  3  PIC 1.
+       10 FILLER                   PIC 1.
+          88 RECORD-HAS-WARNINGS                     VALUE B'1'.
+          88 RECORD-HAS-NO-WARNINGS                  VALUE B'0'.
+       10 FILLER        OCCURS  2  PIC 1.
     05 SUBFILE-FLAGS.
        10 FILLER                   PIC 1.
        10 FILLER                   PIC 1.
@@ -133,7 +141,7 @@ WORKING-STORAGE SECTION.
           88 SELECTION-NOT-DISPLAYED                 VALUE B'0'.
 01  MSG-DESCRIPTION                PIC  X(#4).
 01  FILLER.
-    05 MSG-ARRAY       OCCURS 100.
+    05 MSG-ARRAY       OCCURS 500.
        10 MSG-TYPE                 PIC  X(001).
           88 ERROR-MSG                               VALUE '1'.
           88 WARNING-MSG                             VALUE '0'.

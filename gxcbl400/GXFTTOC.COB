@@ -1,4 +1,13 @@
 GX-TTOC.
+    PERFORM GX-LOAD-FMT-PROFILE
+
+    IF GX-TTOC-DURATION
+       PERFORM GX-TTOC-FORMAT-DURATION
+    ELSE
+       PERFORM GX-TTOC-FORMAT-CLOCK
+    END-IF.
+
+GX-TTOC-FORMAT-CLOCK.
     IF YY OF GX-TTOC-DT EQUAL 1 AND
        MM OF GX-TTOC-DT EQUAL 1 AND
        DD OF GX-TTOC-DT EQUAL 1
@@ -14,33 +23,50 @@ GX-TTOC.
        WHEN 0
            CONTINUE
        WHEN 8
+          IF GX-TTOC-YR-FULL
+             MOVE YY OF GX-TTOC-DT TO GX-TTOC-YR-OUT
+             MOVE 4               TO GX-TTOC-YR-LEN
+          ELSE
+             MOVE YY OF GX-TTOC-DT(3:2) TO GX-TTOC-YR-OUT(1:2)
+             MOVE 2                     TO GX-TTOC-YR-LEN
+          END-IF
           EVALUATE TRUE
              WHEN GX-TTOC-YMD
-                STRING YY OF GX-TTOC-DT(3:2)
-                       '/'
+                STRING GX-TTOC-YR-OUT(1:GX-TTOC-YR-LEN)
+                       GX-TTOC-DATESEP
                        MM OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        DD OF GX-TTOC-DT
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
                    POINTER GX-TTOC-POINTER
-                       
+
              WHEN GX-TTOC-MDY
                 STRING MM OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        DD OF GX-TTOC-DT
-                       '/'
-                       YY OF GX-TTOC-DT(3:2)
+                       GX-TTOC-DATESEP
+                       GX-TTOC-YR-OUT(1:GX-TTOC-YR-LEN)
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
                    POINTER GX-TTOC-POINTER
 
              WHEN GX-TTOC-DMY
                 STRING DD OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
+                       MM OF GX-TTOC-DT
+                       GX-TTOC-DATESEP
+                       GX-TTOC-YR-OUT(1:GX-TTOC-YR-LEN)
+                   DELIMITED BY SIZE
+                   INTO GX-TTOC-C
+                   POINTER GX-TTOC-POINTER
+
+             WHEN GX-TTOC-ISO
+                STRING GX-TTOC-YR-OUT(1:GX-TTOC-YR-LEN)
+                       '-'
                        MM OF GX-TTOC-DT
-                       '/'
-                       YY OF GX-TTOC-DT(3:2)
+                       '-'
+                       DD OF GX-TTOC-DT
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
                    POINTER GX-TTOC-POINTER
@@ -50,19 +76,19 @@ GX-TTOC.
           EVALUATE TRUE
              WHEN GX-TTOC-YMD
                 STRING YY OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        MM OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        DD OF GX-TTOC-DT
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
                    POINTER GX-TTOC-POINTER
-                       
+
              WHEN GX-TTOC-MDY
                 STRING MM OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        DD OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        YY OF GX-TTOC-DT
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
@@ -70,25 +96,39 @@ GX-TTOC.
 
              WHEN GX-TTOC-DMY
                 STRING DD OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        MM OF GX-TTOC-DT
-                       '/'
+                       GX-TTOC-DATESEP
                        YY OF GX-TTOC-DT
                    DELIMITED BY SIZE
                    INTO GX-TTOC-C
                    POINTER GX-TTOC-POINTER
+
+             WHEN GX-TTOC-ISO
+                STRING YY OF GX-TTOC-DT
+                       '-'
+                       MM OF GX-TTOC-DT
+                       '-'
+                       DD OF GX-TTOC-DT
+                   DELIMITED BY SIZE
+                   INTO GX-TTOC-C
+                   POINTER GX-TTOC-POINTER
           END-EVALUATE
           ADD 1 TO GX-TTOC-POINTER
     END-EVALUATE
 
+    IF GX-TTOC-ISO AND GX-TTOC-POINTER GREATER 1
+       MOVE 'T' TO GX-TTOC-C (GX-TTOC-POINTER - 1:1)
+    END-IF
+
     IF GX-TTOC-12H
        IF HH OF GX-TTOC-DT NOT LESS 12
-          MOVE ' PM' TO GX-TTOC-AMPM-SYM
+          MOVE GX-TTOC-PMSYM TO GX-TTOC-AMPM-SYM
           IF HH OF GX-TTOC-DT NOT EQUAL 12
              SUBTRACT 12 FROM HH OF GX-TTOC-DT
           END-IF
        ELSE
-          MOVE ' AM' TO GX-TTOC-AMPM-SYM
+          MOVE GX-TTOC-AMSYM TO GX-TTOC-AMPM-SYM
        END-IF
     ELSE
        MOVE '   ' TO GX-TTOC-AMPM-SYM
@@ -120,3 +160,35 @@ GX-TTOC.
              INTO GX-TTOC-C
              POINTER GX-TTOC-POINTER
     END-EVALUATE.
+
+GX-TTOC-FORMAT-DURATION.
+    MOVE SPACES TO GX-TTOC-C
+    IF GX-TTOC-DURSEC LESS ZERO
+       COMPUTE GX-TTOC-DURABS = GX-TTOC-DURSEC * -1
+    ELSE
+       MOVE GX-TTOC-DURSEC TO GX-TTOC-DURABS
+    END-IF
+
+    DIVIDE GX-TTOC-DURABS BY 3600 GIVING GX-TTOC-DURHH
+                                REMAINDER GX-TTOC-DURREM
+    DIVIDE GX-TTOC-DURREM BY 60 GIVING GX-TTOC-DURMM
+                                REMAINDER GX-TTOC-DURSS
+
+    IF GX-TTOC-DURSEC LESS ZERO
+       STRING '-'
+              GX-TTOC-DURHH
+              ':'
+              GX-TTOC-DURMM
+              ':'
+              GX-TTOC-DURSS
+          DELIMITED BY SIZE
+          INTO GX-TTOC-C
+    ELSE
+       STRING GX-TTOC-DURHH
+              ':'
+              GX-TTOC-DURMM
+              ':'
+              GX-TTOC-DURSS
+          DELIMITED BY SIZE
+          INTO GX-TTOC-C
+    END-IF.

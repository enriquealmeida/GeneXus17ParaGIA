@@ -13,6 +13,7 @@ IF GX-IO-OK
             PERFORM #6
             IF NO-ERRORS-FOUND
                PERFORM #7
+               PERFORM GX-ACCUM-RUN-COUNTERS
             END-IF
          END-IF
       END-IF

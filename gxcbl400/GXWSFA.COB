@@ -71,3 +71,7 @@
 01  GX-S-CPOS.
     05 GX-S-ROW                PIC S9(003).
     05 GX-S-COL                PIC S9(003).
+01  GX-CONFIRM-RESULT              PIC S9(001) COMP-3 VALUE 0.
+    88 GX-CONFIRMED                               VALUE 1.
+    88 GX-CANCELLED-BY-USER                       VALUE 2.
+    88 GX-NOT-CONFIRMED                           VALUE 0, 2.

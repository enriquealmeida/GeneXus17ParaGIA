@@ -0,0 +1,335 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SLAALERT.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*   2026-08-09  RH  INITIAL VERSION - PERIODIC SWEEP OF     *
+000100*                   AUDITLOG/LOCKWAIT/MSGLOG FOR THRESHOLD  *
+000110*                   BREACHES, EXCEPTIONS TO ALERTRPT        *
+000120*----------------------------------------------------------*
+000130 ENVIRONMENT DIVISION.
+000140 CONFIGURATION SECTION.
+000150 SOURCE-COMPUTER.   IBM-ISERIES.
+000160 OBJECT-COMPUTER.   IBM-ISERIES.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT AUDITLOG   ASSIGN TO DATABASE-AUDITLOG
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS  IS SA-FS-AUDITLOG.
+000220     SELECT LOCKWAIT   ASSIGN TO DATABASE-LOCKWAIT
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS  IS SA-FS-LOCKWAIT.
+000250     SELECT MSGLOG     ASSIGN TO DATABASE-MSGLOG
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS  IS SA-FS-MSGLOG.
+000280     SELECT ALERTRPT   ASSIGN TO DATABASE-ALERTRPT
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS  IS SA-FS-ALERTRPT.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  AUDITLOG.
+000340 01  AUDITLOG-RECORD.
+000350     05 AUDITLOG-TIMESTAMP       PIC  X(026).
+000360     05 AUDITLOG-JOB             PIC  X(010).
+000370     05 AUDITLOG-PGM             PIC  X(010).
+000380     05 AUDITLOG-FILE            PIC  X(010).
+000390     05 AUDITLOG-OPER            PIC  X(006).
+000400     05 AUDITLOG-STATUS          PIC  X(002).
+000410 FD  LOCKWAIT.
+000420 01  LOCKWAIT-RECORD.
+000430     05 LOCKWAIT-TIMESTAMP       PIC  X(026).
+000440     05 LOCKWAIT-JOB             PIC  X(010).
+000450     05 LOCKWAIT-FILE            PIC  X(010).
+000460     05 LOCKWAIT-KEY             PIC  X(030).
+000470     05 LOCKWAIT-WAITCNT         PIC S9(004) COMP-3.
+000480 FD  MSGLOG.
+000490 01  MSGLOG-RECORD.
+000500     05 MSGLOG-TIMESTAMP         PIC  X(026).
+000510     05 MSGLOG-USER              PIC  X(010).
+000520     05 MSGLOG-TERM              PIC  X(010).
+000530     05 MSGLOG-TYPE              PIC  X(001).
+000540        88 MSGLOG-ERROR                          VALUE '1'.
+000550        88 MSGLOG-WARNING                         VALUE '0'.
+000560        88 MSGLOG-CANCEL                          VALUE 'C'.
+000570        88 MSGLOG-SFLFAIL                          VALUE 'F'.
+000580     05 MSGLOG-TEXT              PIC  X(080).
+000590 FD  ALERTRPT.
+000600 01  ALERTRPT-LINE               PIC  X(080).
+000610 WORKING-STORAGE SECTION.
+000620 77  SA-FS-AUDITLOG              PIC  X(002).
+000630     88 SA-AUDITLOG-OK                          VALUE '00'.
+000640     88 SA-AUDITLOG-EOF                          VALUE '10'.
+000650 77  SA-FS-LOCKWAIT              PIC  X(002).
+000660     88 SA-LOCKWAIT-OK                           VALUE '00'.
+000670     88 SA-LOCKWAIT-EOF                           VALUE '10'.
+000680 77  SA-FS-MSGLOG                PIC  X(002).
+000690     88 SA-MSGLOG-OK                             VALUE '00'.
+000700     88 SA-MSGLOG-EOF                             VALUE '10'.
+000710 77  SA-FS-ALERTRPT              PIC  X(002).
+000720 77  SA-EOF-SW                   PIC  X(001)     VALUE 'N'.
+000730     88 SA-AT-EOF                                VALUE 'Y'.
+000740*----------------------------------------------------------*
+000750* SLA THRESHOLDS - CHANGE HERE TO RETUNE WHAT COUNTS AS A   *
+000760* BREACH; NOTHING BELOW DEPENDS ON THE ACTUAL VALUES        *
+000770*----------------------------------------------------------*
+000780 77  SA-MAX-ABORTS               PIC S9(004) COMP-3 VALUE 5.
+000790 77  SA-MAX-WAITCNT              PIC S9(004) COMP-3 VALUE 5.
+000800 77  SA-MAX-ERRORS               PIC S9(004) COMP-3 VALUE 25.
+000810 77  SA-TBL-COUNT                PIC S9(004) COMP-3 VALUE 0.
+000820 77  SA-MAX-ENTRIES              PIC S9(004) COMP-3 VALUE 200.
+000830 77  SA-I                        PIC S9(004) COMP-3.
+000840 77  SA-FOUND-SW                 PIC  X(001).
+000850     88 SA-FOUND                                 VALUE 'Y'.
+000860     88 SA-NOT-FOUND                              VALUE 'N'.
+000870 77  SA-ERROR-COUNT              PIC S9(007) COMP-3 VALUE 0.
+000880 77  SA-ALERT-COUNT              PIC S9(007) COMP-3 VALUE 0.
+000890*----------------------------------------------------------*
+000900* SA-REC-DATE IS SET BY EACH FILE'S READ PARAGRAPH BEFORE   *
+000910* IT IS COMPARED AGAINST SA-TODAY-DATE, THE SAME WAY        *
+000920* DATERECN EXTRACTS YY/MM/DD FROM A LOG TIMESTAMP           *
+000930*----------------------------------------------------------*
+000940 01  SA-REC-DATE.
+000950     05 SA-REC-YY                PIC  9(004).
+000960     05 SA-REC-MM                PIC  9(002).
+000970     05 SA-REC-DD                PIC  9(002).
+000980 01  SA-TODAY-DATE.
+000990     05 SA-TODAY-YY               PIC  9(004).
+001000     05 SA-TODAY-MM               PIC  9(002).
+001010     05 SA-TODAY-DD               PIC  9(002).
+001020 01  SA-ABORT-TABLE.
+001030     05 SA-ABORT-ENTRY OCCURS 200 TIMES.
+001040        10 SA-ABORT-PGM          PIC  X(010).
+001050        10 SA-ABORT-COUNT        PIC S9(009) COMP-3.
+001060 01  SA-HDG-LINE-1.
+001070     05 FILLER                   PIC  X(026)
+001080                VALUE 'SLA THRESHOLD ALERT REPORT'.
+001090     05 FILLER                   PIC  X(054) VALUE SPACES.
+001100 01  SA-HDG-LINE-2.
+001110     05 FILLER                   PIC  X(012) VALUE 'TYPE'.
+001120     05 FILLER                   PIC  X(012) VALUE 'SOURCE'.
+001130     05 FILLER                   PIC  X(032) VALUE 'DETAIL'.
+001140     05 FILLER                   PIC  X(012) VALUE 'VALUE'.
+001150     05 FILLER                   PIC  X(012) VALUE 'THRESHOLD'.
+001160 01  SA-DTL-LINE.
+001170     05 SA-DTL-TYPE              PIC  X(010).
+001180     05 FILLER                   PIC  X(002) VALUE SPACES.
+001190     05 SA-DTL-SOURCE            PIC  X(010).
+001200     05 FILLER                   PIC  X(002) VALUE SPACES.
+001210     05 SA-DTL-DETAIL            PIC  X(030).
+001220     05 FILLER                   PIC  X(002) VALUE SPACES.
+001230     05 SA-DTL-VALUE             PIC Z,ZZZ,ZZ9.
+001240     05 FILLER                   PIC  X(004) VALUE SPACES.
+001250     05 SA-DTL-THRESHOLD         PIC Z,ZZZ,ZZ9.
+001260 01  SA-SUM-LINE.
+001270     05 FILLER               PIC  X(018) VALUE 'ALERTS RAISED:'.
+001280     05 SA-SUM-COUNT             PIC Z,ZZZ,ZZ9.
+001290     05 FILLER                   PIC  X(044) VALUE SPACES.
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INITIALIZE
+001330         THRU 1000-INITIALIZE-EXIT
+001340     PERFORM 2000-SCAN-AUDITLOG
+001350         THRU 2000-SCAN-AUDITLOG-EXIT
+001360     PERFORM 2500-CHECK-ABORT-TABLE
+001370         THRU 2500-CHECK-ABORT-TABLE-EXIT
+001380     PERFORM 3000-SCAN-LOCKWAIT
+001390         THRU 3000-SCAN-LOCKWAIT-EXIT
+001400     PERFORM 4000-SCAN-MSGLOG
+001410         THRU 4000-SCAN-MSGLOG-EXIT
+001420     PERFORM 4500-CHECK-MSGLOG-SPIKE
+001430         THRU 4500-CHECK-MSGLOG-SPIKE-EXIT
+001440     PERFORM 6000-PRINT-SUMMARY
+001450         THRU 6000-PRINT-SUMMARY-EXIT
+001460     PERFORM 9000-TERMINATE
+001470         THRU 9000-TERMINATE-EXIT
+001480     GO TO 9999-EXIT.
+001490*----------------------------------------------------------*
+001500* 1000-INITIALIZE - OPEN FILES, FETCH TODAY'S DATE          *
+001510*----------------------------------------------------------*
+001520 1000-INITIALIZE.
+001530     OPEN INPUT  AUDITLOG
+001540     OPEN INPUT  LOCKWAIT
+001550     OPEN INPUT  MSGLOG
+001560     OPEN OUTPUT ALERTRPT
+001570     ACCEPT SA-TODAY-DATE FROM DATE YYYYMMDD
+001580     MOVE 0     TO SA-TBL-COUNT
+001590     MOVE 0     TO SA-ERROR-COUNT
+001600     MOVE 0     TO SA-ALERT-COUNT
+001610     WRITE ALERTRPT-LINE FROM SA-HDG-LINE-1
+001620     WRITE ALERTRPT-LINE FROM SA-HDG-LINE-2.
+001630 1000-INITIALIZE-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------*
+001660* 2000-SCAN-AUDITLOG - COUNT TODAY'S ABORTS BY PROGRAM.     *
+001670* EVERY AUDITLOG ROW IS AN ABORT EVENT (GXIOEL'S GX-ABORT   *
+001680* PATH WRITES ONE JUST BEFORE GOING THERE), SO A PROGRAM    *
+001690* WITH TOO MANY ROWS TODAY IS A PROGRAM ABORTING TOO OFTEN  *
+001700*----------------------------------------------------------*
+001710 2000-SCAN-AUDITLOG.
+001720     MOVE 'N' TO SA-EOF-SW
+001730     PERFORM 2100-READ-AUDITLOG
+001740         THRU 2100-READ-AUDITLOG-EXIT
+001750     PERFORM 2200-ACCUMULATE-ABORT
+001760         THRU 2200-ACCUMULATE-ABORT-EXIT
+001770         UNTIL SA-AT-EOF.
+001780 2000-SCAN-AUDITLOG-EXIT.
+001790     EXIT.
+001800 2100-READ-AUDITLOG.
+001810     READ AUDITLOG
+001820         AT END
+001830            SET SA-AT-EOF TO TRUE
+001840     END-READ.
+001850 2100-READ-AUDITLOG-EXIT.
+001860     EXIT.
+001870 2200-ACCUMULATE-ABORT.
+001880     MOVE AUDITLOG-TIMESTAMP (1:4) TO SA-REC-YY
+001890     MOVE AUDITLOG-TIMESTAMP (6:2) TO SA-REC-MM
+001900     MOVE AUDITLOG-TIMESTAMP (9:2) TO SA-REC-DD
+001910     IF SA-REC-DATE = SA-TODAY-DATE
+001920        SET SA-NOT-FOUND TO TRUE
+001930        PERFORM VARYING SA-I FROM 1 BY 1
+001940                UNTIL SA-I > SA-TBL-COUNT
+001950           IF SA-ABORT-PGM (SA-I) = AUDITLOG-PGM
+001960              SET SA-FOUND TO TRUE
+001970              ADD 1 TO SA-ABORT-COUNT (SA-I)
+001980              MOVE SA-TBL-COUNT TO SA-I
+001990           END-IF
+002000        END-PERFORM
+002010        IF SA-NOT-FOUND AND SA-TBL-COUNT < SA-MAX-ENTRIES
+002020           ADD 1 TO SA-TBL-COUNT
+002030           MOVE AUDITLOG-PGM    TO SA-ABORT-PGM (SA-TBL-COUNT)
+002040           MOVE 1               TO SA-ABORT-COUNT (SA-TBL-COUNT)
+002050        END-IF
+002060     END-IF
+002070     PERFORM 2100-READ-AUDITLOG
+002080         THRU 2100-READ-AUDITLOG-EXIT.
+002090 2200-ACCUMULATE-ABORT-EXIT.
+002100     EXIT.
+002110*----------------------------------------------------------*
+002120* 2500-CHECK-ABORT-TABLE - RAISE AN ALERT FOR EVERY PROGRAM *
+002130*                          OVER THE DAILY ABORT THRESHOLD   *
+002140*----------------------------------------------------------*
+002150 2500-CHECK-ABORT-TABLE.
+002160     PERFORM VARYING SA-I FROM 1 BY 1
+002170             UNTIL SA-I > SA-TBL-COUNT
+002180        IF SA-ABORT-COUNT (SA-I) NOT LESS SA-MAX-ABORTS
+002190           ADD 1 TO SA-ALERT-COUNT
+002200           MOVE 'AUDITLOG'        TO SA-DTL-TYPE
+002210           MOVE SA-ABORT-PGM (SA-I) TO SA-DTL-SOURCE
+002220           MOVE 'TOO MANY ABORTS TODAY' TO SA-DTL-DETAIL
+002230           MOVE SA-ABORT-COUNT (SA-I) TO SA-DTL-VALUE
+002240           MOVE SA-MAX-ABORTS     TO SA-DTL-THRESHOLD
+002250           WRITE ALERTRPT-LINE FROM SA-DTL-LINE
+002260        END-IF
+002270     END-PERFORM.
+002280 2500-CHECK-ABORT-TABLE-EXIT.
+002290     EXIT.
+002300*----------------------------------------------------------*
+002310* 3000-SCAN-LOCKWAIT - FLAG TODAY'S WAIT EVENTS WHOSE RETRY *
+002320*                      COUNT PASSED THE WAIT THRESHOLD      *
+002330*----------------------------------------------------------*
+002340 3000-SCAN-LOCKWAIT.
+002350     MOVE 'N' TO SA-EOF-SW
+002360     PERFORM 3100-READ-LOCKWAIT
+002370         THRU 3100-READ-LOCKWAIT-EXIT
+002380     PERFORM 3200-CHECK-LOCKWAIT
+002390         THRU 3200-CHECK-LOCKWAIT-EXIT
+002400         UNTIL SA-AT-EOF.
+002410 3000-SCAN-LOCKWAIT-EXIT.
+002420     EXIT.
+002430 3100-READ-LOCKWAIT.
+002440     READ LOCKWAIT
+002450         AT END
+002460            SET SA-AT-EOF TO TRUE
+002470     END-READ.
+002480 3100-READ-LOCKWAIT-EXIT.
+002490     EXIT.
+002500 3200-CHECK-LOCKWAIT.
+002510     MOVE LOCKWAIT-TIMESTAMP (1:4) TO SA-REC-YY
+002520     MOVE LOCKWAIT-TIMESTAMP (6:2) TO SA-REC-MM
+002530     MOVE LOCKWAIT-TIMESTAMP (9:2) TO SA-REC-DD
+002540     IF SA-REC-DATE = SA-TODAY-DATE
+002550        IF LOCKWAIT-WAITCNT NOT LESS SA-MAX-WAITCNT
+002560           ADD 1 TO SA-ALERT-COUNT
+002570           MOVE 'LOCKWAIT'          TO SA-DTL-TYPE
+002580           MOVE LOCKWAIT-FILE       TO SA-DTL-SOURCE
+002590           MOVE LOCKWAIT-KEY (1:30) TO SA-DTL-DETAIL
+002600           MOVE LOCKWAIT-WAITCNT    TO SA-DTL-VALUE
+002610           MOVE SA-MAX-WAITCNT      TO SA-DTL-THRESHOLD
+002620           WRITE ALERTRPT-LINE FROM SA-DTL-LINE
+002630        END-IF
+002640     END-IF
+002650     PERFORM 3100-READ-LOCKWAIT
+002660         THRU 3100-READ-LOCKWAIT-EXIT.
+002670 3200-CHECK-LOCKWAIT-EXIT.
+002680     EXIT.
+002690*----------------------------------------------------------*
+002700* 4000-SCAN-MSGLOG - COUNT TODAY'S ERROR-TYPE POPUPS        *
+002710*----------------------------------------------------------*
+002720 4000-SCAN-MSGLOG.
+002730     MOVE 'N' TO SA-EOF-SW
+002740     PERFORM 4100-READ-MSGLOG
+002750         THRU 4100-READ-MSGLOG-EXIT
+002760     PERFORM 4200-COUNT-MSGLOG
+002770         THRU 4200-COUNT-MSGLOG-EXIT
+002780         UNTIL SA-AT-EOF.
+002790 4000-SCAN-MSGLOG-EXIT.
+002800     EXIT.
+002810 4100-READ-MSGLOG.
+002820     READ MSGLOG
+002830         AT END
+002840            SET SA-AT-EOF TO TRUE
+002850     END-READ.
+002860 4100-READ-MSGLOG-EXIT.
+002870     EXIT.
+002880 4200-COUNT-MSGLOG.
+002890     MOVE MSGLOG-TIMESTAMP (1:4) TO SA-REC-YY
+002900     MOVE MSGLOG-TIMESTAMP (6:2) TO SA-REC-MM
+002910     MOVE MSGLOG-TIMESTAMP (9:2) TO SA-REC-DD
+002920     IF SA-REC-DATE = SA-TODAY-DATE AND MSGLOG-ERROR
+002930        ADD 1 TO SA-ERROR-COUNT
+002940     END-IF
+002950     PERFORM 4100-READ-MSGLOG
+002960         THRU 4100-READ-MSGLOG-EXIT.
+002970 4200-COUNT-MSGLOG-EXIT.
+002980     EXIT.
+002990*----------------------------------------------------------*
+003000* 4500-CHECK-MSGLOG-SPIKE - RAISE AN ALERT IF TODAY'S ERROR *
+003010*                           POPUP COUNT PASSED THE SPIKE    *
+003020*                           THRESHOLD                       *
+003030*----------------------------------------------------------*
+003040 4500-CHECK-MSGLOG-SPIKE.
+003050     IF SA-ERROR-COUNT NOT LESS SA-MAX-ERRORS
+003060        ADD 1 TO SA-ALERT-COUNT
+003070        MOVE 'MSGLOG'              TO SA-DTL-TYPE
+003080        MOVE SPACES                TO SA-DTL-SOURCE
+003090        MOVE 'ERROR MESSAGE SPIKE TODAY' TO SA-DTL-DETAIL
+003100        MOVE SA-ERROR-COUNT        TO SA-DTL-VALUE
+003110        MOVE SA-MAX-ERRORS         TO SA-DTL-THRESHOLD
+003120        WRITE ALERTRPT-LINE FROM SA-DTL-LINE
+003130     END-IF.
+003140 4500-CHECK-MSGLOG-SPIKE-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------*
+003170* 6000-PRINT-SUMMARY - TOTAL ALERTS RAISED                  *
+003180*----------------------------------------------------------*
+003190 6000-PRINT-SUMMARY.
+003200     MOVE SA-ALERT-COUNT          TO SA-SUM-COUNT
+003210     WRITE ALERTRPT-LINE FROM SA-SUM-LINE.
+003220 6000-PRINT-SUMMARY-EXIT.
+003230     EXIT.
+003240*----------------------------------------------------------*
+003250* 9000-TERMINATE - CLOSE FILES                              *
+003260*----------------------------------------------------------*
+003270 9000-TERMINATE.
+003280     CLOSE AUDITLOG
+003290     CLOSE LOCKWAIT
+003300     CLOSE MSGLOG
+003310     CLOSE ALERTRPT.
+003320 9000-TERMINATE-EXIT.
+003330     EXIT.
+003340 9999-EXIT.
+003350     STOP RUN.

@@ -0,0 +1,4 @@
+01  GX-SUBSTR2-STRING              PIC  X(4096).
+01  GX-SUBSTR2-START               PIC S9(005) COMP-3.
+01  GX-SUBSTR2-LEN                 PIC S9(005) COMP-3.
+01  GX-SUBSTR2-OUT                 PIC  X(4096).

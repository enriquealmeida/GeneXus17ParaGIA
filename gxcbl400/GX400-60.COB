@@ -1,9 +1,17 @@
 SET MODIFIED-MARK-OFF TO TRUE
 MOVE ZEROES TO GX-SFL-PAGE-COUNT
+PERFORM GX-READ-SFLCKPT
+IF GX-CKPT-FOUND
+   PERFORM #5
+END-IF
 PERFORM
   UNTIL #4 = 1 OR
         GX-SFL-PAGE-COUNT >= #3
   PERFORM #1
   PERFORM #2
+  PERFORM GX-WRITE-SFLCKPT
 END-PERFORM
+IF #4 = 1
+   PERFORM GX-CLEAR-SFLCKPT
+END-IF
 MOVE #4 TO GX-LREC

@@ -9,6 +9,14 @@
     88 GX-CTOT-24H                 VALUE 1.
     88 GX-CTOT-12H                 VALUE 2.
 
+*> GX-CTOT-FMT-OVR LETS A CALLER PIN GX-CTOT-DFMT/GX-CTOT-TFMT TO A
+*> VALUE OF ITS OWN CHOOSING FOR ONE CALL - SET IT TO 'Y' BEFORE
+*> CALLING GX-CTOT AND GX-LOAD-FMT-PROFILE WILL LEAVE BOTH FIELDS
+*> ALONE INSTEAD OF RELOADING THE SITE/TERMINAL FMTPROF VALUES OVER
+*> THEM. DEFAULTS TO SPACE SO EXISTING CALLERS KEEP TODAY'S BEHAVIOR.
+01  GX-CTOT-FMT-OVR                PIC  X(001) VALUE SPACE.
+    88 GX-CTOT-FMT-OVERRIDE                    VALUE 'Y'.
+
 01  GX-CTOT-DT.
     05 YY                          PIC  X(004) JUST.
     05 FILLER                      PIC  X(001) VALUE '-'.
@@ -50,4 +58,6 @@
 01  GX-CTOT-COUNT                  PIC S9(003).
 01  GX-CTOT-DELIM                  PIC  X(001).
 01  GX-CTOT-POINTER                PIC S9(003).
+01  GX-CTOT-PIVOT                  PIC  9(002) VALUE 50.
+01  GX-CTOT-YY2                    PIC  9(002).
 

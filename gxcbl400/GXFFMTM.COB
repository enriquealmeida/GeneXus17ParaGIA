@@ -0,0 +1,108 @@
+GX-FMTM-MAINTAIN.
+
+    MOVE SPACES TO GX-FMTM-MSG
+    PERFORM GX-FMTM-FETCH
+    PERFORM GX-FMTM-DISPLAY
+
+    PERFORM READ-SCREEN
+       TEST AFTER
+       UNTIL WS-KEY-ENTER OR WS-KEY-F3
+
+    IF WS-KEY-ENTER
+       PERFORM GX-FMTM-VALIDATE
+       IF GX-FMTM-VALID
+          PERFORM GX-FMTM-SAVE
+       ELSE
+          PERFORM GX-FMTM-DISPLAY
+       END-IF
+    END-IF.
+
+GX-FMTM-FETCH.
+
+    MOVE GX-FMTPROF-USER TO FMTPROF-USER
+    MOVE GX-FMTPROF-TERM TO FMTPROF-TERM
+    READ FMTPROF RECORD
+       INVALID KEY
+          SET  INSERT-MODE      TO TRUE
+          MOVE 1                TO GX-FMTM-DFMT
+          MOVE 1                TO GX-FMTM-TFMT
+          MOVE '/'              TO GX-FMTM-DATESEP
+          MOVE '.'              TO GX-FMTM-DECSEP
+          MOVE ','              TO GX-FMTM-THOUSEP
+          MOVE ' AM'            TO GX-FMTM-AMSYM
+          MOVE ' PM'            TO GX-FMTM-PMSYM
+       NOT INVALID KEY
+          SET  UPDATE-MODE      TO TRUE
+          MOVE FMTPROF-DFMT     TO GX-FMTM-DFMT
+          MOVE FMTPROF-TFMT     TO GX-FMTM-TFMT
+          MOVE FMTPROF-DATESEP  TO GX-FMTM-DATESEP
+          MOVE FMTPROF-DECSEP   TO GX-FMTM-DECSEP
+          MOVE FMTPROF-THOUSEP  TO GX-FMTM-THOUSEP
+          MOVE FMTPROF-AMSYM    TO GX-FMTM-AMSYM
+          MOVE FMTPROF-PMSYM    TO GX-FMTM-PMSYM
+    END-READ.
+
+GX-FMTM-DISPLAY.
+
+    MOVE MISCELANEOUS-FLAGS TO MISCELANEOUS-INDICATORS
+    WRITE GX-CRT-RECORD
+          FORMAT IS 'GXFMTMR'
+          INDICATORS ARE GX-INDICATORS.
+
+GX-FMTM-VALIDATE.
+
+    SET  GX-FMTM-VALID TO TRUE
+    MOVE SPACES TO GX-FMTM-MSG
+
+    IF GX-FMTM-DFMT LESS 1 OR GX-FMTM-DFMT GREATER 4
+       SET  GX-FMTM-INVALID TO TRUE
+       MOVE 'DATE ORDER MUST BE 1-4' TO GX-FMTM-MSG
+    END-IF
+
+    IF GX-FMTM-TFMT LESS 1 OR GX-FMTM-TFMT GREATER 3
+       SET  GX-FMTM-INVALID TO TRUE
+       MOVE 'TIME FORMAT MUST BE 1-3' TO GX-FMTM-MSG
+    END-IF
+
+    IF GX-FMTM-DATESEP EQUAL SPACE
+       SET  GX-FMTM-INVALID TO TRUE
+       MOVE 'DATE SEPARATOR IS REQUIRED' TO GX-FMTM-MSG
+    END-IF
+
+    IF GX-FMTM-DECSEP EQUAL SPACE OR
+       GX-FMTM-DECSEP EQUAL GX-FMTM-THOUSEP
+       SET  GX-FMTM-INVALID TO TRUE
+       MOVE 'DECIMAL/THOUSANDS SEPARATORS INVALID' TO GX-FMTM-MSG
+    END-IF.
+
+GX-FMTM-SAVE.
+
+    MOVE GX-FMTPROF-USER TO FMTPROF-USER
+    MOVE GX-FMTPROF-TERM TO FMTPROF-TERM
+    MOVE GX-FMTM-DFMT    TO FMTPROF-DFMT
+    MOVE GX-FMTM-TFMT    TO FMTPROF-TFMT
+    MOVE GX-FMTM-DATESEP TO FMTPROF-DATESEP
+    MOVE GX-FMTM-DECSEP  TO FMTPROF-DECSEP
+    MOVE GX-FMTM-THOUSEP TO FMTPROF-THOUSEP
+    MOVE GX-FMTM-AMSYM   TO FMTPROF-AMSYM
+    MOVE GX-FMTM-PMSYM   TO FMTPROF-PMSYM
+
+    IF INSERT-MODE
+       WRITE FMTPROF-RECORD
+          INVALID KEY
+             SET  GX-FMTM-INVALID TO TRUE
+             MOVE 'PROFILE ALREADY EXISTS' TO GX-FMTM-MSG
+       END-WRITE
+    ELSE
+       REWRITE FMTPROF-RECORD
+          INVALID KEY
+             SET  GX-FMTM-INVALID TO TRUE
+             MOVE 'PROFILE UPDATE FAILED' TO GX-FMTM-MSG
+       END-REWRITE
+    END-IF
+
+    IF GX-FMTM-VALID
+       MOVE 'PROFILE SAVED' TO GX-FMTM-MSG
+    END-IF
+
+    PERFORM GX-FMTM-DISPLAY.

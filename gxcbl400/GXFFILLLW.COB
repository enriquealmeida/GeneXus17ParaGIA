@@ -0,0 +1,3 @@
+01  GX-FILL-LOW-A                  PIC  X(001) OCCURS 2048.
+01  GX-FILL-LOW-LEN                PIC S9(004) COMP-3 VALUE 256.
+01  GX-I                           PIC S9(004) COMP-3.

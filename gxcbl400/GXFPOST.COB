@@ -0,0 +1,9 @@
+GX-POSITION-TO-RECORD.
+
+    IF GX-POSTO-RRN >= 1 AND
+       GX-POSTO-RRN <= GX-SFLRELRECNBR
+       SET  GX-POSTO-FOUND              TO TRUE
+       MOVE GX-POSTO-RRN                TO WS-FIRST-SFL-REC
+    ELSE
+       SET  GX-POSTO-NOT-FOUND          TO TRUE
+    END-IF.

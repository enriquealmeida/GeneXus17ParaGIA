@@ -0,0 +1,16 @@
+01  GX-DA-IN-C                     PIC  X(3000).
+01  GX-DA-IN-L                     PIC S9(004) COMP-3.
+01  GX-DA-IN-M                     PIC S9(003) COMP-3.
+01  GX-DA-OUT-C                    PIC  X(3000).
+01  GX-DA-OUT-L                    PIC S9(004) COMP-3.
+01  GX-DA-MAXLEN                   PIC S9(004) COMP-3 VALUE 2999.
+01  GX-DA-F                        PIC S9(001) COMP-3.
+01  GX-DA-I                        PIC S9(004) COMP-3.
+01  GX-DA-J                        PIC S9(004) COMP-3.
+01  GX-DA-K                        PIC S9(004) COMP-3.
+01  GX-DA-TRUNC-SW                 PIC S9(001) COMP-3.
+    88 GX-DA-TRUNCATED                            VALUE 1.
+    88 GX-DA-NOT-TRUNCATED                        VALUE 0.
+01  GX-DA-RISK-SW                  PIC S9(001) COMP-3.
+    88 GX-DA-RISKY                                VALUE 1.
+    88 GX-DA-SAFE                                 VALUE 0.

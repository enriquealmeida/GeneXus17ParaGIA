@@ -2,11 +2,20 @@ GX-IOERR-LOOP.
 
     EVALUATE TRUE
        WHEN GX-IO-OK OR GX-IO-EOF
-          CONTINUE
+          IF GX-LOCK-COUNT > 0
+             PERFORM GX-WRITE-LOCKWAIT
+             MOVE 0 TO GX-LOCK-COUNT
+          END-IF
        WHEN GX-IO-LOCKED-FILE OR
             GX-IO-LOCKED-RCD
+          IF GX-LOCK-COUNT = 0
+             ACCEPT GX-LOCK-START-TIME FROM TIME
+          END-IF
           ADD 1 TO GX-LOCK-COUNT
-          IF GX-LOCK-COUNT >= 10
+          MOVE #5 TO GX-LOCK-KEY
+          PERFORM GX-LOCK-BACKOFF
+          IF GX-LOCK-COUNT >= GX-LOCK-MAX
+             PERFORM GX-WRITE-LOCKWAIT
              MOVE SPACES TO GX-RETRY-MSG
              STRING #1 GX-IO-XFI
                  DELIMITED BY SIZE INTO GX-RETRY-MSG
@@ -14,15 +23,24 @@ GX-IOERR-LOOP.
              IF GX-RETRY-ANS = 'R'
                 MOVE 0 TO GX-LOCK-COUNT
              ELSE
-                MOVE 'GXM9999' TO GX-MSGID
+                MOVE 'GXM9001' TO GX-MSGID
                 MOVE #4 TO GX-MSGDTA
+                PERFORM GX-WRITE-AUDITLOG
                 GO TO GX-ABORT
              END-IF
           END-IF
        WHEN OTHER
-          MOVE 'GXM9999' TO GX-MSGID
           MOVE SPACES    TO GX-MSGDTA
           STRING #2 V-FS ') ' GX-IO-OP ' ' GX-IO-XFI
               DELIMITED BY SIZE INTO GX-MSGDTA
+          IF GX-IO-RECORD-GONE
+             MOVE 'GXM9004' TO GX-MSGID
+          ELSE IF GX-IO-MISSING-READ
+             MOVE 'GXM9003' TO GX-MSGID
+          ELSE
+             MOVE 'GXM9002' TO GX-MSGID
+          END-IF
+          END-IF
+          PERFORM GX-WRITE-AUDITLOG
           GO TO GX-ABORT
     END-EVALUATE.

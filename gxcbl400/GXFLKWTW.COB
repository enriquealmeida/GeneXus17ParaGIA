@@ -0,0 +1,33 @@
+01  LOCKWAIT-RECORD.
+    05 LOCKWAIT-TIMESTAMP          PIC  X(026).
+    05 LOCKWAIT-JOB                PIC  X(010).
+    05 LOCKWAIT-FILE               PIC  X(010).
+    05 LOCKWAIT-KEY                PIC  X(030).
+    05 LOCKWAIT-WAITCNT            PIC S9(004) COMP-3.
+    05 LOCKWAIT-WAITSEC            PIC S9(004) COMP-3.
+
+01  GX-LOCK-MAX                    PIC S9(004) COMP-3 VALUE 10.
+*> GX-LOCK-DELAY IS A BUSY-WAIT ITERATION COUNT, NOT A TIME UNIT - SET
+*> TO A SMALL NONZERO DEFAULT SO GX-LOCK-BACKOFF ACTUALLY SPACES OUT
+*> RETRIES INSTEAD OF SPINNING BACK INTO THE NEXT RETRY IMMEDIATELY.
+01  GX-LOCK-DELAY                  PIC S9(004) COMP-3 VALUE 1000.
+01  GX-LOCK-DELAY-I                PIC S9(009) COMP-3.
+01  GX-LOCK-KEY                    PIC  X(030).
+
+*> GX-LOCK-START-TIME IS CAPTURED ONCE PER LOCK-WAIT EPISODE, THE
+*> INSTANT GX-LOCK-COUNT GOES FROM 0 TO 1 IN GX-IOERR-LOOP. GX-WRITE-
+*> LOCKWAIT COMPARES IT AGAINST THE CLOCK AT EPISODE-RESOLUTION TIME
+*> TO DERIVE LOCKWAIT-WAITSEC, THE ELAPSED SECONDS THE JOB ACTUALLY
+*> SPENT WAITING - LOCKWAIT-WAITCNT REMAINS THE RETRY COUNT.
+01  GX-LOCK-START-TIME.
+    05 GX-LOCK-START-HH            PIC  9(002).
+    05 GX-LOCK-START-MM            PIC  9(002).
+    05 GX-LOCK-START-SS            PIC  9(002).
+    05 GX-LOCK-START-HS            PIC  9(002).
+01  GX-LOCK-END-TIME.
+    05 GX-LOCK-END-HH              PIC  9(002).
+    05 GX-LOCK-END-MM              PIC  9(002).
+    05 GX-LOCK-END-SS              PIC  9(002).
+    05 GX-LOCK-END-HS              PIC  9(002).
+01  GX-LOCK-START-SECS             PIC S9(007) COMP-3.
+01  GX-LOCK-END-SECS               PIC S9(007) COMP-3.

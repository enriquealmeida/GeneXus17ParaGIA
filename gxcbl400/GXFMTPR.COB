@@ -0,0 +1,28 @@
+GX-LOAD-FMT-PROFILE.
+
+    SET GX-FMTPROF-NOT-FOUND TO TRUE
+    MOVE GX-FMTPROF-USER TO FMTPROF-USER
+    MOVE GX-FMTPROF-TERM TO FMTPROF-TERM
+    READ FMTPROF RECORD
+       INVALID KEY
+          CONTINUE
+       NOT INVALID KEY
+          SET GX-FMTPROF-IS-FOUND TO TRUE
+          IF NOT GX-TTOC-ISO
+             MOVE FMTPROF-DFMT  TO GX-TTOC-DFMT
+          END-IF
+          IF NOT GX-TTOC-DURATION
+             MOVE FMTPROF-TFMT  TO GX-TTOC-TFMT
+          END-IF
+          MOVE FMTPROF-AMSYM TO GX-TTOC-AMSYM
+          MOVE FMTPROF-PMSYM TO GX-TTOC-PMSYM
+          MOVE FMTPROF-DATESEP TO GX-TTOC-DATESEP
+          IF NOT GX-CTOT-FMT-OVERRIDE
+             MOVE FMTPROF-DFMT  TO GX-CTOT-DFMT
+             MOVE FMTPROF-TFMT  TO GX-CTOT-TFMT
+          END-IF
+          IF NOT GX-VAL-FMT-OVERRIDE
+             MOVE FMTPROF-DECSEP  TO GX-VAL-DECSEP
+             MOVE FMTPROF-THOUSEP TO GX-VAL-THOUSEP
+          END-IF
+    END-READ.

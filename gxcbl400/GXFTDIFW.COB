@@ -1,5 +1,31 @@
 01  GX-TDIFF-LDT                   PIC  X(26).
+01  GX-TDIFF-LDT-DW REDEFINES GX-TDIFF-LDT.
+    05 YY                          PIC  9(004).
+    05 FILLER                      PIC  X(001).
+    05 MM                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 DD                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 HH                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 MIN                         PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 SS                          PIC  9(002).
+    05 FILLER                      PIC  X(007).
 01  GX-TDIFF-RDT                   PIC  X(26).
+01  GX-TDIFF-RDT-DW REDEFINES GX-TDIFF-RDT.
+    05 YY                          PIC  9(004).
+    05 FILLER                      PIC  X(001).
+    05 MM                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 DD                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 HH                          PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 MIN                         PIC  9(002).
+    05 FILLER                      PIC  X(001).
+    05 SS                          PIC  9(002).
+    05 FILLER                      PIC  X(007).
 
 01  GX-TDIFF-DAYSEC                PIC  9(009)V9(005).
 01  GX-TDIFF-FILLER REDEFINES GX-TDIFF-DAYSEC.
@@ -7,3 +33,35 @@
     05 GX-TDIFF-SECS               PIC  9(005).
 
 01  GX-TDIFF-OUTN                  PIC S9(013) COMP-3.
+
+01  GX-TDIFF-MODE                  PIC S9(001) COMP-3 VALUE 0.
+    88 GX-TDIFF-CALENDAR-MODE                        VALUE 0.
+    88 GX-TDIFF-BUSDAY-MODE                          VALUE 1.
+
+01  GX-TDIFF-HOLCNT                PIC S9(003) COMP-3 VALUE 0.
+01  GX-TDIFF-HOLTAB.
+    05 GX-TDIFF-HOLDAY OCCURS 60   PIC S9(009) COMP-3.
+
+*> Caller may still pre-load GX-TDIFF-HOLCNT/HOLDAY directly to
+*> override the HOLCAL file for a single call. Otherwise, the first
+*> business-day-mode call each run PERFORMs GX-LOAD-HOLCAL (GXFHOLC)
+*> and GX-TDIFF-HOL-SW latches so later calls don't rescan the file.
+01  GX-TDIFF-LOC                   PIC  X(010).
+01  GX-TDIFF-HOL-SW                PIC S9(001) COMP-3 VALUE 0.
+    88 GX-TDIFF-HOL-LOADED                             VALUE 1.
+
+01  GX-TDIFF-BUSDAYS               PIC S9(009) COMP-3.
+
+01  GX-TDIFF-L-SEC                 PIC S9(009) COMP-3.
+01  GX-TDIFF-R-SEC                 PIC S9(009) COMP-3.
+01  GX-TDIFF-LDN                   PIC S9(009) COMP-3.
+01  GX-TDIFF-RDN                   PIC S9(009) COMP-3.
+01  GX-TDIFF-FROM-DN               PIC S9(009) COMP-3.
+01  GX-TDIFF-TO-DN                 PIC S9(009) COMP-3.
+01  GX-TDIFF-I                     PIC S9(009) COMP-3.
+01  GX-TDIFF-WDTMP                 PIC S9(009) COMP-3.
+01  GX-TDIFF-WD                    PIC S9(003) COMP-3.
+01  GX-TDIFF-HI                    PIC S9(003) COMP-3.
+01  GX-TDIFF-WORKDAY               PIC S9(001) COMP-3.
+    88 GX-TDIFF-IS-WORKDAY                           VALUE 1.
+    88 GX-TDIFF-NOT-WORKDAY                          VALUE 0.
